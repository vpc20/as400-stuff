@@ -0,0 +1,11 @@
+      *****************************************************************
+      * QUSRJOBI JOBI0100 - subset of the job-information format
+      * returned by the Retrieve Job Information API, used here to
+      * pick up the job's user profile for CUSTAUDIT.
+      *****************************************************************
+       01  QUS-JOBI-0100.
+           05  JOBI-BYTES-RETURNED        PIC S9(9) BINARY.
+           05  JOBI-BYTES-AVAILABLE       PIC S9(9) BINARY.
+           05  JOBI-JOB-NAME              PIC X(10).
+           05  JOBI-USER-NAME             PIC X(10).
+           05  JOBI-JOB-NUMBER            PIC X(6).
