@@ -0,0 +1,9 @@
+      *****************************************************************
+      * QUSEC - API error code structure
+      *****************************************************************
+       01  QUS-EC.
+           05  BYTES-PROVIDED             PIC S9(9) BINARY VALUE 0.
+           05  BYTES-AVAILABLE            PIC S9(9) BINARY.
+           05  EXCEPTION-ID               PIC X(7).
+           05  RESERVED                   PIC X(1).
+           05  EXCEPTION-DATA             PIC X(200).
