@@ -0,0 +1,22 @@
+      *****************************************************************
+      * QUSGEN - generic header returned by the list APIs (QUSLxxx)
+      *****************************************************************
+       01  QUS-GENERIC-HEADER-0100.
+           05  BYTES-RETURNED             PIC S9(9) BINARY.
+           05  BYTES-AVAILABLE            PIC S9(9) BINARY.
+           05  STRUCTURE-RELEASE-LEVEL    PIC X(4).
+           05  LIST-STATUS-INDICATOR      PIC X(1).
+           05  RESERVED1                  PIC X(3).
+           05  CCSID-OF-DATA              PIC S9(9) BINARY.
+           05  INFORMATION-STATUS         PIC X(1).
+           05  RESERVED2                  PIC X(3).
+           05  DATE-TIME-CREATED          PIC X(13).
+           05  NUMBER-OF-RECORDS          PIC S9(9) BINARY.
+           05  SIZE-EACH-RECORD           PIC S9(9) BINARY.
+           05  RESERVED3                  PIC X(4).
+           05  OFFSET-LIST-DATA           PIC S9(9) BINARY.
+           05  NUMBER-LIST-ENTRIES        PIC S9(9) BINARY.
+           05  SIZE-EACH-ENTRY            PIC S9(9) BINARY.
+           05  RESERVED4                  PIC X(4).
+           05  INFO-COMPLETE-INDIC        PIC X(1).
+           05  RESERVED5                  PIC X(3).
