@@ -0,0 +1,13 @@
+      *****************************************************************
+      * XPGMREF1 - Program-to-file cross reference (built from
+      * DSPPGMREF like QADSPPGM, but keyed the other way: one record
+      * per program that references a file). Single-format physical
+      * file whose DDS record format is also named XPGMREF1, so
+      * callers that already SELECT/FD a file called XPGMREF1 (XREFCBL)
+      * must COPY this REPLACING XPGMREF1 BY some other name.
+      *****************************************************************
+           05  XPGMREF1.
+               10  WHFNAM              PIC X(10).
+               10  WHPNAM              PIC X(10).
+               10  WHTEXT              PIC X(50).
+               10  WHFUSG              PIC 9(1).
