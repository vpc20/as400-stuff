@@ -0,0 +1,14 @@
+      *****************************************************************
+      * BATCHCHK - checkpoint/status file for NITEBATCH (feature
+      * request 037), one row per driver step (CRTSPLF/PURGE/FTPGEN)
+      * recording whether that step last completed successfully for a
+      * given run date. A job that aborts partway through the night
+      * finds its last-run step still marked "R" (running, never
+      * reached "C") on the next submission and redoes just that step
+      * onward, instead of re-running the whole chain or letting
+      * KIFTPGEN run against a stale/half-built SPLFOUTF.
+      *****************************************************************
+           05  CHKSTEP             PIC X(10).
+           05  CHKSTAT             PIC X(01).
+           05  CHKRUNDT            PIC 9(08).
+           05  CHKRUNID            PIC 9(06).
