@@ -0,0 +1,13 @@
+      *****************************************************************
+      * KIFTPPF - FTP script staging file built by KIFTPGEN, one line
+      * of the generated FTP script per record. Physical file
+      * KIFTPPF, DDS record format KIFTPREC. SRCRUNID (feature request
+      * 029) is the batch/run-id KIFTPGEN was called with, stamped on
+      * every line so a bad transfer can be traced back to the run
+      * that generated the script.
+      *****************************************************************
+           05  KIFTPREC.
+               10  SRCSEQ              PIC 9(6).
+               10  SRCDAT              PIC 9(6).
+               10  SRCRUNID            PIC 9(6).
+               10  SRCDTA              PIC X(80).
