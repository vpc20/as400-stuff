@@ -0,0 +1,9 @@
+      *****************************************************************
+      * SPLFCKPT - single-row checkpoint/restart control file for
+      * CRTSPLFCBL. Keyed by CKPTKEY so the row can be REWRITTEN in
+      * place after every entry without a full file rebuild.
+      *****************************************************************
+           05  CKPTKEY             PIC X(10).
+           05  CKPTJOBID           PIC X(16).
+           05  CKPTSPLID           PIC X(16).
+           05  CKPTSTAT            PIC X(01).
