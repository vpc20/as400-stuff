@@ -0,0 +1,9 @@
+      *****************************************************************
+      * XPGMREFLF - keyed logical file over XPGMREF1, keyed by WHFNAM
+      * so xrefcbl1.cbl (XREFCBL's keyed/paging version) can START
+      * directly to a given file name. Same fields as XPGMREF1.
+      *****************************************************************
+           05  WHFNAM              PIC X(10).
+           05  WHPNAM              PIC X(10).
+           05  WHTEXT              PIC X(50).
+           05  WHFUSG              PIC 9(1).
