@@ -0,0 +1,8 @@
+      *****************************************************************
+      * XREFCTL - single-row control file recording the last time the
+      * rebuild utility (XREFRBLDCBL) regenerated XPGMREF1/XPGMREFLF.
+      * Keyed like SPLFCKPT (constant key, REWRITE in place) so a
+      * reader only ever has one row to look up.
+      *****************************************************************
+           05  CTLKEY              PIC X(10).
+           05  CTLRFRDT            PIC 9(8).
