@@ -0,0 +1,12 @@
+      *****************************************************************
+      * XREFDSP - subfile control indicators. IN80 subfile-has-records,
+      * IN81 subfile-display-control (same numbering as CUSTAUDDSP/
+      * CUSTSRCHDSP/DSPFUSGD); IN82 no-more-records (bottom of file);
+      * IN50/IN51 page-down/page-up-not-available flags used by
+      * xrefcbl1.cbl's paging logic.
+      *****************************************************************
+           05  IN50                PIC 1.
+           05  IN51                PIC 1.
+           05  IN80                PIC 1.
+           05  IN81                PIC 1.
+           05  IN82                PIC 1.
