@@ -0,0 +1,21 @@
+      *****************************************************************
+      * XREFDSP SFLCTL1-O - subfile control record, header shows the
+      * file/library the program-usage list is for. LASTRFR is the
+      * XPGMREF1/XPGMREFLF last-refreshed date (YYYYMMDD) read from
+      * XREFCTL by the calling program (feature request 021), so the
+      * header can flag stale cross-reference data. CNTINP/CNTOUT/
+      * CNTUPD are usage-count totals (feature request 022) - how
+      * many programs reference the selected file for input, output,
+      * and update, so the totals don't have to be counted on screen.
+      * POSPGM is the "position to program" prompt (feature request
+      * 023, xrefcbl1.cbl only) - operator keys a program name in and
+      * presses Enter to jump straight to it instead of paging.
+      *****************************************************************
+           05  SFLCTL1.
+               10  FILENAME            PIC X(10).
+               10  LIBNAME             PIC X(10).
+               10  LASTRFR             PIC 9(8).
+               10  CNTINP              PIC 9(4).
+               10  CNTOUT              PIC 9(4).
+               10  CNTUPD              PIC 9(4).
+               10  POSPGM              PIC X(10).
