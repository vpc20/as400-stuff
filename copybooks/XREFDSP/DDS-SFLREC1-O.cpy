@@ -0,0 +1,9 @@
+      *****************************************************************
+      * XREFDSP SFLREC1-O - one program-usage entry per subfile line.
+      *****************************************************************
+           05  SFLREC1.
+               10  WHPNAM              PIC X(10).
+               10  WHTEXT              PIC X(50).
+               10  USGINP              PIC X(1).
+               10  USGOUT              PIC X(1).
+               10  USGUPD              PIC X(1).
