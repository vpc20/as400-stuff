@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CUSTSRCHDSP SFLCTL1-O - subfile control record for the
+      * customer name search screen. Operator types a partial name
+      * in SRCH-NAME to (re)load the list, then copies the CUSTNO of
+      * the wanted match into SEL-CUSTNO and presses Enter to return
+      * it to the calling program.
+      *****************************************************************
+           05  SFLCTL1.
+               10  SRCH-NAME           PIC X(30).
+               10  SEL-CUSTNO          PIC 9(6).
