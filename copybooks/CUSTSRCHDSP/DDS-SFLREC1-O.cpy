@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CUSTSRCHDSP SFLREC1-O - one matching CUSTPF entry per line.
+      *****************************************************************
+           05  SFLREC1.
+               10  SFL-CUSTNO          PIC 9(6).
+               10  SFL-CUSTNAME        PIC X(30).
+               10  SFL-CUSTADDR        PIC X(30).
