@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CUSTSRCHDSP - subfile control indicators, same numbering as
+      * DSPFUSGD/CUSTAUDDSP (IN80 subfile-has-records, IN81 subfile
+      * display control).
+      *****************************************************************
+           05  IN80                PIC 1.
+           05  IN81                PIC 1.
