@@ -0,0 +1,29 @@
+      *****************************************************************
+      * PGMFINV - consolidated program/file/spool inventory (feature
+      * request 038), one row per program-to-file usage from QADSPPGM,
+      * decorated with that file's description from XPGMREFLF and,
+      * where SPLFOUTF has a spooled file whose JOBNM matches the
+      * program name (the AS/400 convention this shop's batch jobs
+      * already follow - a job is normally submitted under a name
+      * equal to the program that runs in it), the most recent such
+      * spooled report. Built by PGMFINVCBL so "if I change file X,
+      * which programs and which spooled reports are affected" is one
+      * read of PGMFINV instead of running DSPFUSGCBL, XREFCBL, and a
+      * manual WRKSPLF search separately. PFPGMLIB is the library that
+      * was scanned to produce this row (the LINK-LIB-NAME passed to
+      * PGMFINVCBL) - it is not the same thing as PFFLIB, which is the
+      * referenced file's own library from QADSPPGM.
+      *****************************************************************
+           05  PFPGM               PIC X(10).
+           05  PFPGMLIB            PIC X(10).
+           05  PFFILE              PIC X(10).
+           05  PFFLIB              PIC X(10).
+           05  PFTEXT              PIC X(50).
+           05  PFUSGINP            PIC X(01).
+           05  PFUSGOUT            PIC X(01).
+           05  PFUSGUPD            PIC X(01).
+           05  PFSPLFND            PIC X(01).
+           05  PFOUTQNM            PIC X(10).
+           05  PFOUTQLIB           PIC X(10).
+           05  PFSPLFNM            PIC X(10).
+           05  PFSPLDATE           PIC X(07).
