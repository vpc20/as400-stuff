@@ -0,0 +1,8 @@
+      *****************************************************************
+      * LDAARAWS - local data area layout accepted by batch programs
+      * at start-up. WS-LDA is sized to a full LDA (1024 bytes); a
+      * program that only needs the LDA cleared/present, and does not
+      * care about specific job-control values within it, ACCEPTs
+      * the whole area into this one field.
+      *****************************************************************
+       01  WS-LDA                      PIC X(1024) VALUE SPACES.
