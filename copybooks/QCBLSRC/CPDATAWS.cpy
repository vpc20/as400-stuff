@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CPDATAWS - common program working storage shared by every
+      * program's file-error DECLARATIVES (see DCLOLPD). The calling
+      * program moves its own name into PROGRAM-NAME and the failing
+      * file's name into FILE-NAME before the error is reported;
+      * FILE-STATUS is wired to each SELECT's FILE STATUS clause.
+      *****************************************************************
+       01  PROGRAM-NAME                PIC X(10)  VALUE SPACES.
+       01  FILE-NAME                   PIC X(10)  VALUE SPACES.
+       01  FILE-STATUS                 PIC X(02)  VALUE SPACES.
