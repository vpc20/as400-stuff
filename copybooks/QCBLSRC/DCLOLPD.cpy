@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DCLOLPD - shop-standard file-error declarative logic. Copied
+      * into a program's USE AFTER STANDARD ERROR PROCEDURE paragraph
+      * after PROGRAM-NAME/FILE-NAME (CPDATAWS) have been set by the
+      * caller; reports the failing file and FILE STATUS, then ends
+      * the program.
+      *****************************************************************
+       DCL-ERROR.
+
+           DISPLAY "*** I-O ERROR IN PROGRAM " PROGRAM-NAME.
+           DISPLAY "*** FILE NAME             " FILE-NAME.
+           DISPLAY "*** FILE STATUS           " FILE-STATUS.
+           STOP RUN.
+
+       DCL-ERROR-EXIT.
+           EXIT.
