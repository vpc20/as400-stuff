@@ -0,0 +1,7 @@
+      *****************************************************************
+      * TEXTFILE - flat fixed-format report/listing file that
+      * KIMMMAIN (hilite.cbl) scans for highlight trigger characters
+      * and rewrites in place with print-highlight markers. One
+      * physical print line per record.
+      *****************************************************************
+           05  TEXTDTA             PIC X(132).
