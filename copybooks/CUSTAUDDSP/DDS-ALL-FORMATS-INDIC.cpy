@@ -0,0 +1,6 @@
+      *****************************************************************
+      * CUSTAUDDSP - subfile control indicators, same numbering as
+      * DSPFUSGD (IN80 subfile-has-records, IN81 subfile-display-ctl).
+      *****************************************************************
+           05  IN80                PIC 1.
+           05  IN81                PIC 1.
