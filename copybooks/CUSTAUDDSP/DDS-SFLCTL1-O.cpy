@@ -0,0 +1,6 @@
+      *****************************************************************
+      * CUSTAUDDSP SFLCTL1-O - subfile control record, filters the
+      * CUSTAUDIT browse by customer number (blank/zero = all).
+      *****************************************************************
+           05  SFLCTL1.
+               10  FILT-CUSTNO         PIC 9(6).
