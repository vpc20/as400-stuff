@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CUSTAUDDSP SFLREC1-O - one CUSTAUDIT entry per subfile line.
+      *****************************************************************
+           05  SFLREC1.
+               10  SFL-AUDCUSTNO       PIC 9(6).
+               10  SFL-AUDMODE         PIC X(7).
+               10  SFL-AUDUSER         PIC X(10).
+               10  SFL-AUDTS           PIC X(21).
+               10  SFL-AUDNAME         PIC X(30).
