@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CURSORLOG - append-only log of EXTACCDSP cursor readings
+      * (feature request 034), one record per row/col reading taken
+      * during unattended display-file regression testing. CURFLDNM
+      * (feature request 035) is the DDS field name EXTACCDSP resolved
+      * for that row/col, blank if the cursor was not on a field.
+      *****************************************************************
+           05  CURTS               PIC X(21).
+           05  CURROW              PIC 99.
+           05  CURCOL              PIC 99.
+           05  CURFLDNM            PIC X(10).
