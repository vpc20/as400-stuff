@@ -0,0 +1,35 @@
+      *****************************************************************
+      * SPLFOUTF - spooled file snapshot built by CRTSPLFCBL from the
+      * QUSLSPL SPLF0200 list format.
+      *****************************************************************
+           05  SPLFNM              PIC X(10).
+           05  JOBNM               PIC X(10).
+           05  USERNM              PIC X(10).
+           05  JOBNUM              PIC X(6).
+           05  SPLNUM              PIC S9(9) BINARY.
+           05  OUTQNM              PIC X(10).
+           05  OUTQLIB             PIC X(10).
+           05  DEVICE              PIC X(10).
+           05  USRDTA              PIC X(10).
+           05  STAT                PIC X(10).
+           05  TOTPG               PIC S9(9) BINARY.
+           05  CURRPG              PIC S9(9) BINARY.
+           05  CPPLEFT             PIC S9(9) BINARY.
+           05  FORMTYP             PIC X(10).
+           05  SPLPRTY             PIC X(2).
+           05  CRTDATE             PIC X(7).
+           05  CRTTIME             PIC X(6).
+           05  INTJOBID            PIC X(16).
+           05  INTSPLFID           PIC X(16).
+           05  DEVTYPE             PIC X(10).
+           05  LSTUSEDT            PIC X(7).
+           05  SPLSZMULT           PIC S9(9) BINARY.
+           05  SPLSIZE             PIC S9(9) BINARY.
+           05  AUXSTRPOOL          PIC S9(9) BINARY.
+           05  JOBSYSNM            PIC X(8).
+           05  AUXSTRDEV           PIC X(10).
+           05  CRTDATEUTC          PIC X(7).
+           05  CRTTIMEUTC          PIC X(6).
+           05  COPIES              PIC S9(9) BINARY.
+           05  DUPLEX              PIC X(10).
+           05  SPLSAVE             PIC X(10).
