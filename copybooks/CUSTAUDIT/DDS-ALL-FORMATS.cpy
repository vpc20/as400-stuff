@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CUSTAUDIT - sequential audit log, one record per CUSTCBL
+      * add/change/delete transaction against CUSTPF.
+      *****************************************************************
+           05  AUDMODE             PIC X(7).
+           05  AUDUSER             PIC X(10).
+           05  AUDTS               PIC X(21).
+           05  AUDCUSTNO           PIC 9(6).
+           05  AUD-BEF-NAME        PIC X(30).
+           05  AUD-BEF-ADDR        PIC X(30).
+           05  AUD-AFT-NAME        PIC X(30).
+           05  AUD-AFT-ADDR        PIC X(30).
