@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CUSTDSP REC2-O - customer detail add/change/delete/display
+      * panel output fields.
+      *****************************************************************
+           05  CUSTNO              PIC 9(6).
+           05  CUSTNAME            PIC X(30).
+           05  CUSTADDR            PIC X(30).
+           05  SCRMODE             PIC X(07).
