@@ -0,0 +1,5 @@
+      *****************************************************************
+      * CUSTDSP REC1-O - customer maintenance selection panel output.
+      *****************************************************************
+           05  CUSTNO              PIC 9(6).
+           05  SCRMODE             PIC X(07).
