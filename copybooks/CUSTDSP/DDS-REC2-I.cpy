@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CUSTDSP REC2-I - customer detail add/change/delete/display
+      * panel input fields.
+      *****************************************************************
+           05  CUSTNO              PIC 9(6).
+           05  CUSTNAME            PIC X(30).
+           05  CUSTADDR            PIC X(30).
