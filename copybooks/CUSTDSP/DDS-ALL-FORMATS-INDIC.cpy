@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CUSTDSP - response/control indicators shared by REC1 and REC2.
+      *****************************************************************
+           05  INXX                PIC 1.
+           05  IN75                PIC 1.
+           05  IN92                PIC 1.
+           05  IN93                PIC 1.
+           05  IN94                PIC 1.
+           05  IN95                PIC 1.
