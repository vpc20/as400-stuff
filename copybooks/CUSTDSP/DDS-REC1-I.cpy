@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CUSTDSP REC1-I - customer maintenance selection panel input:
+      * customer number plus the cursor-sensitive fields used by
+      * 8100-F4-PROMPT to know which field the cursor was on when
+      * F4 was pressed.
+      *****************************************************************
+           05  CUSTNO              PIC 9(6).
+           05  CURREC              PIC X(10).
+           05  CURFLD              PIC X(10).
