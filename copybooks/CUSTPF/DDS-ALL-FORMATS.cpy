@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CUSTPF - customer master, keyed WITH DUPLICATES on
+      * EXTERNALLY-DESCRIBED-KEY (CUSTNO), maintained by CUSTCBL.
+      *****************************************************************
+           05  CUSTNO              PIC 9(6).
+           05  CUSTNAME            PIC X(30).
+           05  CUSTADDR            PIC X(30).
+           05  CUSTSTAT            PIC X(1)     VALUE "A".
+           05  CUSTCHGTS           PIC X(21)    VALUE SPACES.
