@@ -0,0 +1,13 @@
+      *****************************************************************
+      * QADSPPGM - Display Program References output (DSPPGMREF),
+      * one record per file referenced by a program; scanned by
+      * DSPFUSGCBL for a given PGMNAME/LIBNAME. WHPGM identifies the
+      * referencing program, so a library-wide DSPPGMREF (PGM(LIB/*ALL))
+      * produces one QADSPPGM covering every program in the library -
+      * used by XREFLIBCBL for its library-wide matrix report.
+      *****************************************************************
+           05  WHPGM               PIC X(10).
+           05  WHFNAM              PIC X(10).
+           05  WHFLIB              PIC X(10).
+           05  WHOTYP              PIC X(10).
+           05  WHFUSG              PIC 9(1).
