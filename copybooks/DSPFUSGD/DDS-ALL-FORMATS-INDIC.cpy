@@ -0,0 +1,7 @@
+      *****************************************************************
+      * DSPFUSGD - subfile control indicators, same numbering as
+      * CUSTAUDDSP/CUSTSRCHDSP (IN80 subfile-has-records, IN81
+      * subfile display control).
+      *****************************************************************
+           05  IN80                PIC 1.
+           05  IN81                PIC 1.
