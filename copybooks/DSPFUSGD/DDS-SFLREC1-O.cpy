@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DSPFUSGD SFLREC1-O - one file-usage entry per subfile line.
+      *****************************************************************
+           05  SFLREC1.
+               10  FILENAME            PIC X(10).
+               10  FILEDESC            PIC X(50).
+               10  USGINP              PIC X(1).
+               10  USGOUT              PIC X(1).
+               10  USGUPD              PIC X(1).
