@@ -0,0 +1,7 @@
+      *****************************************************************
+      * DSPFUSGD SFLCTL1-O - subfile control record, header shows the
+      * program/library the file-usage list is for.
+      *****************************************************************
+           05  SFLCTL1.
+               10  PROGNAME            PIC X(10).
+               10  LIBRNAME            PIC X(10).
