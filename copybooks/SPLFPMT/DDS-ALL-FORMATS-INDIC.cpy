@@ -0,0 +1,4 @@
+      *****************************************************************
+      * SPLFPMT - response indicators for the CRTSPLFCBL prompt panel.
+      *****************************************************************
+           05  IN90                PIC 1.
