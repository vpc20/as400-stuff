@@ -0,0 +1,9 @@
+      *****************************************************************
+      * SPLFPMT REC1 - operator input for the CRTSPLFCBL parameter
+      * prompt (output queue/library, form type, user, all-users).
+      *****************************************************************
+           05  PMT-OUTQNM          PIC X(10).
+           05  PMT-OUTQLIB         PIC X(10).
+           05  PMT-FORMTYP         PIC X(10).
+           05  PMT-USER            PIC X(10).
+           05  PMT-ALLUSR          PIC X(01).
