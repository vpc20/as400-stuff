@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CUSTOUTF - outbound interface file (feature request 013),
+      * one record per new customer added through CUSTCBL. Picked up
+      * by the nightly FTP export (built on the KIFTPGEN/KIFTPPF
+      * pattern) so billing/downstream systems learn about new
+      * customers automatically instead of by word of mouth.
+      *****************************************************************
+           05  NOTCUSTNO           PIC 9(6).
+           05  NOTTS               PIC X(21).
+           05  NOTSTAT             PIC X(1)     VALUE "N".
