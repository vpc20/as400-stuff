@@ -0,0 +1,19 @@
+      *****************************************************************
+      * AUDITTRL - shared audit-log file (feature request 036),
+      * generalized from CUSTCBL's original dedicated CUSTAUDIT file
+      * (feature request 008) so any *_CBL maintenance program can log
+      * its add/change/delete history through AUDITLOG instead of
+      * rolling its own audit file. AUDFILE identifies which master
+      * file the entry belongs to (e.g. "CUSTPF") and AUDKEY is that
+      * master file's key, formatted as text, so one generic layout
+      * can serve every caller. The before/after images are likewise
+      * opaque text - each caller knows how its own AUD-BEF-DATA/
+      * AUD-AFT-DATA bytes are laid out and re-interprets them itself.
+      *****************************************************************
+           05  AUDFILE             PIC X(10).
+           05  AUDKEY              PIC X(20).
+           05  AUDMODE             PIC X(7).
+           05  AUDUSER             PIC X(10).
+           05  AUDTS               PIC X(21).
+           05  AUD-BEF-DATA        PIC X(60).
+           05  AUD-AFT-DATA        PIC X(60).
