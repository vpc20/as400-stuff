@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFRECNCBL.
+
+      ******************************************************************
+      *  Reconciliation batch step for XPGMREF1/XPGMREFLF (feature
+      *  request 024) - XREFCBL reads the flat XPGMREF1 and
+      *  xrefcbl1.cbl reads the keyed logical XPGMREFLF, but nothing
+      *  checks the two stay in sync after a rebuild (XREFRBLDCBL,
+      *  feature request 021). This program compares total record
+      *  counts between the two files and, for every distinct file
+      *  name in XPGMREF1, confirms a matching key exists in
+      *  XPGMREFLF, printing a mismatch report so a missed rebuild is
+      *  caught before a programmer gets a wrong answer from either
+      *  screen.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XPGMREF1         ASSIGN TO DATABASE-XPGMREF1
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT SORTWORK         ASSIGN TO SORTWK01.
+
+           SELECT XPGMREFLF        ASSIGN TO DATABASE-XPGMREFLF
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS DYNAMIC
+                  RECORD KEY       IS EXTERNALLY-DESCRIBED-KEY
+                                      WITH DUPLICATES.
+
+           SELECT XREFRCNLST       ASSIGN TO PRINTER-QPRINT
+                  ORGANIZATION     IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XPGMREF1
+           LABEL RECORDS ARE STANDARD.
+       01  XPGMREF1-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREF1
+                REPLACING XPGMREF1 BY XPGMREF1R.
+
+       SD  SORTWORK.
+       01  SORT-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREF1
+                REPLACING XPGMREF1 BY XPGMREF1R.
+
+       FD  XPGMREFLF
+           LABEL RECORDS ARE STANDARD.
+       01  XPGMREFLF-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREFLF.
+
+       FD  XREFRCNLST
+           LABEL RECORDS ARE OMITTED.
+       01  XREFRCNLST-REC            PIC X(132).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW            PIC 1 VALUE B"0".
+               88 END-PROGRAM              VALUE B"1".
+               88 NOT-END-PROGRAM          VALUE B"0".
+           05  EOF-XPGMREFLF-SW      PIC 1 VALUE B"0".
+               88 EOF-XPGMREFLF            VALUE B"1".
+               88 NOT-EOF-XPGMREFLF        VALUE B"0".
+           05  FIRST-GROUP-SW        PIC 1 VALUE B"0".
+               88 FIRST-GROUP              VALUE B"0".
+               88 NOT-FIRST-GROUP          VALUE B"1".
+           05  MISMATCH-FOUND-SW     PIC 1 VALUE B"0".
+               88 MISMATCH-FOUND           VALUE B"1".
+               88 NO-MISMATCH-FOUND        VALUE B"0".
+
+       01  BREAK-AREA.
+           05  BRK-WHFNAM            PIC X(10).
+
+       01  REPORT-COUNTERS.
+           05  WS-REF1-COUNT         PIC S9(7) VALUE ZEROES.
+           05  WS-REFLF-COUNT        PIC S9(7) VALUE ZEROES.
+
+       01  PRINT-LINES.
+           05  HDR-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(60)
+                   VALUE "XPGMREF1 / XPGMREFLF RECONCILIATION".
+           05  LIB-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(09) VALUE "LIBRARY:".
+               10  LIB-NAME-OUT      PIC X(10).
+           05  MISMATCH-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(11) VALUE "FILE NAME:".
+               10  MSM-WHFNAM        PIC X(10).
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(30)
+                   VALUE "NOT FOUND IN XPGMREFLF".
+           05  COUNT-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(10) VALUE "REF1 CNT:".
+               10  CNT-REF1          PIC ZZZZZZ9.
+               10  FILLER            PIC X(04) VALUE SPACES.
+               10  FILLER            PIC X(10) VALUE "REFLF CNT:".
+               10  CNT-REFLF         PIC ZZZZZZ9.
+           05  RESULT-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  RESULT-TEXT       PIC X(40).
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  LINK-LIB-NAME             PIC X(10).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-LIB-NAME.
+
+       0000-MAIN.
+
+           OPEN OUTPUT XREFRCNLST.
+           OPEN INPUT  XPGMREFLF.
+
+           SET NO-MISMATCH-FOUND TO TRUE.
+           SET FIRST-GROUP       TO TRUE.
+
+           MOVE HDR-LINE TO XREFRCNLST-REC.
+           WRITE XREFRCNLST-REC.
+           MOVE LIB-LINE          TO XREFRCNLST-REC.
+           MOVE LINK-LIB-NAME     TO LIB-NAME-OUT.
+           WRITE XREFRCNLST-REC.
+
+           SORT SORTWORK
+               ON ASCENDING KEY WHFNAM OF SORT-REC
+               USING XPGMREF1
+               OUTPUT PROCEDURE IS 2000-CHECK-KEYS.
+
+           PERFORM 3000-COUNT-XPGMREFLF.
+
+           MOVE COUNT-LINE  TO XREFRCNLST-REC.
+           MOVE WS-REF1-COUNT  TO CNT-REF1.
+           MOVE WS-REFLF-COUNT TO CNT-REFLF.
+           WRITE XREFRCNLST-REC.
+
+           IF WS-REF1-COUNT NOT = WS-REFLF-COUNT
+              SET MISMATCH-FOUND TO TRUE
+           END-IF.
+
+           MOVE RESULT-LINE TO XREFRCNLST-REC.
+           IF MISMATCH-FOUND
+              MOVE "*** MISMATCH - REBUILD XPGMREF1/XPGMREFLF ***"
+                 TO RESULT-TEXT
+           ELSE
+              MOVE "XPGMREF1 AND XPGMREFLF ARE IN SYNC"
+                 TO RESULT-TEXT
+           END-IF.
+           WRITE XREFRCNLST-REC.
+
+           CLOSE XREFRCNLST
+                 XPGMREFLF.
+
+           GOBACK.
+
+      ******************************************************************
+
+       2000-CHECK-KEYS.
+
+           PERFORM UNTIL END-PROGRAM
+              RETURN SORTWORK INTO SORT-REC
+                 AT END
+                    SET END-PROGRAM TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REF1-COUNT
+                    IF FIRST-GROUP
+                    OR WHFNAM OF SORT-REC NOT = BRK-WHFNAM
+                       MOVE WHFNAM OF SORT-REC TO BRK-WHFNAM
+                       SET NOT-FIRST-GROUP    TO TRUE
+                       PERFORM 2100-VERIFY-KEY
+                    END-IF
+              END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+
+       2100-VERIFY-KEY.
+
+           MOVE BRK-WHFNAM TO WHFNAM OF XPGMREFLF-REC.
+           READ XPGMREFLF
+              KEY IS EXTERNALLY-DESCRIBED-KEY
+              INVALID KEY
+                 SET MISMATCH-FOUND TO TRUE
+                 MOVE MISMATCH-LINE TO XREFRCNLST-REC
+                 MOVE BRK-WHFNAM     TO MSM-WHFNAM
+                 WRITE XREFRCNLST-REC
+           END-READ.
+
+      ******************************************************************
+
+       3000-COUNT-XPGMREFLF.
+
+           MOVE ZEROES TO WS-REFLF-COUNT.
+
+           SET NOT-EOF-XPGMREFLF TO TRUE.
+           PERFORM UNTIL EOF-XPGMREFLF
+              READ XPGMREFLF NEXT RECORD
+                 AT END
+                    SET EOF-XPGMREFLF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REFLF-COUNT
+              END-READ
+           END-PERFORM.
