@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHKOBJ.
+
+      *================================================================
+      *  Shared object-existence check (feature request 039) - one
+      *  CALL tells XREFCBL/xrefcbl1.cbl/DSPFUSGCBL whether the
+      *  FILE-NAME/LIB-NAME or PGMNAME/LIBNAME parm they were handed
+      *  actually names a real object, before 9000-HOUSEKEEPING opens
+      *  files and runs against it. Uses the same QUSROBJD call
+      *  DSPFUSGCBL already makes per-record for FILEDESC lookups, but
+      *  with the error code structure sized so an object-not-found
+      *  exception comes back to CHKOBJ-FOUND/CHKOBJ-MSG instead of
+      *  escaping and abending the caller's job.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  QUSROBJD-PARM.
+           05  RECEIVER-VAR                        PIC  X(179).
+           05  RECEIVER-VAR-LEN                    PIC S9(9) BINARY
+                                                    VALUE 179.
+           05  FORMAT-NAME                         PIC  X(8)
+                                                    VALUE "OBJD0100".
+           05  OBJ-AND-LIBRARY-NAME.
+               10 ONAME                            PIC  X(10).
+               10 LNAME                            PIC  X(10).
+           05  OBJTYPE                             PIC  X(10).
+           05  ERROR-CODE.
+               10  BYTES-PROVIDED                  PIC S9(9) BINARY
+                                                    VALUE 116.
+               10  BYTES-AVAILABLE                 PIC S9(9) BINARY.
+               10  EXCEPTION-ID                    PIC  X(7).
+               10  RESERVED                        PIC  X(1).
+               10  EXCEPTION-DATA                  PIC  X(100).
+
+       LINKAGE SECTION.
+
+       01  CHKOBJ-PARM.
+           05  CHKOBJ-NAME                         PIC X(10).
+           05  CHKOBJ-LIB                          PIC X(10).
+           05  CHKOBJ-TYPE                         PIC X(10).
+           05  CHKOBJ-FOUND                        PIC X(01).
+           05  CHKOBJ-MSG                          PIC X(50).
+
+      *================================================================
+
+       PROCEDURE DIVISION USING CHKOBJ-PARM.
+
+       0000-MAIN-LOGIC.
+
+           MOVE 116        TO BYTES-PROVIDED.
+           MOVE SPACES     TO EXCEPTION-ID.
+           MOVE CHKOBJ-NAME TO ONAME.
+           MOVE CHKOBJ-LIB  TO LNAME.
+           MOVE CHKOBJ-TYPE TO OBJTYPE.
+
+           CALL "QUSROBJD" USING RECEIVER-VAR
+                                 RECEIVER-VAR-LEN
+                                 FORMAT-NAME
+                                 OBJ-AND-LIBRARY-NAME
+                                 OBJTYPE
+                                 ERROR-CODE.
+
+           IF EXCEPTION-ID = SPACES
+              MOVE "Y"     TO CHKOBJ-FOUND
+              MOVE SPACES  TO CHKOBJ-MSG
+           ELSE
+              MOVE "N"     TO CHKOBJ-FOUND
+              STRING CHKOBJ-TYPE   DELIMITED BY SPACE
+                     " "           DELIMITED BY SIZE
+                     CHKOBJ-NAME   DELIMITED BY SPACE
+                     " IN "        DELIMITED BY SIZE
+                     CHKOBJ-LIB    DELIMITED BY SPACE
+                     " NOT FOUND (" DELIMITED BY SIZE
+                     EXCEPTION-ID  DELIMITED BY SPACE
+                     ")"           DELIMITED BY SIZE
+                     INTO CHKOBJ-MSG
+           END-IF.
+
+           GOBACK.
