@@ -9,6 +9,11 @@
                   ORGANIZATION     IS SEQUENTIAL
                   ACCESS           IS SEQUENTIAL.
 
+           SELECT SPLFCKPT         ASSIGN  TO DATABASE-SPLFCKPT
+                  ORGANIZATION     IS         INDEXED
+                  ACCESS           IS         DYNAMIC
+                  RECORD KEY       IS         CKPTKEY.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -18,6 +23,11 @@
        01  SPLFOUTF-REC.
            COPY DDS-ALL-FORMATS OF SPLFOUTF.
 
+       FD  SPLFCKPT
+           LABEL RECORDS ARE STANDARD.
+       01  SPLFCKPT-REC.
+           COPY DDS-ALL-FORMATS OF SPLFCKPT.
+
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -73,7 +83,27 @@
            05 KEY226             PIC S9(09) BINARY VALUE 226.
            05 KEY227             PIC S9(09) BINARY VALUE 227.
            05 KEY228             PIC S9(09) BINARY VALUE 228.
-       01  NUMBER-OF-KEYS        PIC S9(09) BINARY VALUE 28.
+           05 KEY229             PIC S9(09) BINARY VALUE 229.
+           05 KEY230             PIC S9(09) BINARY VALUE 230.
+           05 KEY231             PIC S9(09) BINARY VALUE 231.
+       01  NUMBER-OF-KEYS        PIC S9(09) BINARY VALUE 31.
+
+       01  CKPT-SWITCHES.
+           05 CKPT-FOUND-SW      PIC 1 VALUE B"0".
+              88 CKPT-FOUND            VALUE B"1".
+              88 CKPT-NOT-FOUND        VALUE B"0".
+           05 RESTART-MODE-SW    PIC 1 VALUE B"0".
+              88 RESTART-MODE          VALUE B"1".
+              88 NOT-RESTART-MODE      VALUE B"0".
+           05 SKIP-MODE-SW       PIC 1 VALUE B"0".
+              88 SKIPPING-TO-CKPT      VALUE B"1".
+              88 NOT-SKIPPING-TO-CKPT  VALUE B"0".
+
+       01  CKPT-CONSTANT-KEY     PIC X(10) VALUE "CRTSPLF".
+
+       01  RESIZE-WORK.
+           05 WS-RESIZE-COUNT    PIC S9(4) BINARY VALUE ZERO.
+           05 WS-MAX-RESIZES     PIC S9(4) BINARY VALUE 5.
 
       *> 01  MISC2.
       *>     05 PAGESA             PIC X(04).
@@ -92,6 +122,8 @@
            05 LINK-JOBNAM            PIC X(10).
            05 LINK-JOBUSR            PIC X(10).
            05 LINK-JOBNBR            PIC X(6).
+       01  LINK-ALLUSR               PIC X(01).
+           88 LINK-ALLUSR-YES        VALUE "Y".
 
        01 STRING-SPACE PIC X(32000).
 
@@ -119,16 +151,143 @@
       ******************************************************************
 
        PROCEDURE DIVISION USING LINK-USER, LINK-OUTQ, LINK-FORMTYP,
-           LINK-USRDTA, LINK-JOB.
+           LINK-USRDTA, LINK-JOB, LINK-ALLUSR.
 
        MAIN-LINE.
-           OPEN EXTEND SPLFOUTF.
+           PERFORM 0100-CHECK-RESTART.
+      *
+      * When the caller asks for every user's spooled files (e.g. a
+      * batch profile snapshotting the whole system), override
+      * LINK-USER with *ALL rather than filtering to *CURRENT.
+      *
+           IF LINK-ALLUSR-YES
+              MOVE "*ALL" TO LINK-USER
+           END-IF.
+      *
+      * Build the user space and load it with the spooled file list,
+      * growing the space and re-running QUSLSPL if the first pass
+      * comes back partial (space too small to hold the whole list)
+      * instead of silently reporting a truncated list.
+      *
+           PERFORM 0150-BUILD-USER-SPACE-LIST.
+
+           IF (INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100 = "C"
+           OR INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100 = "P")
+           AND NUMBER-LIST-ENTRIES OF QUS-GENERIC-HEADER-0100 > 0
+      *
+      * address current list entry
+      *
+              SET ADDRESS OF STRING-SPACE TO SPCPTR
+              SET ADDRESS OF QUS-SPLF0200 TO
+                  ADDRESS OF STRING-SPACE((OFFSET-LIST-DATA
+                             OF QUS-GENERIC-HEADER-0100 + 1):1)
+      *
+      * and process all of the entries
+      *
+              PERFORM PROCES
+              NUMBER-LIST-ENTRIES OF QUS-GENERIC-HEADER-0100 TIMES
+           END-IF.
+      *
+      * If a restart never found the checkpointed entry (e.g. it was
+      * purged between the aborted run and this restart), every entry
+      * was skipped rather than re-captured - leave the checkpoint at
+      * "R" rather than falsely marking the run complete, so the gap
+      * is visible instead of silently producing a truncated SPLFOUTF.
+      *
+           IF SKIPPING-TO-CKPT
+              DISPLAY "CRTSPLFCBL: restart checkpoint entry not found "
+                      "in the current spooled file list - it was "
+                      "likely purged since the aborted run. No "
+                      "entries were captured this run; checkpoint "
+                      "left at 'R' for manual review."
+           ELSE
+      *
+      * Run completed cleanly - mark the checkpoint complete so the
+      * next invocation starts a fresh snapshot instead of restarting.
+      *
+              MOVE "C" TO CKPTSTAT OF SPLFCKPT-REC
+              REWRITE SPLFCKPT-REC
+           END-IF.
+
+           CLOSE SPLFOUTF SPLFCKPT.
+           GOBACK.
+
+      ******************************************************************
+      *
+      * Decide whether this is a fresh run or a restart of a prior run
+      * that did not finish. On restart, SPLFOUTF stays open EXTEND (so
+      * entries already captured are kept) and entries are skipped
+      * until the last checkpointed INTJOBID/INTSPLFID is seen again.
+      *
+      ******************************************************************
+
+       0100-CHECK-RESTART.
+
+           OPEN I-O SPLFCKPT.
+           MOVE CKPT-CONSTANT-KEY TO CKPTKEY OF SPLFCKPT-REC.
+           READ SPLFCKPT
+              INVALID KEY
+                 SET CKPT-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET CKPT-FOUND TO TRUE
+           END-READ.
+
+           IF CKPT-FOUND AND CKPTSTAT OF SPLFCKPT-REC = "R"
+              SET RESTART-MODE      TO TRUE
+              SET SKIPPING-TO-CKPT  TO TRUE
+              OPEN EXTEND SPLFOUTF
+           ELSE
+              SET NOT-RESTART-MODE     TO TRUE
+              SET NOT-SKIPPING-TO-CKPT TO TRUE
+              OPEN OUTPUT SPLFOUTF
+              MOVE CKPT-CONSTANT-KEY TO CKPTKEY OF SPLFCKPT-REC
+              MOVE SPACES            TO CKPTJOBID OF SPLFCKPT-REC
+                                         CKPTSPLID OF SPLFCKPT-REC
+              MOVE "R"                TO CKPTSTAT  OF SPLFCKPT-REC
+              IF CKPT-FOUND
+                 REWRITE SPLFCKPT-REC
+              ELSE
+                 WRITE SPLFCKPT-REC
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *
+      * Load the spooled file list into the user space, resizing and
+      * re-loading it while QUSLSPL reports the space as too small to
+      * hold the whole list (INFORMATION-STATUS = "P" - partial data).
+      *
+      ******************************************************************
+
+       0150-BUILD-USER-SPACE-LIST.
+
+           MOVE ZERO TO WS-RESIZE-COUNT.
+           PERFORM 0160-LOAD-SPOOLED-FILE-LIST.
+
+           PERFORM UNTIL INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100
+                          NOT = "P"
+                       OR WS-RESIZE-COUNT >= WS-MAX-RESIZES
+              ADD 1 TO WS-RESIZE-COUNT
+              COMPUTE SPC-SIZE = SPC-SIZE * 2
+              PERFORM 0160-LOAD-SPOOLED-FILE-LIST
+           END-PERFORM.
+
+           IF INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100 = "P"
+              DISPLAY "CRTSPLFCBL: spooled file list still partial "
+                 "after " WS-MAX-RESIZES " resizes - space size is "
+                 SPC-SIZE
+           END-IF.
+
+      ******************************************************************
+
+       0160-LOAD-SPOOLED-FILE-LIST.
       *
       * Set Error Code structure to use exceptions
       *
            MOVE 0 TO BYTES-PROVIDED OF QUS-EC.
       *
-      * Create a User Space for the List generated by QUSLSPL
+      * Create (or, on a resize pass, re-create larger) the User Space
+      * for the List generated by QUSLSPL
       *
            CALL "QUSCRTUS" USING SPC-NAME, EXT-ATTR, SPC-SIZE,
                 SPC-INIT, SPC-AUT, SPC-TEXT,
@@ -150,29 +309,9 @@
            IF STRUCTURE-RELEASE-LEVEL OF QUS-GENERIC-HEADER-0100
            NOT EQUAL "0100"
                DISPLAY "Error - STRUCTURE-RELEASE-LEVEL not 0100"
-               STOP RUN
-           END-IF.
-
-           IF (INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100 = "C"
-           OR INFORMATION-STATUS OF QUS-GENERIC-HEADER-0100 = "P")
-           AND NUMBER-LIST-ENTRIES OF QUS-GENERIC-HEADER-0100 > 0
-      *
-      * address current list entry
-      *
-              SET ADDRESS OF STRING-SPACE TO SPCPTR
-              SET ADDRESS OF QUS-SPLF0200 TO
-                  ADDRESS OF STRING-SPACE((OFFSET-LIST-DATA
-                             OF QUS-GENERIC-HEADER-0100 + 1):1)
-      *
-      * and process all of the entries
-      *
-              PERFORM PROCES
-              NUMBER-LIST-ENTRIES OF QUS-GENERIC-HEADER-0100 TIMES
+               GOBACK
            END-IF.
 
-           CLOSE SPLFOUTF.
-           STOP RUN.
-
       ******************************************************************
 
        PROCES.
@@ -185,13 +324,38 @@
       * process all variable length records associated with this entry
       *
            PERFORM PROCES2 NUM-FIELDS-RETD TIMES.
-           WRITE SPLFOUTF-REC.
+           PERFORM 0200-CHECKPOINT-ENTRY.
       *
       * after each entry, increment to the next entry
       *
            SET ADDRESS OF STRING-SPACE TO ADDRESS OF QUS-SPLF0200.
            SET ADDRESS OF QUS-SPLF0200 TO ADDRESS OF STRING-SPACE
            ((SIZE-EACH-ENTRY OF QUS-GENERIC-HEADER-0100 + 1):1).
+
+      ******************************************************************
+      *
+      * On a restart, skip re-writing entries already captured on the
+      * prior run (identified by INTJOBID/INTSPLFID); once the entry
+      * matching the checkpoint is seen, resume writing/checkpointing
+      * normally from the next entry onward.
+      *
+      ******************************************************************
+
+       0200-CHECKPOINT-ENTRY.
+
+           IF SKIPPING-TO-CKPT
+              IF INTJOBID  OF SPLFOUTF-REC = CKPTJOBID OF SPLFCKPT-REC
+              AND INTSPLFID OF SPLFOUTF-REC = CKPTSPLID OF SPLFCKPT-REC
+                 SET NOT-SKIPPING-TO-CKPT TO TRUE
+              END-IF
+           ELSE
+              WRITE SPLFOUTF-REC
+              MOVE INTJOBID  OF SPLFOUTF-REC
+                   TO CKPTJOBID OF SPLFCKPT-REC
+              MOVE INTSPLFID OF SPLFOUTF-REC
+                   TO CKPTSPLID OF SPLFCKPT-REC
+              REWRITE SPLFCKPT-REC
+           END-IF.
       *
       * Process each variable length record based on key
       *
@@ -290,7 +454,7 @@
            IF KEY-FIELD-FOR-FIELD-RETD OF QUS-LSPL-KEY-INFO = 215
               MOVE DATA-FIELD OF QUS-LSPL-KEY-INFO(
                    1:DATA-LENGTH OF QUS-LSPL-KEY-INFO)
-                   TO PRIORITY OF SPLFOUTF-REC
+                   TO SPLPRTY OF SPLFOUTF-REC
            END-IF.
 
            IF KEY-FIELD-FOR-FIELD-RETD OF QUS-LSPL-KEY-INFO = 216
@@ -374,6 +538,25 @@
                    TO CRTTIMEUTC OF SPLFOUTF-REC
            END-IF.
 
+           IF KEY-FIELD-FOR-FIELD-RETD OF QUS-LSPL-KEY-INFO = 229
+              MOVE DATA-FIELD OF QUS-LSPL-KEY-INFO(
+                   1:DATA-LENGTH OF QUS-LSPL-KEY-INFO)
+                   TO VAR9BX
+              MOVE VAR9B TO COPIES OF SPLFOUTF-REC
+           END-IF.
+
+           IF KEY-FIELD-FOR-FIELD-RETD OF QUS-LSPL-KEY-INFO = 230
+              MOVE DATA-FIELD OF QUS-LSPL-KEY-INFO(
+                   1:DATA-LENGTH OF QUS-LSPL-KEY-INFO)
+                   TO DUPLEX OF SPLFOUTF-REC
+           END-IF.
+
+           IF KEY-FIELD-FOR-FIELD-RETD OF QUS-LSPL-KEY-INFO = 231
+              MOVE DATA-FIELD OF QUS-LSPL-KEY-INFO(
+                   1:DATA-LENGTH OF QUS-LSPL-KEY-INFO)
+                   TO SPLSAVE OF SPLFOUTF-REC
+           END-IF.
+
            SET ADDRESS OF STRING-SPACE TO ADDRESS OF QUS-LSPL-KEY-INFO.
            SET ADDRESS OF QUS-LSPL-KEY-INFO TO
                ADDRESS OF STRING-SPACE(
