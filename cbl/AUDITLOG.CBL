@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDITLOG.
+
+      *================================================================
+      *  Shared audit-log routine (feature request 036) - one CALL
+      *  writes one AUDITTRL entry, stamped with the calling job's
+      *  user profile and the current timestamp. Generalized out of
+      *  CUSTCBL's original 2250-WRITE-CUSTAUDIT (feature request 008)
+      *  so CUSTCBL and any future maintenance program built the same
+      *  way, with the same ADD-MODE/CHANGE-MODE/DELETE-MODE switches,
+      *  share one audit file and one place this logic is maintained.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDITTRL       ASSIGN  TO DATABASE-AUDITTRL
+                  ORGANIZATION   IS         SEQUENTIAL
+                  ACCESS         IS         SEQUENTIAL.
+
+      *================================================================
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDITTRL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDITTRL-REC.
+           COPY DDS-ALL-FORMATS OF AUDITTRL.
+
+       WORKING-STORAGE SECTION.
+
+       COPY QUSRJOBI OF QSYSINC-QLBLSRC.
+       COPY QUSEC    OF QSYSINC-QLBLSRC.
+
+       01  QUSRJOBI-PARM.
+           05  QUALIFIED-JOB-NAME.
+               10  JOBI-JOB-NAME-PARM      PIC X(10) VALUE "*".
+               10  JOBI-USER-NAME-PARM     PIC X(10) VALUE SPACES.
+               10  JOBI-JOB-NUMBER-PARM    PIC X(6)  VALUE SPACES.
+           05  JOBI-INTERNAL-JOB-ID        PIC X(16) VALUE SPACES.
+           05  JOBI-FORMAT-NAME            PIC X(8)  VALUE "JOBI0100".
+           05  JOBI-RCVLEN                 PIC S9(9) BINARY VALUE 30.
+
+       LINKAGE SECTION.
+
+       01  AUDLOG-PARM.
+           05  AUDLOG-FILE                 PIC X(10).
+           05  AUDLOG-KEY                  PIC X(20).
+           05  AUDLOG-MODE                 PIC X(7).
+           05  AUDLOG-BEF-DATA             PIC X(60).
+           05  AUDLOG-AFT-DATA             PIC X(60).
+
+      *================================================================
+
+       PROCEDURE DIVISION USING AUDLOG-PARM.
+
+       0000-MAIN-LOGIC.
+
+           OPEN EXTEND AUDITTRL.
+           PERFORM 1000-WRITE-ENTRY.
+           CLOSE AUDITTRL.
+
+           GOBACK.
+
+      *================================================================
+
+       1000-WRITE-ENTRY.
+
+           MOVE 0 TO BYTES-PROVIDED OF QUS-EC.
+           CALL "QUSRJOBI" USING QUS-JOBI-0100, JOBI-RCVLEN,
+                JOBI-FORMAT-NAME, QUALIFIED-JOB-NAME,
+                JOBI-INTERNAL-JOB-ID, QUS-EC.
+
+           INITIALIZE AUDITTRL-REC.
+           MOVE AUDLOG-FILE OF AUDLOG-PARM      TO AUDFILE OF
+                                                    AUDITTRL-REC.
+           MOVE AUDLOG-KEY OF AUDLOG-PARM       TO AUDKEY OF
+                                                    AUDITTRL-REC.
+           MOVE AUDLOG-MODE OF AUDLOG-PARM      TO AUDMODE OF
+                                                    AUDITTRL-REC.
+           MOVE JOBI-USER-NAME OF QUS-JOBI-0100  TO AUDUSER OF
+                                                    AUDITTRL-REC.
+           MOVE FUNCTION CURRENT-DATE            TO AUDTS OF
+                                                    AUDITTRL-REC.
+           MOVE AUDLOG-BEF-DATA OF AUDLOG-PARM  TO AUD-BEF-DATA OF
+                                                    AUDITTRL-REC.
+           MOVE AUDLOG-AFT-DATA OF AUDLOG-PARM  TO AUD-AFT-DATA OF
+                                                    AUDITTRL-REC.
+           WRITE AUDITTRL-REC.
