@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NITEBATCH.
+
+      ******************************************************************
+      *  Nightly batch driver (feature request 037) - chains the spool
+      *  snapshot (CRTSPLFCBL), the aged-spool purge (SPLFPRGE), and
+      *  the FTP export (KIFTPGEN) as one submitted job instead of
+      *  three independently-scheduled steps with no shared control.
+      *  BATCHCHK is checked/updated before and after each step so a
+      *  job that aborts partway through the night restarts at the
+      *  failed step on the next submission rather than re-running the
+      *  whole chain or letting KIFTPGEN run downstream against a
+      *  stale/half-built SPLFOUTF.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BATCHCHK       ASSIGN  TO DATABASE-BATCHCHK
+                  ORGANIZATION   IS         INDEXED
+                  ACCESS         IS         DYNAMIC
+                  RECORD KEY     IS         CHKSTEP.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BATCHCHK
+           LABEL RECORDS ARE STANDARD.
+       01  BATCHCHK-REC.
+           COPY DDS-ALL-FORMATS OF BATCHCHK.
+
+       WORKING-STORAGE SECTION.
+
+       01  STEP-NAMES.
+           05  WS-STEP-CRTSPLF     PIC X(10) VALUE "CRTSPLF".
+           05  WS-STEP-PURGE       PIC X(10) VALUE "PURGE".
+           05  WS-STEP-FTPGEN      PIC X(10) VALUE "FTPGEN".
+
+       01  CKPT-SWITCHES.
+           05  CKPT-FOUND-SW       PIC 1 VALUE B"0".
+               88  CKPT-FOUND            VALUE B"1".
+               88  CKPT-NOT-FOUND        VALUE B"0".
+
+      * CRTSPLFCBL parms (feature request 037) - the nightly snapshot
+      * always covers every user/queue, the same "*ALL" default
+      * CRTSPLFPMT falls back to when the operator prompt is left
+      * blank.
+
+       01  CRTSPLFCBL-PARMS.
+           05  CS-USER             PIC X(10) VALUE "*CURRENT".
+           05  CS-OUTQ             PIC X(20) VALUE "*ALL".
+           05  CS-FORMTYP          PIC X(10) VALUE "*ALL".
+           05  CS-USRDTA           PIC X(10) VALUE "*ALL".
+           05  CS-JOB.
+               10  CS-JOBNAM       PIC X(10) VALUE SPACES.
+               10  CS-JOBUSR       PIC X(10) VALUE SPACES.
+               10  CS-JOBNBR       PIC X(6)  VALUE SPACES.
+           05  CS-ALLUSR           PIC X(01) VALUE "Y".
+
+       01  SPLFPRGE-PARMS.
+           05  SP-AGE-DAYS         PIC S9(05) BINARY.
+           05  SP-RUN-DATE         PIC 9(08).
+
+       01  KIFTPGEN-PARMS.
+           05  KG-CURRENT-DIR          PIC X(50).
+           05  KG-LOCAL-CURRENT-DIR    PIC X(10).
+           05  KG-REMOTE-HOST          PIC X(50).
+           05  KG-FTP-FILES.
+               10  KG-FTP-FILE         PIC X(10) OCCURS 200.
+           05  KG-FTP-FILE-COUNT       PIC 9(03).
+           05  KG-RUN-ID               PIC 9(06).
+
+       LINKAGE SECTION.
+
+       01  LINK-RUN-DATE           PIC 9(08).
+       01  LINK-RUN-ID             PIC 9(06).
+       01  LINK-AGE-DAYS           PIC S9(05) BINARY.
+       01  LINK-CURRENT-DIR        PIC X(50).
+       01  LINK-LOCAL-CURRENT-DIR  PIC X(10).
+       01  LINK-REMOTE-HOST        PIC X(50).
+       01  LINK-FTP-FILES.
+           05  LINK-FTP-FILE       PIC X(10) OCCURS 200.
+       01  LINK-FTP-FILE-COUNT     PIC 9(03).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-RUN-DATE
+                                LINK-RUN-ID
+                                LINK-AGE-DAYS
+                                LINK-CURRENT-DIR
+                                LINK-LOCAL-CURRENT-DIR
+                                LINK-REMOTE-HOST
+                                LINK-FTP-FILES
+                                LINK-FTP-FILE-COUNT.
+
+       0000-MAIN.
+
+           PERFORM 9000-HOUSEKEEPING.
+
+           PERFORM 1000-STEP-CRTSPLF.
+           PERFORM 2000-STEP-PURGE.
+           PERFORM 3000-STEP-FTPGEN.
+
+           PERFORM 9900-CLEAN-UP.
+
+           GOBACK.
+
+      ******************************************************************
+      *
+      * Each step below looks up its own BATCHCHK row first; a row
+      * already marked "C" (complete) for today's LINK-RUN-DATE means
+      * a prior submission already finished this step, so it is
+      * skipped rather than redone. Anything else - no row, or a row
+      * still marked "R" from a submission that aborted mid-step -
+      * means the step (and everything after it) needs to run.
+      *
+      ******************************************************************
+
+       1000-STEP-CRTSPLF.
+
+           MOVE WS-STEP-CRTSPLF TO CHKSTEP OF BATCHCHK-REC.
+           READ BATCHCHK
+              INVALID KEY
+                 SET CKPT-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET CKPT-FOUND TO TRUE
+           END-READ.
+
+           IF CKPT-FOUND
+           AND CHKSTAT  OF BATCHCHK-REC = "C"
+           AND CHKRUNDT OF BATCHCHK-REC = LINK-RUN-DATE
+              DISPLAY "NITEBATCH: CRTSPLF already complete for "
+                      LINK-RUN-DATE " - skipping"
+           ELSE
+              PERFORM 1100-MARK-STEP-RUNNING
+              CALL "CRTSPLFCBL" USING CS-USER, CS-OUTQ, CS-FORMTYP,
+                   CS-USRDTA, CS-JOB, CS-ALLUSR
+              PERFORM 1200-MARK-STEP-COMPLETE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       1100-MARK-STEP-RUNNING.
+
+           MOVE WS-STEP-CRTSPLF   TO CHKSTEP  OF BATCHCHK-REC.
+           MOVE "R"               TO CHKSTAT  OF BATCHCHK-REC.
+           MOVE LINK-RUN-DATE     TO CHKRUNDT OF BATCHCHK-REC.
+           MOVE LINK-RUN-ID       TO CHKRUNID OF BATCHCHK-REC.
+           IF CKPT-FOUND
+              REWRITE BATCHCHK-REC
+           ELSE
+              WRITE BATCHCHK-REC
+              SET CKPT-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       1200-MARK-STEP-COMPLETE.
+
+           MOVE "C" TO CHKSTAT OF BATCHCHK-REC.
+           REWRITE BATCHCHK-REC.
+
+      ******************************************************************
+
+       2000-STEP-PURGE.
+
+           MOVE WS-STEP-PURGE TO CHKSTEP OF BATCHCHK-REC.
+           READ BATCHCHK
+              INVALID KEY
+                 SET CKPT-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET CKPT-FOUND TO TRUE
+           END-READ.
+
+           IF CKPT-FOUND
+           AND CHKSTAT  OF BATCHCHK-REC = "C"
+           AND CHKRUNDT OF BATCHCHK-REC = LINK-RUN-DATE
+              DISPLAY "NITEBATCH: PURGE already complete for "
+                      LINK-RUN-DATE " - skipping"
+           ELSE
+              PERFORM 2100-MARK-STEP-RUNNING
+              MOVE LINK-AGE-DAYS  TO SP-AGE-DAYS
+              MOVE LINK-RUN-DATE  TO SP-RUN-DATE
+              CALL "SPLFPRGE" USING SP-AGE-DAYS, SP-RUN-DATE
+              PERFORM 2200-MARK-STEP-COMPLETE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       2100-MARK-STEP-RUNNING.
+
+           MOVE WS-STEP-PURGE     TO CHKSTEP  OF BATCHCHK-REC.
+           MOVE "R"               TO CHKSTAT  OF BATCHCHK-REC.
+           MOVE LINK-RUN-DATE     TO CHKRUNDT OF BATCHCHK-REC.
+           MOVE LINK-RUN-ID       TO CHKRUNID OF BATCHCHK-REC.
+           IF CKPT-FOUND
+              REWRITE BATCHCHK-REC
+           ELSE
+              WRITE BATCHCHK-REC
+              SET CKPT-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       2200-MARK-STEP-COMPLETE.
+
+           MOVE "C" TO CHKSTAT OF BATCHCHK-REC.
+           REWRITE BATCHCHK-REC.
+
+      ******************************************************************
+
+       3000-STEP-FTPGEN.
+
+           MOVE WS-STEP-FTPGEN TO CHKSTEP OF BATCHCHK-REC.
+           READ BATCHCHK
+              INVALID KEY
+                 SET CKPT-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET CKPT-FOUND TO TRUE
+           END-READ.
+
+           IF CKPT-FOUND
+           AND CHKSTAT  OF BATCHCHK-REC = "C"
+           AND CHKRUNDT OF BATCHCHK-REC = LINK-RUN-DATE
+              DISPLAY "NITEBATCH: FTPGEN already complete for "
+                      LINK-RUN-DATE " - skipping"
+           ELSE
+              PERFORM 3100-MARK-STEP-RUNNING
+              MOVE LINK-CURRENT-DIR       TO KG-CURRENT-DIR
+              MOVE LINK-LOCAL-CURRENT-DIR TO KG-LOCAL-CURRENT-DIR
+              MOVE LINK-REMOTE-HOST       TO KG-REMOTE-HOST
+              MOVE LINK-FTP-FILES         TO KG-FTP-FILES
+              MOVE LINK-FTP-FILE-COUNT    TO KG-FTP-FILE-COUNT
+              MOVE LINK-RUN-ID            TO KG-RUN-ID
+              CALL "KIFTPGEN" USING KG-CURRENT-DIR,
+                   KG-LOCAL-CURRENT-DIR, KG-REMOTE-HOST, KG-FTP-FILES,
+                   KG-FTP-FILE-COUNT, KG-RUN-ID
+              PERFORM 3200-MARK-STEP-COMPLETE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       3100-MARK-STEP-RUNNING.
+
+           MOVE WS-STEP-FTPGEN    TO CHKSTEP  OF BATCHCHK-REC.
+           MOVE "R"               TO CHKSTAT  OF BATCHCHK-REC.
+           MOVE LINK-RUN-DATE     TO CHKRUNDT OF BATCHCHK-REC.
+           MOVE LINK-RUN-ID       TO CHKRUNID OF BATCHCHK-REC.
+           IF CKPT-FOUND
+              REWRITE BATCHCHK-REC
+           ELSE
+              WRITE BATCHCHK-REC
+              SET CKPT-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       3200-MARK-STEP-COMPLETE.
+
+           MOVE "C" TO CHKSTAT OF BATCHCHK-REC.
+           REWRITE BATCHCHK-REC.
+
+      ******************************************************************
+
+       9000-HOUSEKEEPING.
+
+           OPEN I-O BATCHCHK.
+
+      ******************************************************************
+
+       9900-CLEAN-UP.
+
+           CLOSE BATCHCHK.
