@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTSRCH.
+
+      *================================================================
+      *  Name/partial-match search subfile for CUSTCBL (feature
+      *  request 010) - operator types a partial CUSTNAME, pages
+      *  through matches, copies the CUSTNO of the one they want into
+      *  SEL-CUSTNO and presses Enter to return it to the caller.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTPF         ASSIGN  TO DATABASE-CUSTPF
+                  ORGANIZATION   IS         INDEXED
+                  ACCESS         IS         DYNAMIC
+                  RECORD KEY     IS         EXTERNALLY-DESCRIBED-KEY
+                                            WITH DUPLICATES.
+
+           SELECT CUSTSRCHDSP    ASSIGN  TO WORKSTATION-CUSTSRCHDSP-SI
+                  ORGANIZATION   IS         TRANSACTION
+                  ACCESS         IS         DYNAMIC
+                  RELATIVE KEY   IS         WS-RELKEY
+                  CONTROL-AREA   IS         WS-CONTROL-AREA.
+
+      *================================================================
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTPF
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTPF-REC.
+           COPY DDS-ALL-FORMATS OF CUSTPF.
+
+       FD  CUSTSRCHDSP
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTSRCHDSP-REC     PIC X(1920).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  SFLREC1-O.
+           COPY DDS-SFLREC1-O OF CUSTSRCHDSP.
+
+       01  SFLCTL1-O.
+           COPY DDS-SFLCTL1-O OF CUSTSRCHDSP.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW          PIC 1   VALUE B"0".
+               88  START-PROGRAM           VALUE B"0".
+               88  END-PROGRAM             VALUE B"1".
+           05  EOF-CUSTPF-SW       PIC 1   VALUE B"0".
+               88  NOT-EOF-CUSTPF          VALUE B"0".
+               88  EOF-CUSTPF              VALUE B"1".
+
+       01  DISPLAY-FILE-VAR.
+           10  WS-CONTROL-AREA           PIC X(2).
+               88  F0-ENTER              VALUE "00".
+               88  F3-EXIT               VALUE "03".
+           05  WS-RELKEY                 PIC 9(3)     VALUE ZEROES.
+
+       01  INDICATOR-AREA.
+           COPY DDS-ALL-FORMATS-INDIC OF CUSTSRCHDSP.
+
+       01  WORK-AREA.
+           05  WS-NAMLEN                 PIC 9(2)     VALUE ZEROES.
+           05  WS-TRIM-NAME              PIC X(30)    VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  CUSTSRCH-PARM.
+           05  SRCH-CUSTNO               PIC 9(6).
+
+      *================================================================
+
+       PROCEDURE DIVISION USING CUSTSRCH-PARM.
+
+       0000-MAIN-LOGIC.
+
+           MOVE ZEROES TO SRCH-CUSTNO.
+
+           PERFORM 9000-SET-UP.
+
+           PERFORM 1000-PROCESS
+              UNTIL END-PROGRAM.
+
+           PERFORM 9900-CLEAN-UP.
+
+           GOBACK.
+
+      *================================================================
+
+       1000-PROCESS.
+
+           WRITE CUSTSRCHDSP-REC FROM SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+           READ CUSTSRCHDSP   INTO SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+
+           EVALUATE TRUE
+
+              WHEN F3-EXIT
+                 SET END-PROGRAM TO TRUE
+
+              WHEN F0-ENTER
+                 IF SEL-CUSTNO OF SFLCTL1-O NOT = ZEROES
+                    MOVE SEL-CUSTNO OF SFLCTL1-O TO SRCH-CUSTNO
+                    SET END-PROGRAM TO TRUE
+                 ELSE
+                    PERFORM 1100-LOAD-SFL
+                 END-IF
+
+           END-EVALUATE.
+
+      *================================================================
+
+       1100-LOAD-SFL.
+
+           MOVE B"0" TO IN80 IN81.
+           WRITE CUSTSRCHDSP-REC FROM SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+           MOVE B"1" TO IN81.
+
+           MOVE ZEROES TO WS-RELKEY.
+
+      *          A blank search name means the operator hasn't typed
+      *          anything to search for yet - stay empty and wait for
+      *          search text instead of dumping every active customer
+      *          (feature request 010 is a name-search screen, not a
+      *          browse-all screen). CUSTPF's active-customer count
+      *          can also exceed WS-RELKEY's PIC 9(3) capacity once a
+      *          search name is entered, so the load is additionally
+      *          capped at 999 with a truncation warning, the same
+      *          "warn, don't silently drop" convention KIFTPGEN and
+      *          PGMFINVCBL already use.
+
+           IF SRCH-NAME OF SFLCTL1-O NOT = SPACES
+              MOVE FUNCTION TRIM(SRCH-NAME OF SFLCTL1-O)
+                 TO WS-TRIM-NAME
+              COMPUTE WS-NAMLEN = FUNCTION LENGTH(WS-TRIM-NAME)
+
+              SET NOT-EOF-CUSTPF TO TRUE
+              MOVE LOW-VALUES TO CUSTNO OF CUSTPF-REC
+              START CUSTPF KEY IS NOT LESS THAN CUSTNO OF CUSTPF-REC
+                 INVALID KEY
+                    SET EOF-CUSTPF TO TRUE
+              END-START
+
+              PERFORM UNTIL EOF-CUSTPF OR WS-RELKEY = 999
+                 READ CUSTPF NEXT RECORD
+                    AT END
+                       SET EOF-CUSTPF TO TRUE
+                    NOT AT END
+                       IF CUSTSTAT OF CUSTPF-REC = "A"
+                       AND CUSTNAME OF CUSTPF-REC(1:WS-NAMLEN)
+                             = WS-TRIM-NAME
+                          PERFORM 1200-MOVE-DATA
+                          ADD 1 TO WS-RELKEY
+                          WRITE SUBFILE CUSTSRCHDSP-REC
+                             FROM SFLREC1-O
+                             FORMAT IS "SFLREC1"
+                             INDICATORS ARE INDICATOR-AREA
+                          MOVE B"1" TO IN80
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              IF WS-RELKEY = 999 AND NOT-EOF-CUSTPF
+                 DISPLAY "CUSTSRCH: more than 999 matches for '"
+                         FUNCTION TRIM(SRCH-NAME OF SFLCTL1-O)
+                         "' - list truncated, narrow the search"
+              END-IF
+           END-IF.
+
+      *================================================================
+
+       1200-MOVE-DATA.
+
+           INITIALIZE SFLREC1 OF SFLREC1-O.
+
+           MOVE CUSTNO   OF CUSTPF-REC TO SFL-CUSTNO   OF SFLREC1-O.
+           MOVE CUSTNAME OF CUSTPF-REC TO SFL-CUSTNAME OF SFLREC1-O.
+           MOVE CUSTADDR OF CUSTPF-REC TO SFL-CUSTADDR OF SFLREC1-O.
+
+      *================================================================
+
+       9000-SET-UP.
+
+           OPEN INPUT CUSTPF
+                I-O   CUSTSRCHDSP.
+
+           SET START-PROGRAM TO TRUE.
+           INITIALIZE SFLCTL1-O.
+
+           PERFORM 1100-LOAD-SFL.
+
+      *================================================================
+
+       9900-CLEAN-UP.
+
+           CLOSE CUSTPF
+                 CUSTSRCHDSP.
