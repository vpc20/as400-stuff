@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTAUDINQ.
+
+      *================================================================
+      *  Simple inquiry screen to browse the CUSTPF entries in the
+      *  shared AUDITTRL audit log (feature request 008, moved onto
+      *  AUDITTRL by feature request 036) - subfile of add/change/
+      *  delete entries, optionally filtered to one CUSTNO, newest-
+      *  last in write order. AUDITTRL now also carries entries for
+      *  other master files, so every read here is qualified by
+      *  AUDFILE = "CUSTPF".
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDITTRL       ASSIGN  TO DATABASE-AUDITTRL
+                  ORGANIZATION   IS         SEQUENTIAL
+                  ACCESS         IS         SEQUENTIAL.
+
+           SELECT CUSTAUDDSP     ASSIGN  TO WORKSTATION-CUSTAUDDSP-SI
+                  ORGANIZATION   IS         TRANSACTION
+                  ACCESS         IS         DYNAMIC
+                  RELATIVE KEY   IS         WS-RELKEY
+                  CONTROL-AREA   IS         WS-CONTROL-AREA.
+
+      *================================================================
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDITTRL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDITTRL-REC.
+           COPY DDS-ALL-FORMATS OF AUDITTRL.
+
+       FD  CUSTAUDDSP
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTAUDDSP-REC     PIC X(1920).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  SFLREC1-O.
+           COPY DDS-SFLREC1-O OF CUSTAUDDSP.
+
+       01  SFLCTL1-O.
+           COPY DDS-SFLCTL1-O OF CUSTAUDDSP.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW          PIC 1   VALUE B"0".
+               88  START-PROGRAM           VALUE B"0".
+               88  END-PROGRAM             VALUE B"1".
+           05  EOF-AUDITTRL-SW     PIC 1   VALUE B"0".
+               88  NOT-EOF-AUDITTRL        VALUE B"0".
+               88  EOF-AUDITTRL            VALUE B"1".
+
+       01  DISPLAY-FILE-VAR.
+           10  WS-CONTROL-AREA           PIC X(2).
+               88  F0-ENTER              VALUE "00".
+               88  F3-EXIT               VALUE "03".
+           05  WS-RELKEY                 PIC 9(3)     VALUE ZEROES.
+
+       01  INDICATOR-AREA.
+           COPY DDS-ALL-FORMATS-INDIC OF CUSTAUDDSP.
+
+      * AUDKEY on AUDITTRL is generic text (feature request 036); this
+      * screen only ever shows CUSTPF entries, whose AUDKEY is CUSTNO
+      * reformatted as the first 6 bytes, so it's converted back to
+      * numeric here for comparison against FILT-CUSTNO/SFL-AUDCUSTNO.
+
+       01  WS-AUDCUSTNO                  PIC 9(6) VALUE ZEROES.
+
+      *================================================================
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+
+           PERFORM 9000-SET-UP.
+
+           PERFORM 1000-PROCESS
+              UNTIL END-PROGRAM.
+
+           PERFORM 9900-CLEAN-UP.
+
+           GOBACK.
+
+      *================================================================
+
+       1000-PROCESS.
+
+           WRITE CUSTAUDDSP-REC FROM SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+           READ CUSTAUDDSP    INTO SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+
+           EVALUATE TRUE
+
+              WHEN F3-EXIT
+                 SET END-PROGRAM TO TRUE
+
+              WHEN F0-ENTER
+                 PERFORM 1100-LOAD-SFL
+
+           END-EVALUATE.
+
+      *================================================================
+
+       1100-LOAD-SFL.
+
+           MOVE B"0" TO IN80 IN81.
+           WRITE CUSTAUDDSP-REC FROM SFLCTL1-O
+              FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
+           MOVE B"1" TO IN81.
+
+           SET NOT-EOF-AUDITTRL TO TRUE.
+           MOVE ZEROES TO WS-RELKEY.
+           CLOSE AUDITTRL.
+           OPEN INPUT AUDITTRL.
+
+      *          AUDITTRL is a permanent, ever-growing shared audit
+      *          log (feature request 036) - capped at 999 entries
+      *          (WS-RELKEY's PIC 9(3) capacity) with a truncation
+      *          warning rather than letting the relative key
+      *          overflow, the same "warn, don't silently drop"
+      *          convention KIFTPGEN and PGMFINVCBL already use.
+
+           PERFORM UNTIL EOF-AUDITTRL OR WS-RELKEY = 999
+              READ AUDITTRL NEXT RECORD
+                 AT END
+                    SET EOF-AUDITTRL TO TRUE
+                 NOT AT END
+                    IF AUDFILE OF AUDITTRL-REC = "CUSTPF"
+                       MOVE AUDKEY OF AUDITTRL-REC(1:6) TO WS-AUDCUSTNO
+                       IF FILT-CUSTNO OF SFLCTL1-O = ZEROES
+                       OR FILT-CUSTNO OF SFLCTL1-O = WS-AUDCUSTNO
+                          PERFORM 1200-MOVE-DATA
+                          ADD 1 TO WS-RELKEY
+                          WRITE SUBFILE CUSTAUDDSP-REC FROM SFLREC1-O
+                             FORMAT IS "SFLREC1"
+                             INDICATORS ARE INDICATOR-AREA
+                          MOVE B"1" TO IN80
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           IF WS-RELKEY = 999 AND NOT-EOF-AUDITTRL
+              DISPLAY "CUSTAUDINQ: more than 999 matching AUDITTRL "
+                      "entries - list truncated, narrow the CUSTNO "
+                      "filter"
+           END-IF.
+
+      *================================================================
+
+       1200-MOVE-DATA.
+
+           INITIALIZE SFLREC1 OF SFLREC1-O.
+
+           MOVE WS-AUDCUSTNO             TO SFL-AUDCUSTNO OF SFLREC1-O.
+           MOVE AUDMODE OF AUDITTRL-REC  TO SFL-AUDMODE   OF SFLREC1-O.
+           MOVE AUDUSER OF AUDITTRL-REC  TO SFL-AUDUSER   OF SFLREC1-O.
+           MOVE AUDTS   OF AUDITTRL-REC  TO SFL-AUDTS     OF SFLREC1-O.
+
+           IF AUDMODE OF AUDITTRL-REC = "DELETE"
+              MOVE AUD-BEF-DATA OF AUDITTRL-REC(1:30)
+                                          TO SFL-AUDNAME OF SFLREC1-O
+           ELSE
+              MOVE AUD-AFT-DATA OF AUDITTRL-REC(1:30)
+                                          TO SFL-AUDNAME OF SFLREC1-O
+           END-IF.
+
+      *================================================================
+
+       9000-SET-UP.
+
+           OPEN INPUT AUDITTRL
+                I-O   CUSTAUDDSP.
+
+           SET START-PROGRAM TO TRUE.
+           INITIALIZE SFLCTL1-O.
+
+           PERFORM 1100-LOAD-SFL.
+
+      *================================================================
+
+       9900-CLEAN-UP.
+
+           CLOSE AUDITTRL
+                 CUSTAUDDSP.
