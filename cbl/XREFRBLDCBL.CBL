@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFRBLDCBL.
+
+      ******************************************************************
+      *  Rebuild utility for XPGMREF1/XPGMREFLF (feature request 021) -
+      *  XREFCBL and xrefcbl1.cbl only ever read whatever is currently
+      *  sitting in XPGMREF1, with no way to tell how stale it is. This
+      *  batch program re-scans a library's program objects (via the
+      *  same DSPPGMREF PGM(LIB/*ALL) OUTFILE(QADSPPGM) pre-build step
+      *  XREFLIBCBL already relies on) and regenerates XPGMREF1 from
+      *  it, then stamps today's date into XREFCTL so XREFDSP's header
+      *  can show when the cross-reference data was last refreshed.
+      *  XPGMREFLF is a keyed logical file built over XPGMREF1, so
+      *  regenerating XPGMREF1 refreshes XPGMREFLF's view too - no
+      *  separate write is needed for it.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QADSPPGM         ASSIGN TO DATABASE-QADSPPGM
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT XPGMREF1         ASSIGN TO DATABASE-XPGMREF1.
+
+           SELECT XREFCTL          ASSIGN TO DATABASE-XREFCTL
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS DYNAMIC
+                  RECORD KEY       IS CTLKEY.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QADSPPGM
+           LABEL RECORDS ARE STANDARD.
+       01  QADSPPGM-REC.
+           COPY DDS-ALL-FORMATS OF QADSPPGM.
+
+       FD  XPGMREF1
+           LABEL RECORDS ARE STANDARD.
+       01  XPGMREF1-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREF1
+                REPLACING XPGMREF1 BY XPGMREF1R.
+
+       FD  XREFCTL
+           LABEL RECORDS ARE STANDARD.
+       01  XREFCTL-REC.
+           COPY DDS-ALL-FORMATS OF XREFCTL.
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  EOF-QADSPPGM-SW       PIC 1 VALUE B"0".
+               88 NOT-EOF-QADSPPGM         VALUE B"0".
+               88 EOF-QADSPPGM             VALUE B"1".
+           05  CTLREC-FOUND-SW       PIC 1 VALUE B"0".
+               88 CTLREC-FOUND             VALUE B"1".
+               88 CTLREC-NOT-FOUND         VALUE B"0".
+
+       01  CTL-CONSTANT-KEY          PIC X(10) VALUE "XREFCTL".
+
+       01  REPORT-COUNTERS.
+           05  WS-REC-COUNT          PIC S9(7) VALUE ZEROES.
+
+       01  QUSROBJD-PARM.
+           05  RECEIVER-VAR                        PIC  X(179).
+           05  RECEIVER-VAR-LEN                    PIC S9(9) BINARY
+                                                   VALUE 179.
+           05  FORMAT-NAME                         PIC  X(8)
+                                                   VALUE "OBJD0200".
+           05  OBJ-AND-LIBRARY-NAME.
+               10 ONAME                            PIC  X(10).
+               10 LNAME                            PIC  X(10).
+           05  OBJTYPE                             PIC  X(10)
+                                                   VALUE "*FILE".
+           05  ERROR-CODE.
+               10  BYTES-PROVIDED                  PIC S9(9) BINARY
+                                                   VALUE 116.
+               10  BYTES-AVAILABLE                 PIC S9(9) BINARY.
+               10  EXCEPTION-ID                    PIC  X(7).
+               10  RESERVED                        PIC  X(1).
+               10  EXCEPTION-DATA                  PIC  X(512).
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  LINK-LIB-NAME             PIC X(10).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-LIB-NAME.
+
+       0000-MAIN.
+
+           OPEN INPUT  QADSPPGM.
+           OPEN OUTPUT XPGMREF1.
+
+           PERFORM 1000-BUILD-XPGMREF1
+              UNTIL EOF-QADSPPGM.
+
+           CLOSE QADSPPGM
+                 XPGMREF1.
+
+           PERFORM 2000-UPDATE-REFRESH-DATE.
+
+           DISPLAY "XREFRBLDCBL: rebuilt XPGMREF1 from library "
+                   LINK-LIB-NAME " - " WS-REC-COUNT " records".
+
+           GOBACK.
+
+      ******************************************************************
+
+       1000-BUILD-XPGMREF1.
+
+           READ QADSPPGM NEXT RECORD
+              AT END
+                 SET EOF-QADSPPGM TO TRUE
+              NOT AT END
+                 PERFORM 1100-MOVE-DATA
+                 WRITE XPGMREF1-REC
+                 ADD 1 TO WS-REC-COUNT
+           END-READ.
+
+      ******************************************************************
+
+       1100-MOVE-DATA.
+
+           INITIALIZE XPGMREF1R OF XPGMREF1-REC.
+
+           MOVE WHFNAM OF QADSPPGM-REC TO WHFNAM OF XPGMREF1-REC.
+           MOVE WHPGM  OF QADSPPGM-REC TO WHPNAM OF XPGMREF1-REC.
+           MOVE WHFUSG OF QADSPPGM-REC TO WHFUSG OF XPGMREF1-REC.
+
+           MOVE WHFNAM OF QADSPPGM-REC TO ONAME.
+           IF WHFLIB OF QADSPPGM-REC = SPACES
+              MOVE "*LIBL"             TO LNAME
+           ELSE
+              MOVE WHFLIB OF QADSPPGM-REC TO LNAME
+           END-IF.
+           MOVE 116    TO BYTES-PROVIDED OF ERROR-CODE.
+           MOVE SPACES TO EXCEPTION-ID   OF ERROR-CODE.
+           CALL "QUSROBJD" USING RECEIVER-VAR
+                                 RECEIVER-VAR-LEN
+                                 FORMAT-NAME
+                                 OBJ-AND-LIBRARY-NAME
+                                 OBJTYPE
+                                 ERROR-CODE.
+
+           IF EXCEPTION-ID OF ERROR-CODE = SPACES
+              MOVE RECEIVER-VAR(100:50) TO WHTEXT OF XPGMREF1-REC
+           ELSE
+              MOVE SPACES TO WHTEXT OF XPGMREF1-REC
+           END-IF.
+
+      ******************************************************************
+
+       2000-UPDATE-REFRESH-DATE.
+
+           OPEN I-O XREFCTL.
+
+           MOVE CTL-CONSTANT-KEY TO CTLKEY OF XREFCTL-REC.
+           READ XREFCTL
+              INVALID KEY
+                 SET CTLREC-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET CTLREC-FOUND TO TRUE
+           END-READ.
+
+           MOVE CTL-CONSTANT-KEY           TO CTLKEY   OF XREFCTL-REC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CTLRFRDT OF XREFCTL-REC.
+
+           IF CTLREC-FOUND
+              REWRITE XREFCTL-REC
+           ELSE
+              WRITE XREFCTL-REC
+           END-IF.
+
+           CLOSE XREFCTL.
