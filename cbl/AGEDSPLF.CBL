@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEDSPLF.
+
+      ******************************************************************
+      *  Aged/unused spooled file report - reads the SPLFOUTF snapshot
+      *  produced by CRTSPLFCBL and lists, by OUTQNM/OUTQLIB and
+      *  USERNM, every spooled file whose LSTUSEDT is older than the
+      *  caller-supplied number of days, along with its size.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLFOUTF         ASSIGN TO DATABASE-SPLFOUTF
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT SORTWORK         ASSIGN TO SORTWK01.
+
+           SELECT AGEDLST          ASSIGN TO PRINTER-QPRINT
+                  ORGANIZATION     IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLFOUTF
+           LABEL RECORDS ARE STANDARD.
+       01  SPLFOUTF-REC.
+           COPY DDS-ALL-FORMATS OF SPLFOUTF.
+
+       SD  SORTWORK.
+       01  SORT-REC.
+           COPY DDS-ALL-FORMATS OF SPLFOUTF.
+
+       FD  AGEDLST
+           LABEL RECORDS ARE OMITTED.
+       01  AGEDLST-REC              PIC X(132).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW           PIC 1 VALUE B"0".
+               88 START-PROGRAM           VALUE B"0".
+               88 END-PROGRAM             VALUE B"1".
+           05  FIRST-GROUP-SW       PIC 1 VALUE B"0".
+               88 FIRST-GROUP              VALUE B"0".
+               88 NOT-FIRST-GROUP          VALUE B"1".
+
+       01  BREAK-AREA.
+           05  BRK-OUTQNM           PIC X(10).
+           05  BRK-OUTQLIB          PIC X(10).
+           05  BRK-USERNM           PIC X(10).
+
+       01  DATE-WORK.
+           05  WS-RUN-INT           PIC S9(9).
+           05  WS-LSTUSE-INT        PIC S9(9).
+           05  WS-AGE-DAYS          PIC S9(9).
+           05  WS-LSTUSE-CCYYMMDD   PIC 9(8).
+           05  WS-LSTUSE-CENT       PIC 9(1).
+           05  WS-LSTUSE-YYMMDD     PIC 9(6).
+
+       01  WS-FLAG-WORK              PIC X(20).
+
+       01  REPORT-COUNTERS.
+           05  WS-GROUP-COUNT       PIC S9(7) VALUE ZEROES.
+           05  WS-GROUP-SIZE        PIC S9(9) VALUE ZEROES.
+           05  WS-TOTAL-COUNT       PIC S9(7) VALUE ZEROES.
+           05  WS-TOTAL-SIZE        PIC S9(9) VALUE ZEROES.
+
+       01  PRINT-LINES.
+           05  HDR-LINE.
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  FILLER           PIC X(20) VALUE "OUTQ".
+               10  FILLER           PIC X(12) VALUE "USER".
+               10  FILLER           PIC X(12) VALUE "SPOOL FILE".
+               10  FILLER           PIC X(08) VALUE "SPLNUM".
+               10  FILLER           PIC X(10) VALUE "LSTUSEDT".
+               10  FILLER           PIC X(10) VALUE "AGE-DAYS".
+               10  FILLER           PIC X(10) VALUE "SIZE".
+               10  FILLER           PIC X(08) VALUE "COPIES".
+               10  FILLER           PIC X(08) VALUE "FLAG".
+           05  GRP-LINE.
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  GRP-OUTQ         PIC X(21).
+               10  GRP-USER         PIC X(11).
+           05  DTL-LINE.
+               10  FILLER           PIC X(03) VALUE SPACES.
+               10  DTL-SPLFNM       PIC X(12).
+               10  DTL-SPLNUM       PIC ZZZZZZ9.
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-LSTUSEDT     PIC X(10).
+               10  DTL-AGE          PIC ZZZZZZ9.
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-SIZE         PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-COPIES       PIC ZZZ9.
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-FLAG         PIC X(20).
+           05  GRP-TOTAL-LINE.
+               10  FILLER           PIC X(03) VALUE SPACES.
+               10  FILLER           PIC X(20) VALUE "GROUP TOTAL:".
+               10  GTL-COUNT        PIC ZZZZZZ9.
+               10  FILLER           PIC X(10) VALUE " FILES  ".
+               10  GTL-SIZE         PIC Z,ZZZ,ZZZ,ZZ9.
+           05  GRAND-TOTAL-LINE.
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  FILLER           PIC X(20) VALUE "GRAND TOTAL:".
+               10  TTL-COUNT        PIC ZZZZZZ9.
+               10  FILLER           PIC X(10) VALUE " FILES  ".
+               10  TTL-SIZE         PIC Z,ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  LINK-AGE-DAYS            PIC S9(05) BINARY.
+       01  LINK-RUN-DATE            PIC 9(08).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-AGE-DAYS, LINK-RUN-DATE.
+
+       0000-MAIN.
+
+           COMPUTE WS-RUN-INT = FUNCTION INTEGER-OF-DATE(LINK-RUN-DATE).
+
+           OPEN OUTPUT AGEDLST.
+           MOVE HDR-LINE TO AGEDLST-REC.
+           WRITE AGEDLST-REC.
+
+           SET FIRST-GROUP TO TRUE.
+
+           SORT SORTWORK
+               ON ASCENDING KEY OUTQNM OF SORT-REC
+                                OUTQLIB OF SORT-REC
+                                USERNM OF SORT-REC
+               USING SPLFOUTF
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT.
+
+           IF NOT-FIRST-GROUP
+              PERFORM 2500-WRITE-GROUP-TOTAL
+           END-IF.
+
+           MOVE GRAND-TOTAL-LINE TO AGEDLST-REC.
+           MOVE WS-TOTAL-COUNT   TO TTL-COUNT.
+           MOVE WS-TOTAL-SIZE    TO TTL-SIZE.
+           WRITE AGEDLST-REC.
+
+           CLOSE AGEDLST.
+           GOBACK.
+
+      ******************************************************************
+
+       2000-PRODUCE-REPORT.
+
+           PERFORM UNTIL END-PROGRAM
+              RETURN SORTWORK INTO SPLFOUTF-REC
+                 AT END
+                    SET END-PROGRAM TO TRUE
+                 NOT AT END
+                    PERFORM 2100-EVAL-AGE
+              END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+
+       2100-EVAL-AGE.
+
+           MOVE LSTUSEDT OF SPLFOUTF-REC(2:6) TO WS-LSTUSE-YYMMDD.
+           MOVE LSTUSEDT OF SPLFOUTF-REC(1:1) TO WS-LSTUSE-CENT.
+           COMPUTE WS-LSTUSE-CCYYMMDD =
+               (WS-LSTUSE-CENT + 19) * 1000000 + WS-LSTUSE-YYMMDD.
+
+           COMPUTE WS-LSTUSE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-LSTUSE-CCYYMMDD).
+           COMPUTE WS-AGE-DAYS = WS-RUN-INT - WS-LSTUSE-INT.
+
+           IF WS-AGE-DAYS >= LINK-AGE-DAYS
+              PERFORM 2200-CHECK-BREAK
+              PERFORM 2300-WRITE-DETAIL
+           END-IF.
+
+      ******************************************************************
+
+       2200-CHECK-BREAK.
+
+           IF FIRST-GROUP
+              PERFORM 2400-START-GROUP
+           ELSE
+              IF OUTQNM OF SPLFOUTF-REC  NOT = BRK-OUTQNM
+              OR OUTQLIB OF SPLFOUTF-REC NOT = BRK-OUTQLIB
+              OR USERNM OF SPLFOUTF-REC  NOT = BRK-USERNM
+                 PERFORM 2500-WRITE-GROUP-TOTAL
+                 PERFORM 2400-START-GROUP
+              END-IF
+           END-IF.
+
+      ******************************************************************
+
+       2400-START-GROUP.
+
+           SET NOT-FIRST-GROUP TO TRUE.
+           MOVE OUTQNM  OF SPLFOUTF-REC TO BRK-OUTQNM.
+           MOVE OUTQLIB OF SPLFOUTF-REC TO BRK-OUTQLIB.
+           MOVE USERNM  OF SPLFOUTF-REC TO BRK-USERNM.
+           MOVE ZEROES TO WS-GROUP-COUNT WS-GROUP-SIZE.
+
+           MOVE SPACES TO AGEDLST-REC.
+           MOVE GRP-LINE TO AGEDLST-REC.
+           STRING BRK-OUTQLIB DELIMITED BY SPACE "/" DELIMITED BY SIZE
+                  BRK-OUTQNM  DELIMITED BY SPACE
+               INTO GRP-OUTQ
+           END-STRING.
+           MOVE BRK-USERNM TO GRP-USER.
+           WRITE AGEDLST-REC.
+
+      ******************************************************************
+
+       2300-WRITE-DETAIL.
+
+           MOVE SPACES TO AGEDLST-REC.
+           MOVE DTL-LINE TO AGEDLST-REC.
+           MOVE SPLFNM OF SPLFOUTF-REC   TO DTL-SPLFNM.
+           MOVE SPLNUM OF SPLFOUTF-REC   TO DTL-SPLNUM.
+           MOVE LSTUSEDT OF SPLFOUTF-REC TO DTL-LSTUSEDT.
+           MOVE WS-AGE-DAYS              TO DTL-AGE.
+           COMPUTE DTL-SIZE = SPLSIZE OF SPLFOUTF-REC
+                             * SPLSZMULT OF SPLFOUTF-REC.
+           MOVE COPIES OF SPLFOUTF-REC   TO DTL-COPIES.
+           MOVE SPACES TO WS-FLAG-WORK.
+           IF COPIES OF SPLFOUTF-REC > 1
+              MOVE "MULTI-COPY" TO WS-FLAG-WORK
+           END-IF.
+           IF SPLSAVE OF SPLFOUTF-REC = "*YES"
+              IF WS-FLAG-WORK = SPACES
+                 MOVE "SAVED" TO WS-FLAG-WORK
+              ELSE
+                 STRING FUNCTION TRIM(WS-FLAG-WORK) DELIMITED BY SIZE
+                        " SAVED"                     DELIMITED BY SIZE
+                    INTO WS-FLAG-WORK
+                 END-STRING
+              END-IF
+           END-IF.
+           MOVE WS-FLAG-WORK TO DTL-FLAG.
+           WRITE AGEDLST-REC.
+
+           ADD 1 TO WS-GROUP-COUNT WS-TOTAL-COUNT.
+           ADD SPLSIZE OF SPLFOUTF-REC TO WS-GROUP-SIZE WS-TOTAL-SIZE.
+
+      ******************************************************************
+
+       2500-WRITE-GROUP-TOTAL.
+
+           MOVE SPACES TO AGEDLST-REC.
+           MOVE GRP-TOTAL-LINE TO AGEDLST-REC.
+           MOVE WS-GROUP-COUNT TO GTL-COUNT.
+           MOVE WS-GROUP-SIZE  TO GTL-SIZE.
+           WRITE AGEDLST-REC.
