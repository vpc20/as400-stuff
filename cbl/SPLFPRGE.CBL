@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLFPRGE.
+
+      ******************************************************************
+      *  Spool cleanup batch program - reads the SPLFOUTF snapshot
+      *  produced by CRTSPLFCBL, applies a retention rule (STAT =
+      *  *SAVED and LSTUSEDT beyond the caller-supplied number of
+      *  days) and deletes the matching spooled files by job/splf
+      *  number via DLTSPLF, so spool cleanup is a scheduled job
+      *  instead of someone working through WRKSPLF by hand.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLFOUTF         ASSIGN TO DATABASE-SPLFOUTF
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLFOUTF
+           LABEL RECORDS ARE STANDARD.
+       01  SPLFOUTF-REC.
+           COPY DDS-ALL-FORMATS OF SPLFOUTF.
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW           PIC 1 VALUE B"0".
+               88 START-PROGRAM           VALUE B"0".
+               88 END-PROGRAM             VALUE B"1".
+
+       01  RETENTION-STAT           PIC X(10) VALUE "*SAVED".
+
+       01  DATE-WORK.
+           05  WS-RUN-INT           PIC S9(9).
+           05  WS-LSTUSE-INT        PIC S9(9).
+           05  WS-AGE-DAYS          PIC S9(9).
+           05  WS-LSTUSE-CCYYMMDD   PIC 9(8).
+           05  WS-LSTUSE-CENT       PIC 9(1).
+           05  WS-LSTUSE-YYMMDD     PIC 9(6).
+
+       01  PURGE-COUNTERS.
+           05  WS-SELECTED-COUNT    PIC S9(7) VALUE ZEROES.
+           05  WS-DELETED-COUNT     PIC S9(7) VALUE ZEROES.
+           05  WS-FAILED-COUNT      PIC S9(7) VALUE ZEROES.
+
+       01  DLTSPLF-CMD.
+           05  DLTSPLF-CMD-TEXT     PIC X(200) VALUE SPACES.
+           05  DLTSPLF-CMD-LEN      PIC S9(9) BINARY.
+
+       01  WS-SPLNUM-DISPLAY        PIC 9(6).
+
+       COPY QUSEC OF QSYSINC-QLBLSRC.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  LINK-AGE-DAYS            PIC S9(05) BINARY.
+       01  LINK-RUN-DATE            PIC 9(08).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-AGE-DAYS, LINK-RUN-DATE.
+
+       0000-MAIN.
+
+           COMPUTE WS-RUN-INT = FUNCTION INTEGER-OF-DATE(LINK-RUN-DATE).
+
+           OPEN INPUT SPLFOUTF.
+
+           PERFORM UNTIL END-PROGRAM
+              READ SPLFOUTF
+                 AT END
+                    SET END-PROGRAM TO TRUE
+                 NOT AT END
+                    PERFORM 1000-EVAL-RETENTION
+              END-READ
+           END-PERFORM.
+
+           CLOSE SPLFOUTF.
+
+           DISPLAY "SPLFPRGE: " WS-SELECTED-COUNT " selected, "
+                   WS-DELETED-COUNT " deleted, "
+                   WS-FAILED-COUNT  " failed".
+
+           GOBACK.
+
+      ******************************************************************
+
+       1000-EVAL-RETENTION.
+
+           IF STAT OF SPLFOUTF-REC = RETENTION-STAT
+              MOVE LSTUSEDT OF SPLFOUTF-REC(2:6) TO WS-LSTUSE-YYMMDD
+              MOVE LSTUSEDT OF SPLFOUTF-REC(1:1) TO WS-LSTUSE-CENT
+              COMPUTE WS-LSTUSE-CCYYMMDD =
+                  (WS-LSTUSE-CENT + 19) * 1000000 + WS-LSTUSE-YYMMDD
+
+              COMPUTE WS-LSTUSE-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-LSTUSE-CCYYMMDD)
+              COMPUTE WS-AGE-DAYS = WS-RUN-INT - WS-LSTUSE-INT
+
+              IF WS-AGE-DAYS >= LINK-AGE-DAYS
+                 ADD 1 TO WS-SELECTED-COUNT
+                 PERFORM 2000-DELETE-SPOOLED-FILE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *
+      * Delete the spooled file via the DLTSPLF CL command - there is
+      * no dedicated delete-spooled-file API, so the command is built
+      * up and run through QCMDEXC the same way any other CL command
+      * would be issued from a CL program.
+      *
+      ******************************************************************
+
+       2000-DELETE-SPOOLED-FILE.
+
+           MOVE SPACES TO DLTSPLF-CMD-TEXT.
+           MOVE SPLNUM OF SPLFOUTF-REC TO WS-SPLNUM-DISPLAY.
+           STRING "DLTSPLF FILE(" DELIMITED BY SIZE
+                   SPLFNM OF SPLFOUTF-REC DELIMITED BY SPACE
+                   ") JOB(" DELIMITED BY SIZE
+                   JOBNUM OF SPLFOUTF-REC DELIMITED BY SPACE
+                   "/" DELIMITED BY SIZE
+                   USERNM OF SPLFOUTF-REC DELIMITED BY SPACE
+                   "/" DELIMITED BY SIZE
+                   JOBNM OF SPLFOUTF-REC DELIMITED BY SPACE
+                   ") SPLNBR(" DELIMITED BY SIZE
+                   WS-SPLNUM-DISPLAY DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+              INTO DLTSPLF-CMD-TEXT
+           END-STRING.
+
+           MOVE 200 TO DLTSPLF-CMD-LEN.
+           MOVE LENGTH OF QUS-EC TO BYTES-PROVIDED OF QUS-EC.
+           MOVE SPACES TO EXCEPTION-ID OF QUS-EC.
+
+           CALL "QCMDEXC" USING DLTSPLF-CMD-TEXT, DLTSPLF-CMD-LEN,
+                                QUS-EC.
+
+           IF EXCEPTION-ID OF QUS-EC = SPACES
+              ADD 1 TO WS-DELETED-COUNT
+           ELSE
+              ADD 1 TO WS-FAILED-COUNT
+              DISPLAY "SPLFPRGE: DLTSPLF failed for "
+                      SPLFNM OF SPLFOUTF-REC " "
+                      JOBNUM OF SPLFOUTF-REC "/"
+                      USERNM OF SPLFOUTF-REC "/"
+                      JOBNM OF SPLFOUTF-REC
+           END-IF.
