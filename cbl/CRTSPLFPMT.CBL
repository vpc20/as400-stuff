@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRTSPLFPMT.
+
+      ******************************************************************
+      *  Operator front end for CRTSPLFCBL - LINK-OUTQ and LINK-FORMTYP
+      *  are already wired straight through to QUSLSPL in CRTSPLFCBL's
+      *  MAIN-LINE, but every submitted job passes "*ALL" for both
+      *  because there is no prompt for an operator to narrow the scan.
+      *  This program prompts for output queue/library, form type,
+      *  user and the all-users option, then calls CRTSPLFCBL with
+      *  whatever was entered.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SPLFPMT        ASSIGN  TO WORKSTATION-SPLFPMT-SI
+                  ORGANIZATION   IS         TRANSACTION
+                  ACCESS         IS         DYNAMIC
+                  CONTROL-AREA   IS         WS-CONTROL-AREA.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SPLFPMT
+           LABEL RECORDS ARE STANDARD.
+       01  SPLFPMT-REC     PIC X(256).
+
+       WORKING-STORAGE SECTION.
+
+       01  REC1-I.
+           COPY DDS-REC1-I OF SPLFPMT.
+       01  REC1-O.
+           COPY DDS-REC1-O OF SPLFPMT.
+
+       01  DISPLAY-FILE-VAR.
+           10  WS-CONTROL-AREA           PIC X(2).
+               88  F0-ENTER              VALUE "00".
+               88  F3-EXIT               VALUE "03".
+               88  F12-CANCEL            VALUE "12".
+
+       01  INDIC-AREA.
+           COPY DDS-ALL-FORMATS-INDIC OF SPLFPMT.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW          PIC 1   VALUE B"0".
+               88  START-PROGRAM           VALUE B"0".
+               88  END-PROGRAM             VALUE B"1".
+
+      ******************************************************************
+      * Parameters passed on to CRTSPLFCBL, built from what the
+      * operator entered on the prompt panel.
+      ******************************************************************
+
+       01  CS-USER                 PIC X(10).
+       01  CS-OUTQ                 PIC X(20).
+       01  CS-FORMTYP               PIC X(10).
+       01  CS-USRDTA               PIC X(10) VALUE "*ALL".
+       01  CS-JOB.
+           05 CS-JOBNAM            PIC X(10) VALUE SPACES.
+           05 CS-JOBUSR            PIC X(10) VALUE SPACES.
+           05 CS-JOBNBR            PIC X(6)  VALUE SPACES.
+       01  CS-ALLUSR                PIC X(01).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 9000-HOUSEKEEPING.
+           PERFORM 1000-PROMPT-SCR.
+           PERFORM 9900-CLEAN-UP.
+
+           GOBACK.
+
+      ******************************************************************
+
+       1000-PROMPT-SCR.
+
+           PERFORM UNTIL END-PROGRAM
+              MOVE B"0" TO IN90
+              MOVE CORR REC1-I TO REC1-O
+              WRITE SPLFPMT-REC FROM REC1-O
+                 FORMAT IS "REC1"   INDICATORS ARE INDIC-AREA
+              READ SPLFPMT   INTO REC1-I
+                 FORMAT IS "REC1"   INDICATORS ARE INDIC-AREA
+
+              IF F0-ENTER
+                 PERFORM 2000-CALL-CRTSPLFCBL
+                 SET END-PROGRAM TO TRUE
+              ELSE
+                 IF F3-EXIT OR F12-CANCEL
+                    SET END-PROGRAM TO TRUE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Blank output queue/library/form type/user default to *ALL, the
+      * same default CRTSPLFCBL is normally called with today - the
+      * panel only needs to be filled in when narrowing the scan.
+      ******************************************************************
+
+       2000-CALL-CRTSPLFCBL.
+
+           IF PMT-OUTQNM OF REC1-I = SPACES
+              MOVE "*ALL"          TO CS-OUTQ(1:10)
+              MOVE SPACES          TO CS-OUTQ(11:10)
+           ELSE
+              MOVE PMT-OUTQNM  OF REC1-I TO CS-OUTQ(1:10)
+              MOVE PMT-OUTQLIB OF REC1-I TO CS-OUTQ(11:10)
+           END-IF.
+
+           IF PMT-FORMTYP OF REC1-I = SPACES
+              MOVE "*ALL"          TO CS-FORMTYP
+           ELSE
+              MOVE PMT-FORMTYP OF REC1-I TO CS-FORMTYP
+           END-IF.
+
+           IF PMT-USER OF REC1-I = SPACES
+              MOVE "*CURRENT"      TO CS-USER
+           ELSE
+              MOVE PMT-USER OF REC1-I TO CS-USER
+           END-IF.
+
+           MOVE PMT-ALLUSR OF REC1-I TO CS-ALLUSR.
+
+           CALL "CRTSPLFCBL" USING CS-USER, CS-OUTQ, CS-FORMTYP,
+                CS-USRDTA, CS-JOB, CS-ALLUSR.
+
+      ******************************************************************
+
+       9000-HOUSEKEEPING.
+
+           OPEN I-O SPLFPMT.
+           MOVE SPACES TO REC1-I.
+
+      ******************************************************************
+
+       9900-CLEAN-UP.
+
+           CLOSE SPLFPMT.
