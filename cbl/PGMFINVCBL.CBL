@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFINVCBL.
+
+      ******************************************************************
+      *  Build utility for PGMFINV (feature request 038) - re-scans a
+      *  library's QADSPPGM (same DSPPGMREF PGM(LIB/*ALL)
+      *  OUTFILE(QADSPPGM) pre-build step XREFLIBCBL/XREFRBLDCBL
+      *  already rely on), looks each file up in XPGMREFLF for its
+      *  description text (same lookup XREFLIBCBL already does), and
+      *  searches SPLFOUTF for the most recent spooled file whose
+      *  JOBNM matches the referencing program, so PGMFINV ties
+      *  "program uses file" together with "file's spool output landed
+      *  here" in one consolidated row per program/file usage.
+      *
+      *  The JOBNM-equals-program-name match is an approximation, not
+      *  a guaranteed key - SPLFOUTF has no field naming the program
+      *  that produced a spooled file, only the job it ran under, and
+      *  a job is not required to be named after its program. It is
+      *  the best available correlation and is the shop's normal
+      *  submission convention.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT QADSPPGM         ASSIGN TO DATABASE-QADSPPGM
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT XPGMREFLF        ASSIGN TO DATABASE-XPGMREFLF
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS DYNAMIC
+                  RECORD KEY       IS EXTERNALLY-DESCRIBED-KEY
+                                      WITH DUPLICATES.
+
+           SELECT SPLFOUTF         ASSIGN TO DATABASE-SPLFOUTF
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT PGMFINV          ASSIGN TO DATABASE-PGMFINV.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  QADSPPGM
+           LABEL RECORDS ARE STANDARD.
+       01  QADSPPGM-REC.
+           COPY DDS-ALL-FORMATS OF QADSPPGM.
+
+       FD  XPGMREFLF
+           LABEL RECORDS ARE STANDARD.
+       01  XPGMREFLF-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREFLF.
+
+       FD  SPLFOUTF
+           LABEL RECORDS ARE STANDARD.
+       01  SPLFOUTF-REC.
+           COPY DDS-ALL-FORMATS OF SPLFOUTF.
+
+       FD  PGMFINV
+           LABEL RECORDS ARE STANDARD.
+       01  PGMFINV-REC.
+           COPY DDS-ALL-FORMATS OF PGMFINV.
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  EOF-QADSPPGM-SW       PIC 1 VALUE B"0".
+               88 NOT-EOF-QADSPPGM         VALUE B"0".
+               88 EOF-QADSPPGM             VALUE B"1".
+           05  EOF-SPLFOUTF-SW       PIC 1 VALUE B"0".
+               88 NOT-EOF-SPLFOUTF         VALUE B"0".
+               88 EOF-SPLFOUTF             VALUE B"1".
+           05  SPLF-FOUND-SW         PIC 1 VALUE B"0".
+               88 SPLF-FOUND               VALUE B"1".
+               88 SPLF-NOT-FOUND           VALUE B"0".
+
+       01  REPORT-COUNTERS.
+           05  WS-REC-COUNT          PIC S9(7) VALUE ZEROES.
+
+      *          SPLFOUTF is loaded into a table once (feature request
+      *          038) rather than re-reading the file sequentially for
+      *          every QADSPPGM record, same OCCURS-table shape as
+      *          KIFTPGEN's FTP-FILES/NITEBATCH's KG-FTP-FILES. Capped
+      *          at 1000 entries; a snapshot larger than that is
+      *          DISPLAYed as a warning (feature request 025 already
+      *          established this "warn instead of silently dropping"
+      *          convention in KIFTPGEN) rather than silently ignored.
+
+       01  SPLF-TABLE.
+           05  SPLF-ENTRY OCCURS 1000 TIMES INDEXED BY SPLF-IDX.
+               10  SPLF-JOBNM        PIC X(10).
+               10  SPLF-OUTQNM       PIC X(10).
+               10  SPLF-OUTQLIB      PIC X(10).
+               10  SPLF-SPLFNM       PIC X(10).
+               10  SPLF-CRTDATE      PIC X(07).
+
+       01  SPLF-COUNT                PIC S9(5) BINARY VALUE ZEROES.
+       01  SPLF-BEST-IDX             PIC S9(5) BINARY VALUE ZEROES.
+
+       LINKAGE SECTION.
+
+       01  LINK-LIB-NAME             PIC X(10).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-LIB-NAME.
+
+       0000-MAIN.
+
+           OPEN INPUT  QADSPPGM
+                       XPGMREFLF
+                       SPLFOUTF.
+           OPEN OUTPUT PGMFINV.
+
+           PERFORM 0500-LOAD-SPLF-TABLE.
+
+           PERFORM 1000-BUILD-PGMFINV
+              UNTIL EOF-QADSPPGM.
+
+           CLOSE QADSPPGM
+                 XPGMREFLF
+                 SPLFOUTF
+                 PGMFINV.
+
+           GOBACK.
+
+      ******************************************************************
+
+       0500-LOAD-SPLF-TABLE.
+
+           SET NOT-EOF-SPLFOUTF TO TRUE.
+           PERFORM UNTIL EOF-SPLFOUTF
+              READ SPLFOUTF NEXT RECORD
+                 AT END
+                    SET EOF-SPLFOUTF TO TRUE
+                 NOT AT END
+                    IF SPLF-COUNT < 1000
+                       ADD 1 TO SPLF-COUNT
+                       SET SPLF-IDX TO SPLF-COUNT
+                       MOVE JOBNM   OF SPLFOUTF-REC TO
+                                       SPLF-JOBNM  (SPLF-IDX)
+                       MOVE OUTQNM  OF SPLFOUTF-REC TO
+                                       SPLF-OUTQNM (SPLF-IDX)
+                       MOVE OUTQLIB OF SPLFOUTF-REC TO
+                                       SPLF-OUTQLIB(SPLF-IDX)
+                       MOVE SPLFNM  OF SPLFOUTF-REC TO
+                                       SPLF-SPLFNM (SPLF-IDX)
+                       MOVE CRTDATE OF SPLFOUTF-REC TO
+                                       SPLF-CRTDATE(SPLF-IDX)
+                    ELSE
+                       DISPLAY "PGMFINVCBL: SPLFOUTF has more than "
+                               "1000 entries - spool table truncated"
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+      ******************************************************************
+
+       1000-BUILD-PGMFINV.
+
+           READ QADSPPGM NEXT RECORD
+              AT END
+                 SET EOF-QADSPPGM TO TRUE
+              NOT AT END
+                 IF WHOTYP OF QADSPPGM-REC = "*FILE"
+                    PERFORM 1100-MOVE-DATA
+                    WRITE PGMFINV-REC
+                    ADD 1 TO WS-REC-COUNT
+                 END-IF
+           END-READ.
+
+      ******************************************************************
+
+       1100-MOVE-DATA.
+
+           INITIALIZE PGMFINV-REC.
+
+           MOVE WHPGM  OF QADSPPGM-REC TO PFPGM    OF PGMFINV-REC.
+           MOVE LINK-LIB-NAME          TO PFPGMLIB OF PGMFINV-REC.
+           MOVE WHFNAM OF QADSPPGM-REC TO PFFILE OF PGMFINV-REC.
+           MOVE WHFLIB OF QADSPPGM-REC TO PFFLIB OF PGMFINV-REC.
+
+           IF WHFUSG OF QADSPPGM-REC = 1 OR 3 OR 5 OR 7
+              MOVE "Y" TO PFUSGINP OF PGMFINV-REC
+           ELSE
+              MOVE "N" TO PFUSGINP OF PGMFINV-REC
+           END-IF.
+
+           IF WHFUSG OF QADSPPGM-REC = 2 OR 3 OR 6 OR 7
+              MOVE "Y" TO PFUSGOUT OF PGMFINV-REC
+           ELSE
+              MOVE "N" TO PFUSGOUT OF PGMFINV-REC
+           END-IF.
+
+           IF WHFUSG OF QADSPPGM-REC = 4 OR 5 OR 6 OR 7
+              MOVE "Y" TO PFUSGUPD OF PGMFINV-REC
+           ELSE
+              MOVE "N" TO PFUSGUPD OF PGMFINV-REC
+           END-IF.
+
+           PERFORM 1200-LOOKUP-FILE-TEXT.
+           PERFORM 1300-LOOKUP-SPOOL-FILE.
+
+      ******************************************************************
+
+       1200-LOOKUP-FILE-TEXT.
+
+           MOVE WHFNAM OF QADSPPGM-REC TO WHFNAM OF XPGMREFLF-REC.
+           READ XPGMREFLF
+              KEY IS EXTERNALLY-DESCRIBED-KEY
+              INVALID KEY
+                 MOVE SPACES TO WHTEXT OF XPGMREFLF-REC
+           END-READ.
+
+           MOVE WHTEXT OF XPGMREFLF-REC TO PFTEXT OF PGMFINV-REC.
+
+      ******************************************************************
+
+       1300-LOOKUP-SPOOL-FILE.
+
+           SET SPLF-NOT-FOUND TO TRUE.
+           MOVE ZEROES TO SPLF-BEST-IDX.
+
+           PERFORM VARYING SPLF-IDX FROM 1 BY 1
+                    UNTIL SPLF-IDX > SPLF-COUNT
+              IF SPLF-JOBNM(SPLF-IDX) = WHPGM OF QADSPPGM-REC
+                 IF SPLF-NOT-FOUND
+                    SET SPLF-FOUND TO TRUE
+                    SET SPLF-BEST-IDX TO SPLF-IDX
+                 ELSE
+                    IF SPLF-CRTDATE(SPLF-IDX) >
+                       SPLF-CRTDATE(SPLF-BEST-IDX)
+                       SET SPLF-BEST-IDX TO SPLF-IDX
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF SPLF-FOUND
+              MOVE "Y"                            TO PFSPLFND  OF
+                                                       PGMFINV-REC
+              MOVE SPLF-OUTQNM (SPLF-BEST-IDX)     TO PFOUTQNM  OF
+                                                       PGMFINV-REC
+              MOVE SPLF-OUTQLIB(SPLF-BEST-IDX)     TO PFOUTQLIB OF
+                                                       PGMFINV-REC
+              MOVE SPLF-SPLFNM (SPLF-BEST-IDX)     TO PFSPLFNM  OF
+                                                       PGMFINV-REC
+              MOVE SPLF-CRTDATE(SPLF-BEST-IDX)     TO PFSPLDATE OF
+                                                       PGMFINV-REC
+           ELSE
+              MOVE "N"    TO PFSPLFND  OF PGMFINV-REC
+              MOVE SPACES TO PFOUTQNM  OF PGMFINV-REC
+              MOVE SPACES TO PFOUTQLIB OF PGMFINV-REC
+              MOVE SPACES TO PFSPLFNM  OF PGMFINV-REC
+              MOVE SPACES TO PFSPLDATE OF PGMFINV-REC
+           END-IF.
