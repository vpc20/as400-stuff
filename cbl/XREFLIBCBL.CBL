@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFLIBCBL.
+
+      ******************************************************************
+      *  Library-wide file usage matrix (feature request 018) - drives
+      *  DSPFUSGCBL's QADSPPGM read across every program in a library
+      *  (QADSPPGM must be pre-built by DSPPGMREF PGM(LIBNAME/*ALL),
+      *  same convention DSPFUSGCBL already relies on) and, for each
+      *  file, looks the file description up in XREFCBL's XPGMREFLF
+      *  so one impact-analysis report shows every program-by-file
+      *  usage in the library without running DSPFUSGCBL/XREFCBL one
+      *  file or program at a time.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QADSPPGM         ASSIGN TO DATABASE-QADSPPGM
+                  ORGANIZATION     IS SEQUENTIAL
+                  ACCESS           IS SEQUENTIAL.
+
+           SELECT SORTWORK         ASSIGN TO SORTWK01.
+
+           SELECT XPGMREFLF        ASSIGN TO DATABASE-XPGMREFLF
+                  ORGANIZATION     IS INDEXED
+                  ACCESS           IS DYNAMIC
+                  RECORD KEY       IS EXTERNALLY-DESCRIBED-KEY
+                                      WITH DUPLICATES.
+
+           SELECT XREFLIBLST       ASSIGN TO PRINTER-QPRINT
+                  ORGANIZATION     IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QADSPPGM
+           LABEL RECORDS ARE STANDARD.
+       01  QADSPPGM-REC.
+           COPY DDS-ALL-FORMATS OF QADSPPGM.
+
+       SD  SORTWORK.
+       01  SORT-REC.
+           COPY DDS-ALL-FORMATS OF QADSPPGM.
+
+       FD  XPGMREFLF
+           LABEL RECORDS ARE STANDARD.
+       01  XPGMREFLF-REC.
+           COPY DDS-ALL-FORMATS OF XPGMREFLF.
+
+       FD  XREFLIBLST
+           LABEL RECORDS ARE OMITTED.
+       01  XREFLIBLST-REC            PIC X(132).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCH-AREA.
+           05  END-PGM-SW            PIC 1 VALUE B"0".
+               88 START-PROGRAM            VALUE B"0".
+               88 END-PROGRAM              VALUE B"1".
+           05  FIRST-GROUP-SW        PIC 1 VALUE B"0".
+               88 FIRST-GROUP              VALUE B"0".
+               88 NOT-FIRST-GROUP          VALUE B"1".
+           05  RECORD-OK-SW          PIC 1 VALUE B"0".
+               88 RECORD-NOT-OK            VALUE B"0".
+               88 RECORD-OK                VALUE B"1".
+
+       01  BREAK-AREA.
+           05  BRK-WHFNAM            PIC X(10).
+
+       01  WORK-AREA.
+           05  WS-USAGE              PIC 9(2) VALUE ZEROES.
+
+       01  REPORT-COUNTERS.
+           05  WS-GROUP-COUNT        PIC S9(7) VALUE ZEROES.
+           05  WS-TOTAL-COUNT        PIC S9(7) VALUE ZEROES.
+
+       01  PRINT-LINES.
+           05  LIB-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(09) VALUE "LIBRARY:".
+               10  LIB-NAME-OUT      PIC X(10).
+           05  HDR-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(12) VALUE "FILE".
+               10  FILLER            PIC X(32) VALUE "DESCRIPTION".
+               10  FILLER            PIC X(12) VALUE "PROGRAM".
+               10  FILLER            PIC X(08) VALUE "INPUT".
+               10  FILLER            PIC X(08) VALUE "OUTPUT".
+               10  FILLER            PIC X(08) VALUE "UPDATE".
+           05  FILE-BRK-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  BRK-FILENAME      PIC X(11).
+               10  BRK-FILEDESC      PIC X(50).
+           05  DTL-LINE.
+               10  FILLER            PIC X(13) VALUE SPACES.
+               10  FILLER            PIC X(32) VALUE SPACES.
+               10  DTL-PGMNAME       PIC X(12).
+               10  DTL-USGINP        PIC X(08).
+               10  DTL-USGOUT        PIC X(08).
+               10  DTL-USGUPD        PIC X(08).
+           05  GRP-TOTAL-LINE.
+               10  FILLER            PIC X(13) VALUE SPACES.
+               10  FILLER            PIC X(10) VALUE "PROGRAMS:".
+               10  GTL-COUNT         PIC ZZZZZZ9.
+           05  GRAND-TOTAL-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(11) VALUE "TOTAL ROWS:".
+               10  TTL-COUNT         PIC ZZZZZZ9.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+
+       01  LINK-LIB-NAME             PIC X(10).
+       01  LINK-USAGE-INPUT          PIC X.
+       01  LINK-USAGE-OUTPUT         PIC X.
+       01  LINK-USAGE-UPDATE         PIC X.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LINK-LIB-NAME, LINK-USAGE-INPUT,
+                                 LINK-USAGE-OUTPUT, LINK-USAGE-UPDATE.
+
+       0000-MAIN.
+
+           OPEN OUTPUT XREFLIBLST.
+           OPEN INPUT  XPGMREFLF.
+
+           MOVE LIB-LINE      TO XREFLIBLST-REC.
+           MOVE LINK-LIB-NAME TO LIB-NAME-OUT.
+           WRITE XREFLIBLST-REC.
+
+           MOVE HDR-LINE TO XREFLIBLST-REC.
+           WRITE XREFLIBLST-REC.
+
+           SET FIRST-GROUP TO TRUE.
+
+           SORT SORTWORK
+               ON ASCENDING KEY WHFNAM OF SORT-REC
+                                WHPGM  OF SORT-REC
+               USING QADSPPGM
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT.
+
+           IF NOT-FIRST-GROUP
+              PERFORM 2500-WRITE-GROUP-TOTAL
+           END-IF.
+
+           MOVE GRAND-TOTAL-LINE TO XREFLIBLST-REC.
+           MOVE WS-TOTAL-COUNT   TO TTL-COUNT.
+           WRITE XREFLIBLST-REC.
+
+           CLOSE XREFLIBLST XPGMREFLF.
+           GOBACK.
+
+      ******************************************************************
+
+       2000-PRODUCE-REPORT.
+
+           PERFORM UNTIL END-PROGRAM
+              RETURN SORTWORK INTO QADSPPGM-REC
+                 AT END
+                    SET END-PROGRAM TO TRUE
+                 NOT AT END
+                    PERFORM 2050-SELECT-RECORD
+                    IF RECORD-OK
+                       PERFORM 2100-CHECK-BREAK
+                       PERFORM 2300-WRITE-DETAIL
+                    END-IF
+              END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+
+       2050-SELECT-RECORD.
+
+           SET RECORD-NOT-OK TO TRUE.
+
+           IF LINK-USAGE-INPUT = "Y"
+              IF LINK-USAGE-OUTPUT = "Y"
+                 IF LINK-USAGE-UPDATE = "Y"
+                    MOVE 7 TO WS-USAGE
+                 ELSE
+                    MOVE 3 TO WS-USAGE
+                 END-IF
+              ELSE
+                 IF LINK-USAGE-UPDATE = "Y"
+                    MOVE 5 TO WS-USAGE
+                 ELSE
+                    MOVE 1 TO WS-USAGE
+                 END-IF
+              END-IF
+           ELSE
+              IF LINK-USAGE-OUTPUT = "Y"
+                 IF LINK-USAGE-UPDATE = "Y"
+                    MOVE 6 TO WS-USAGE
+                 ELSE
+                    MOVE 2 TO WS-USAGE
+                 END-IF
+              ELSE
+                 IF LINK-USAGE-UPDATE = "Y"
+                    MOVE 4 TO WS-USAGE
+                 ELSE
+                    MOVE ZEROES TO WS-USAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WS-USAGE = ZEROES
+           OR WS-USAGE = WHFUSG OF QADSPPGM-REC
+              SET RECORD-OK TO TRUE
+           END-IF.
+
+      ******************************************************************
+
+       2100-CHECK-BREAK.
+
+           IF FIRST-GROUP
+              PERFORM 2200-START-GROUP
+           ELSE
+              IF WHFNAM OF QADSPPGM-REC NOT = BRK-WHFNAM
+                 PERFORM 2500-WRITE-GROUP-TOTAL
+                 PERFORM 2200-START-GROUP
+              END-IF
+           END-IF.
+
+      ******************************************************************
+
+       2200-START-GROUP.
+
+           SET NOT-FIRST-GROUP TO TRUE.
+           MOVE WHFNAM OF QADSPPGM-REC TO BRK-WHFNAM.
+           MOVE ZEROES TO WS-GROUP-COUNT.
+
+           MOVE BRK-WHFNAM TO WHFNAM OF XPGMREFLF-REC.
+           READ XPGMREFLF
+              KEY IS EXTERNALLY-DESCRIBED-KEY
+              INVALID KEY
+                 MOVE SPACES TO WHTEXT OF XPGMREFLF-REC
+           END-READ.
+
+           MOVE SPACES TO XREFLIBLST-REC.
+           MOVE FILE-BRK-LINE TO XREFLIBLST-REC.
+           MOVE BRK-WHFNAM             TO BRK-FILENAME.
+           MOVE WHTEXT OF XPGMREFLF-REC TO BRK-FILEDESC.
+           WRITE XREFLIBLST-REC.
+
+      ******************************************************************
+
+       2300-WRITE-DETAIL.
+
+           MOVE SPACES TO XREFLIBLST-REC.
+           MOVE DTL-LINE TO XREFLIBLST-REC.
+           MOVE WHPGM OF QADSPPGM-REC TO DTL-PGMNAME.
+
+           IF WHFUSG OF QADSPPGM-REC = 1 OR 3 OR 5 OR 7
+              MOVE "Y" TO DTL-USGINP
+           ELSE
+              MOVE "N" TO DTL-USGINP
+           END-IF.
+
+           IF WHFUSG OF QADSPPGM-REC = 2 OR 3 OR 6 OR 7
+              MOVE "Y" TO DTL-USGOUT
+           ELSE
+              MOVE "N" TO DTL-USGOUT
+           END-IF.
+
+           IF WHFUSG OF QADSPPGM-REC = 4 OR 5 OR 6 OR 7
+              MOVE "Y" TO DTL-USGUPD
+           ELSE
+              MOVE "N" TO DTL-USGUPD
+           END-IF.
+
+           WRITE XREFLIBLST-REC.
+
+           ADD 1 TO WS-GROUP-COUNT WS-TOTAL-COUNT.
+
+      ******************************************************************
+
+       2500-WRITE-GROUP-TOTAL.
+
+           MOVE SPACES TO XREFLIBLST-REC.
+           MOVE GRP-TOTAL-LINE TO XREFLIBLST-REC.
+           MOVE WS-GROUP-COUNT TO GTL-COUNT.
+           WRITE XREFLIBLST-REC.
