@@ -36,6 +36,15 @@
                   ACCESS          IS         SEQUENTIAL
                   FILE STATUS     IS         FILE-STATUS.
 
+      * KIFTPLOG (feature requests 025/028) - small exception log for
+      * conditions the generated FTP script itself cannot report:
+      * FTP-FILES-PARM being truncated at 200 entries, and files
+      * KICHKNUMRC found to have zero records so they were left out
+      * of the put list.
+
+           SELECT KIFTPLOG        ASSIGN  TO PRINTER-QPRINT
+                  ORGANIZATION    IS         SEQUENTIAL.
+
       *---------------------------------------------------------------*
 
        DATA DIVISION.
@@ -46,6 +55,10 @@
        01  KIFTPPF-REC.
        COPY DDS-ALL-FORMATS OF KIFTPPF.
 
+       FD  KIFTPLOG
+           LABEL RECORDS ARE OMITTED.
+       01  KIFTPLOG-REC                PIC X(132).
+
        WORKING-STORAGE SECTION.
            COPY CPDATAWS     OF    QCBLSRC.
            COPY LDAARAWS     OF    QCBLSRC.
@@ -73,19 +86,46 @@
        01  PROGRAM-ARRAYS.
            05 FTP-COMMAND-ARRAY          PIC X(80) OCCURS 3.
 
+      * KIFTPLOG record layouts (feature requests 025/028).
+
+       01  KIFTPLOG-LINES.
+           05  TRUNC-WARN-LINE.
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  FILLER                PIC X(45) VALUE
+                   "*** WARNING - FTP-FILES-PARM TRUNCATED, ONLY".
+               10  FILLER                PIC X(20) VALUE
+                   " FIRST 200 OF".
+               10  TWL-FILE-COUNT        PIC ZZ9.
+               10  FILLER                PIC X(20) VALUE
+                   " FILES WERE SENT".
+           05  SKIP-LOG-LINE.
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  FILLER                PIC X(28) VALUE
+                   "*** SKIPPED - ZERO RECORDS:".
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  SKL-FILENAME          PIC X(10).
+               10  FILLER                PIC X(02) VALUE SPACES.
+               10  SKL-FILEDESC          PIC X(50).
+
        LINKAGE SECTION.
 
        01  CURRENT-DIR-PARM         PIC X(50).
        01  LOCAL-CURRENT-DIR-PARM   PIC X(10).
+       01  REMOTE-HOST-PARM         PIC X(50).
        01  FTP-FILES-PARM.
            05  FTP-FILES            PIC X(10) OCCURS 200.
+       01  FTP-FILE-COUNT-PARM      PIC 9(3).
+       01  RUN-ID-PARM              PIC 9(6).
 
 
       *---------------------------------------------------------------*
 
        PROCEDURE DIVISION USING CURRENT-DIR-PARM
                                 LOCAL-CURRENT-DIR-PARM
-                                FTP-FILES-PARM.
+                                REMOTE-HOST-PARM
+                                FTP-FILES-PARM
+                                FTP-FILE-COUNT-PARM
+                                RUN-ID-PARM.
 
        DECLARATIVES.
        KIFTPPF-FILE-ERROR SECTION.
@@ -116,6 +156,7 @@
            MOVE "KIFTPGEN"  TO PROGRAM-NAME.
 
            OPEN INPUT  KIFTPPF-FILE.
+           OPEN OUTPUT KIFTPLOG.
 
            ACCEPT SYSTEM-DATE FROM DATE.
            SET NOT-EOF-KIFTPPF TO TRUE.
@@ -144,11 +185,26 @@
            OPEN OUTPUT KIFTPPF-FILE.
            MOVE ZEROES TO SEQNBR.
 
+      * Write the open command for the remote host (feature request
+      * 027) - lets the same program be pointed at a DR/backup FTP
+      * target without hand-editing KIFTPPF
+
+           INITIALIZE KIFTPREC.
+           STRING "open "            DELIMITED BY SIZE
+                  REMOTE-HOST-PARM   DELIMITED BY SIZE
+              INTO SRCDTA OF KIFTPPF-REC.
+           ADD 1 TO SEQNBR.
+           MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
+           MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
+           WRITE KIFTPPF-REC.
+
            INITIALIZE KIFTPREC.
            MOVE USERID-PASSWORD TO SRCDTA OF KIFTPPF-REC.
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
       * Write the cd command
@@ -160,6 +216,7 @@
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
       * Write the lcd command
@@ -171,8 +228,29 @@
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
+           WRITE KIFTPPF-REC.
+
+      * Write the binary command so the transfer type does not depend
+      * on the FTP client's default (feature request 026)
+
+           INITIALIZE KIFTPREC.
+           MOVE "binary" TO SRCDTA OF KIFTPPF-REC.
+           ADD 1 TO SEQNBR.
+           MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
+           MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
+      * Warn if the caller's file list was truncated to fit
+      * FTP-FILES-PARM's 200-entry limit (feature request 025)
+
+           IF FTP-FILE-COUNT-PARM > 200
+              MOVE FTP-FILE-COUNT-PARM TO TWL-FILE-COUNT
+              MOVE TRUNC-WARN-LINE TO KIFTPLOG-REC
+              WRITE KIFTPLOG-REC
+           END-IF.
+
       * Write del command for each of the file
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 200
@@ -185,6 +263,7 @@
                  ADD 1 TO SEQNBR
                  MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC
                  MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC
+                 MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC
                  WRITE KIFTPPF-REC
               ELSE
                  MOVE 201 TO I
@@ -198,9 +277,13 @@
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
-      * Write put command for each of the file
+      * Write put command for each of the file. A file KICHKNUMRC
+      * reports as having zero records is left out of the put list;
+      * log it (with the WS-FILEDESC KICHKNUMRC already returned) so
+      * operations knows why it did not go out (feature request 028)
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 200
               IF FTP-FILES(I) NOT = SPACES
@@ -222,7 +305,13 @@
                     ADD 1 TO SEQNBR
                     MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC
                     MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC
+                    MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC
                     WRITE KIFTPPF-REC
+                 ELSE
+                    MOVE FTP-FILES(I) TO SKL-FILENAME
+                    MOVE WS-FILEDESC  TO SKL-FILEDESC
+                    MOVE SKIP-LOG-LINE TO KIFTPLOG-REC
+                    WRITE KIFTPLOG-REC
                  END-IF
               ELSE
                  MOVE 201 TO I
@@ -236,6 +325,7 @@
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
        B1000-EXIT.
@@ -245,15 +335,30 @@
 
        C1000-CLOSE-PARA.
 
+      * Write dir command so the far side's directory listing can be
+      * diffed against the WS-NBRCURRCD counts KICHKNUMRC gathered,
+      * confirming Datapost actually received full files (feature
+      * request 030)
+
+           INITIALIZE KIFTPREC.
+           MOVE "dir" TO SRCDTA OF KIFTPPF-REC.
+           ADD 1 TO SEQNBR.
+           MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
+           MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
+           WRITE KIFTPPF-REC.
+
       * Write quit command to end ftp session
 
            ADD 1 TO SEQNBR.
            MOVE SEQNBR TO SRCSEQ OF KIFTPPF-REC.
            MOVE SYSTEM-DATE TO SRCDAT OF KIFTPPF-REC.
+           MOVE RUN-ID-PARM TO SRCRUNID OF KIFTPPF-REC.
            MOVE "quit" TO SRCDTA OF KIFTPPF-REC.
            WRITE KIFTPPF-REC.
 
            CLOSE  KIFTPPF-FILE.
+           CLOSE  KIFTPLOG.
 
        C1000-EXIT.
            EXIT.
