@@ -27,28 +27,73 @@
           05 EOF-TEXTFILE-SW                  PIC 9 VALUE ZEROES.
              88 EOF-TEXTFILE                  VALUE 1.
              88 NOT-EOF-TEXTFILE              VALUE 0.
-          05 HILITE-CHAR                      PIC X VALUE X"22".
-          05 HILITE-END                       PIC X VALUE X"20".
+          05 MARKER-FOUND-SW                  PIC 9 VALUE ZEROES.
+             88 MARKER-FOUND                  VALUE 1.
+             88 MARKER-NOT-FOUND              VALUE 0.
+          05 WS-MARKER-IDX                    PIC 9 VALUE ZEROES.
 
-       PROCEDURE DIVISION.
+      * LINKAGE SECTION (feature request 031) - trigger column, up to
+      * two trigger characters, and their highlight-insertion
+      * positions are now caller-supplied instead of hardcoded, so one
+      * program can highlight lines in any fixed-format TEXTFILE.
+      * HP-MARKER-TABLE's second entry is the second emphasis level
+      * from feature request 033 (e.g. "*" for important, "!" for
+      * critical, each with its own HILITE-CHAR/HILITE-END pair) - a
+      * caller that only needs one marker leaves the second entry's
+      * HP-TRIGGER-CHAR as a value no line will ever match (e.g.
+      * LOW-VALUES). HILITE-COUNT-PARM (feature request 032) returns
+      * how many lines were rewritten on this run.
+
+       LINKAGE SECTION.
+
+       01 HILITE-PARMS.
+          05 HP-TRIGGER-COL                   PIC 9(3).
+          05 HP-MARKER-TABLE OCCURS 2 TIMES.
+             10 HP-TRIGGER-CHAR                PIC X.
+             10 HP-HILITE-CHAR                 PIC X.
+             10 HP-HILITE-END                  PIC X.
+             10 HP-HILITE-POS1                 PIC 9(3).
+             10 HP-HILITE-POS2                 PIC 9(3).
+
+       01 HILITE-COUNT-PARM                   PIC 9(7).
+
+       PROCEDURE DIVISION USING HILITE-PARMS
+                                HILITE-COUNT-PARM.
 
        0000-MAIN.
 
            OPEN  I-O TEXTFILE.
            SET NOT-EOF-TEXTFILE TO TRUE
+           MOVE ZEROES TO HILITE-COUNT-PARM.
 
            PERFORM UNTIL EOF-TEXTFILE
               READ TEXTFILE
                  AT END
                     SET EOF-TEXTFILE TO TRUE
                  NOT AT END
-                    IF TEXTREC(19:1) = "*"
-                       MOVE HILITE-CHAR TO TEXTREC(13:1)
-                       MOVE HILITE-END  TO TEXTREC(92:1)
-                       REWRITE TEXTREC
-                    END-IF
+                    PERFORM 1000-CHECK-MARKERS
               END-READ
            END-PERFORM.
 
            CLOSE TEXTFILE.
-           STOP RUN.
+           DISPLAY "KIMMMAIN - LINES HIGHLIGHTED: " HILITE-COUNT-PARM.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+
+       1000-CHECK-MARKERS.
+
+           SET MARKER-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-MARKER-IDX FROM 1 BY 1
+                    UNTIL WS-MARKER-IDX > 2 OR MARKER-FOUND
+              IF TEXTREC(HP-TRIGGER-COL:1) =
+                    HP-TRIGGER-CHAR(WS-MARKER-IDX)
+                 MOVE HP-HILITE-CHAR(WS-MARKER-IDX)
+                    TO TEXTREC(HP-HILITE-POS1(WS-MARKER-IDX):1)
+                 MOVE HP-HILITE-END(WS-MARKER-IDX)
+                    TO TEXTREC(HP-HILITE-POS2(WS-MARKER-IDX):1)
+                 REWRITE TEXTREC
+                 ADD 1 TO HILITE-COUNT-PARM
+                 SET MARKER-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
