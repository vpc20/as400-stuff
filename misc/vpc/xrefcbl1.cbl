@@ -18,12 +18,20 @@
                   RECORD KEY     IS         EXTERNALLY-DESCRIBED-KEY
                                             WITH DUPLICATES.
 
+           SELECT XREFCTL        ASSIGN  TO DATABASE-XREFCTL
+                  ORGANIZATION   IS         INDEXED
+                  ACCESS         IS         DYNAMIC
+                  RECORD KEY     IS         CTLKEY.
+
            SELECT XREFDSP        ASSIGN  TO WORKSTATION-XREFDSP-SI
                   ORGANIZATION   IS         TRANSACTION
                   ACCESS         IS         DYNAMIC
                   RELATIVE KEY   IS         WS-RELKEY
                   CONTROL-AREA   IS         WS-CONTROL-AREA.
 
+           SELECT XREFLST        ASSIGN  TO PRINTER-QPRINT
+                  ORGANIZATION   IS         SEQUENTIAL.
+
       *================================================================
 
        DATA DIVISION.
@@ -34,17 +42,26 @@
        01  XPGMREFLF-REC.
            COPY DDS-ALL-FORMATS OF XPGMREFLF.
 
+       FD  XREFCTL
+           LABEL RECORDS ARE STANDARD.
+       01  XREFCTL-REC.
+           COPY DDS-ALL-FORMATS OF XREFCTL.
+
        FD  XREFDSP
            LABEL RECORDS ARE STANDARD.
        01  XREFDSP-REC     PIC X(1920).
 
+       FD  XREFLST
+           LABEL RECORDS ARE OMITTED.
+       01  XREFLST-REC     PIC X(132).
+
 
        WORKING-STORAGE SECTION.
 
        01  WS-SFLREC1-O.
            COPY DDS-SFLREC1-O OF XREFDSP.
 
-       01  WS-SFLCTL1-O.
+       01  SFLCTL1-O.
            COPY DDS-SFLCTL1-O OF XREFDSP.
 
 
@@ -61,6 +78,28 @@
            05  RECORD-OK-SW      PIC 1     VALUE B"0".
                88  RECORD-NOT-OK           VALUE B"0".
                88  RECORD-OK               VALUE B"1".
+           05  FILE-NAME-OK-SW   PIC 1     VALUE B"0".
+               88  FILE-NAME-NOT-OK        VALUE B"0".
+               88  FILE-NAME-OK            VALUE B"1".
+           05  OBJ-FOUND-SW      PIC 1     VALUE B"1".
+               88  OBJ-NOT-FOUND           VALUE B"0".
+               88  OBJ-FOUND               VALUE B"1".
+
+       01  CTL-CONSTANT-KEY      PIC X(10) VALUE "XREFCTL".
+
+      *          Parm validation (feature request 039) - CHKOBJ is
+      *          only called when FILE-NAME is a real object name;
+      *          a generic prefix or "*ALL"-style select-all value
+      *          (WS-PREFIX-LEN < 10, same test 1155-CHECK-FILE-NAME
+      *          already makes) is a filter, not an object, so there
+      *          is nothing for QUSROBJD to look up.
+
+       01  CHKOBJ-PARM.
+           05  CHKOBJ-NAME           PIC X(10).
+           05  CHKOBJ-LIB            PIC X(10).
+           05  CHKOBJ-TYPE           PIC X(10) VALUE "*FILE".
+           05  CHKOBJ-FOUND          PIC X(01).
+           05  CHKOBJ-MSG            PIC X(50).
 
        01  DISPLAY-FILE-VAR.
            10  WS-CONTROL-AREA           PIC X(2).
@@ -68,6 +107,7 @@
                88  F3-EXIT               VALUE "03".
                88  PAGE-DOWN             VALUE "90".
                88  PAGE-UP               VALUE "91".
+               88  F6-PRINT              VALUE "06".
            05  WS-RELKEY                 PIC 9(2)     VALUE ZEROES.
 
        01  INDICATOR-AREA.
@@ -75,6 +115,23 @@
 
        01  WORK-AREA.
            05  CTR                       PIC 9(2) VALUE ZEROES.
+           05  WS-PREFIX-LEN             PIC 9(2) VALUE ZEROES.
+
+       01  PRINT-LINES.
+           05  HDR-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(12) VALUE "PROGRAM".
+               10  FILLER            PIC X(52) VALUE "DESCRIPTION".
+               10  FILLER            PIC X(08) VALUE "INPUT".
+               10  FILLER            PIC X(08) VALUE "OUTPUT".
+               10  FILLER            PIC X(08) VALUE "UPDATE".
+           05  DTL-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  DTL-PGMNAME       PIC X(12).
+               10  DTL-PGMDESC       PIC X(52).
+               10  DTL-USGINP        PIC X(08).
+               10  DTL-USGOUT        PIC X(08).
+               10  DTL-USGUPD        PIC X(08).
 
        LINKAGE SECTION.
 
@@ -128,8 +185,31 @@
                     MOVE B"1" TO IN51
                  END-IF
 
+              WHEN F6-PRINT
+                 PERFORM 1300-PRINT-SFL
+
+              WHEN F0-ENTER
+                 IF POSPGM OF SFLCTL1-O NOT = SPACES
+                    PERFORM 1060-POSITION-TO
+                 END-IF
+
            END-EVALUATE.
 
+      *================================================================
+
+       1060-POSITION-TO.
+
+           MOVE FILE-NAME            TO WHFNAM OF XPGMREFLF-REC.
+           MOVE POSPGM OF SFLCTL1-O  TO WHPNAM OF XPGMREFLF-REC.
+
+           START XPGMREFLF
+              KEY NOT < EXTERNALLY-DESCRIBED-KEY
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 PERFORM 1100-LOAD-SFL
+           END-START.
+
       *================================================================
 
        1050-PAGE-UP.
@@ -204,8 +284,9 @@
        1150-SELECT-RECORD.
 
            SET RECORD-NOT-OK TO TRUE.
+           PERFORM 1155-CHECK-FILE-NAME.
 
-           IF FILE-NAME = WHFNAM OF XPGMREFLF-REC
+           IF FILE-NAME-OK
               IF USAGE-INPUT = "Y"
                  IF WHFUSG OF XPGMREFLF-REC = 1 OR 3 OR 5 OR 7
                     SET RECORD-OK TO TRUE
@@ -223,6 +304,29 @@
               END-IF
            END-IF.
 
+      *================================================================
+
+       1155-CHECK-FILE-NAME.
+
+           SET FILE-NAME-NOT-OK TO TRUE.
+           MOVE ZEROES TO WS-PREFIX-LEN.
+           INSPECT FILE-NAME TALLYING WS-PREFIX-LEN
+              FOR CHARACTERS BEFORE INITIAL "*".
+
+           EVALUATE TRUE
+              WHEN WS-PREFIX-LEN = 0
+                 SET FILE-NAME-OK TO TRUE
+              WHEN WS-PREFIX-LEN < 10
+                 IF WHFNAM OF XPGMREFLF-REC(1:WS-PREFIX-LEN) =
+                    FILE-NAME(1:WS-PREFIX-LEN)
+                    SET FILE-NAME-OK TO TRUE
+                 END-IF
+              WHEN OTHER
+                 IF WHFNAM OF XPGMREFLF-REC = FILE-NAME
+                    SET FILE-NAME-OK TO TRUE
+                 END-IF
+           END-EVALUATE.
+
       *================================================================
 
        1200-MOVE-DATA.
@@ -250,25 +354,149 @@
               MOVE "N" TO USGUPD OF WS-SFLREC1-O
            END-IF.
 
+      *================================================================
+
+       1300-PRINT-SFL.
+
+           OPEN OUTPUT XREFLST.
+           MOVE HDR-LINE TO XREFLST-REC.
+           WRITE XREFLST-REC.
+
+           CLOSE XPGMREFLF.
+           OPEN INPUT XPGMREFLF.
+
+           SET NOT-EOF-XPGMREFLF TO TRUE.
+           PERFORM UNTIL EOF-XPGMREFLF
+              READ XPGMREFLF NEXT RECORD
+                 AT END
+                    SET EOF-XPGMREFLF TO TRUE
+                 NOT AT END
+                    PERFORM 1150-SELECT-RECORD
+                    IF RECORD-OK
+                       PERFORM 1200-MOVE-DATA
+                       PERFORM 1350-PRINT-DATA
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE XREFLST.
+
+      *================================================================
+
+       1350-PRINT-DATA.
+
+           MOVE SPACES          TO DTL-LINE.
+           MOVE WHPNAM OF WS-SFLREC1-O TO DTL-PGMNAME.
+           MOVE WHTEXT OF WS-SFLREC1-O TO DTL-PGMDESC.
+           MOVE USGINP OF WS-SFLREC1-O TO DTL-USGINP.
+           MOVE USGOUT OF WS-SFLREC1-O TO DTL-USGOUT.
+           MOVE USGUPD OF WS-SFLREC1-O TO DTL-USGUPD.
+
+           MOVE DTL-LINE TO XREFLST-REC.
+           WRITE XREFLST-REC.
 
       *================================================================
 
        9000-HOUSEKEEPING.
 
            OPEN INPUT XPGMREFLF
+                       XREFCTL
                 I-O   XREFDSP.
 
            SET START-PROGRAM TO TRUE.
 
            MOVE FILE-NAME TO FILENAME OF SFLCTL1-O.
            MOVE LIB-NAME  TO LIBNAME  OF SFLCTL1-O.
+           PERFORM 9050-GET-REFRESH-DATE.
+           PERFORM 9070-CHECK-FILE-EXISTS.
+
+           IF OBJ-FOUND
+              PERFORM 9060-COUNT-TOTALS
+              PERFORM 1100-LOAD-SFL
+           ELSE
+              DISPLAY "XREFCBL: " CHKOBJ-MSG
+              SET END-PROGRAM TO TRUE
+           END-IF.
+
+      *================================================================
+
+       9070-CHECK-FILE-EXISTS.
+
+           MOVE ZEROES TO WS-PREFIX-LEN.
+           INSPECT FILE-NAME TALLYING WS-PREFIX-LEN
+              FOR CHARACTERS BEFORE INITIAL "*".
+
+           IF WS-PREFIX-LEN = 10
+           AND FILE-NAME NOT = SPACES
+              MOVE FILE-NAME  TO CHKOBJ-NAME
+              IF LIB-NAME = SPACES
+                 MOVE "*LIBL" TO CHKOBJ-LIB
+              ELSE
+                 MOVE LIB-NAME TO CHKOBJ-LIB
+              END-IF
+              CALL "CHKOBJ" USING CHKOBJ-PARM
+              IF CHKOBJ-FOUND = "N"
+                 SET OBJ-NOT-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+      *================================================================
+
+       9050-GET-REFRESH-DATE.
+
+           MOVE CTL-CONSTANT-KEY TO CTLKEY OF XREFCTL-REC.
+           READ XREFCTL
+              INVALID KEY
+                 MOVE ZEROES TO LASTRFR OF SFLCTL1-O
+              NOT INVALID KEY
+                 MOVE CTLRFRDT OF XREFCTL-REC TO LASTRFR OF SFLCTL1-O
+           END-READ.
+
+      *================================================================
+
+      *          Usage-count totals (feature request 022) - counted
+      *          once up front over the whole keyed file, since
+      *          1100-LOAD-SFL only ever loads one page (13 rows) at
+      *          a time and paging must not make the totals shrink.
+      *          Counts every WHFUSG match for the selected file
+      *          regardless of the USAGE-INPUT/OUTPUT/UPDATE display
+      *          filters, so the totals always show the full picture.
+
+       9060-COUNT-TOTALS.
+
+           MOVE ZEROES TO CNTINP OF SFLCTL1-O
+                           CNTOUT OF SFLCTL1-O
+                           CNTUPD OF SFLCTL1-O.
+
+           SET NOT-EOF-XPGMREFLF TO TRUE.
+           PERFORM UNTIL EOF-XPGMREFLF
+              READ XPGMREFLF NEXT RECORD
+                 AT END
+                    SET EOF-XPGMREFLF TO TRUE
+                 NOT AT END
+                    PERFORM 1155-CHECK-FILE-NAME
+                    IF FILE-NAME-OK
+                       IF WHFUSG OF XPGMREFLF-REC = 1 OR 3 OR 5 OR 7
+                          ADD 1 TO CNTINP OF SFLCTL1-O
+                       END-IF
+                       IF WHFUSG OF XPGMREFLF-REC = 2 OR 3 OR 6 OR 7
+                          ADD 1 TO CNTOUT OF SFLCTL1-O
+                       END-IF
+                       IF WHFUSG OF XPGMREFLF-REC = 4 OR 5 OR 6 OR 7
+                          ADD 1 TO CNTUPD OF SFLCTL1-O
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
 
-           PERFORM 1100-LOAD-SFL.
+           CLOSE XPGMREFLF.
+           OPEN INPUT XPGMREFLF.
 
       *================================================================
 
        9900-CLEAN-UP.
 
            CLOSE XPGMREFLF
+                 XREFCTL
                  XREFDSP.
 
