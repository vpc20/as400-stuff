@@ -14,12 +14,20 @@
 
            SELECT XPGMREF1       ASSIGN  TO DATABASE-XPGMREF1.
 
+           SELECT XREFCTL        ASSIGN  TO DATABASE-XREFCTL
+                  ORGANIZATION   IS         INDEXED
+                  ACCESS         IS         DYNAMIC
+                  RECORD KEY     IS         CTLKEY.
+
            SELECT XREFDSP        ASSIGN  TO WORKSTATION-XREFDSP-SI
                   ORGANIZATION   IS         TRANSACTION
                   ACCESS         IS         DYNAMIC
                   RELATIVE KEY   IS         WS-RELKEY
                   CONTROL-AREA   IS         WS-CONTROL-AREA.
 
+           SELECT XREFLST        ASSIGN  TO PRINTER-QPRINT
+                  ORGANIZATION   IS         SEQUENTIAL.
+
       *================================================================
 
        DATA DIVISION.
@@ -31,17 +39,26 @@
            COPY DDS-ALL-FORMATS OF XPGMREF1
                 REPLACING XPGMREF1 BY XPGMREF1R.
 
+       FD  XREFCTL
+           LABEL RECORDS ARE STANDARD.
+       01  XREFCTL-REC.
+           COPY DDS-ALL-FORMATS OF XREFCTL.
+
        FD  XREFDSP
            LABEL RECORDS ARE STANDARD.
        01  XREFDSP-REC     PIC X(1920).
 
+       FD  XREFLST
+           LABEL RECORDS ARE OMITTED.
+       01  XREFLST-REC     PIC X(132).
+
 
        WORKING-STORAGE SECTION.
 
        01  WS-SFLREC1-O.
            COPY DDS-SFLREC1-O OF XREFDSP.
 
-       01  WS-SFLCTL1-O.
+       01  SFLCTL1-O.
            COPY DDS-SFLCTL1-O OF XREFDSP.
 
 
@@ -55,11 +72,34 @@
            05  RECORD-OK-SW      PIC 1     VALUE B"0".
                88  RECORD-NOT-OK           VALUE B"0".
                88  RECORD-OK               VALUE B"1".
+           05  FILE-NAME-OK-SW   PIC 1     VALUE B"0".
+               88  FILE-NAME-NOT-OK        VALUE B"0".
+               88  FILE-NAME-OK            VALUE B"1".
+           05  OBJ-FOUND-SW      PIC 1     VALUE B"1".
+               88  OBJ-NOT-FOUND           VALUE B"0".
+               88  OBJ-FOUND               VALUE B"1".
+
+       01  CTL-CONSTANT-KEY      PIC X(10) VALUE "XREFCTL".
+
+      *          Parm validation (feature request 039) - CHKOBJ is
+      *          only called when FILE-NAME is a real object name;
+      *          a generic prefix or "*ALL"-style select-all value
+      *          (WS-PREFIX-LEN < 10, same test 1155-CHECK-FILE-NAME
+      *          already makes) is a filter, not an object, so there
+      *          is nothing for QUSROBJD to look up.
+
+       01  CHKOBJ-PARM.
+           05  CHKOBJ-NAME           PIC X(10).
+           05  CHKOBJ-LIB            PIC X(10).
+           05  CHKOBJ-TYPE           PIC X(10) VALUE "*FILE".
+           05  CHKOBJ-FOUND          PIC X(01).
+           05  CHKOBJ-MSG            PIC X(50).
 
        01  DISPLAY-FILE-VAR.
            10  WS-CONTROL-AREA           PIC X(2).
                88  F0-ENTER              VALUE "00".
                88  F3-EXIT               VALUE "03".
+               88  F6-PRINT              VALUE "06".
            05  WS-RELKEY                 PIC 9(3)     VALUE ZEROES.
 
        01  INDICATOR-AREA.
@@ -67,6 +107,23 @@
 
        01  WORK-AREA.
            05  WS-USAGE                  PIC 9(2) VALUE ZEROES.
+           05  WS-PREFIX-LEN             PIC 9(2) VALUE ZEROES.
+
+       01  PRINT-LINES.
+           05  HDR-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  FILLER            PIC X(12) VALUE "PROGRAM".
+               10  FILLER            PIC X(52) VALUE "DESCRIPTION".
+               10  FILLER            PIC X(08) VALUE "INPUT".
+               10  FILLER            PIC X(08) VALUE "OUTPUT".
+               10  FILLER            PIC X(08) VALUE "UPDATE".
+           05  DTL-LINE.
+               10  FILLER            PIC X(01) VALUE SPACES.
+               10  DTL-PGMNAME       PIC X(12).
+               10  DTL-PGMDESC       PIC X(52).
+               10  DTL-USGINP        PIC X(08).
+               10  DTL-USGOUT        PIC X(08).
+               10  DTL-USGUPD        PIC X(08).
 
        LINKAGE SECTION.
 
@@ -109,6 +166,9 @@
               WHEN F3-EXIT
                  SET END-PROGRAM TO TRUE
 
+              WHEN F6-PRINT
+                 PERFORM 1300-PRINT-SFL
+
            END-EVALUATE.
 
       *================================================================
@@ -116,6 +176,9 @@
        1100-LOAD-SFL.
 
            MOVE B"0" TO IN80 IN81.
+           MOVE ZEROES TO CNTINP OF SFLCTL1-O
+                           CNTOUT OF SFLCTL1-O
+                           CNTUPD OF SFLCTL1-O.
            WRITE XREFDSP-REC FROM SFLCTL1-O
               FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
            MOVE B"1" TO IN81.
@@ -130,6 +193,7 @@
                     PERFORM 1150-SELECT-RECORD
                     IF RECORD-OK
                        PERFORM 1200-MOVE-DATA
+                       PERFORM 1250-TALLY-USAGE
                        ADD 1 TO WS-RELKEY
                        WRITE SUBFILE XREFDSP-REC FROM WS-SFLREC1-O
                           FORMAT IS "SFLREC1"
@@ -144,39 +208,65 @@
        1150-SELECT-RECORD.
 
            SET RECORD-NOT-OK TO TRUE.
-
-           IF USAGE-INPUT = "Y"
-              IF USAGE-OUTPUT = "Y"
-                 IF USAGE-UPDATE = "Y"
-                    MOVE 7 TO WS-USAGE
+           PERFORM 1155-CHECK-FILE-NAME.
+
+           IF FILE-NAME-OK
+              IF USAGE-INPUT = "Y"
+                 IF USAGE-OUTPUT = "Y"
+                    IF USAGE-UPDATE = "Y"
+                       MOVE 7 TO WS-USAGE
+                    ELSE
+                       MOVE 3 TO WS-USAGE
+                    END-IF
                  ELSE
-                    MOVE 3 TO WS-USAGE
+                    IF USAGE-UPDATE = "Y"
+                       MOVE 5 TO WS-USAGE
+                    ELSE
+                       MOVE 1 TO WS-USAGE
+                    END-IF
                  END-IF
               ELSE
-                 IF USAGE-UPDATE = "Y"
-                    MOVE 5 TO WS-USAGE
+                 IF USAGE-OUTPUT = "Y"
+                    IF USAGE-UPDATE = "Y"
+                       MOVE 6 TO WS-USAGE
+                    ELSE
+                       MOVE 2 TO WS-USAGE
+                    END-IF
                  ELSE
-                    MOVE 1 TO WS-USAGE
+                    IF USAGE-UPDATE = "Y"
+                       MOVE 4 TO WS-USAGE
+                    END-IF
                  END-IF
               END-IF
-           ELSE
-              IF USAGE-OUTPUT = "Y"
-                 IF USAGE-UPDATE = "Y"
-                    MOVE 6 TO WS-USAGE
-                 ELSE
-                    MOVE 2 TO WS-USAGE
-                 END-IF
-              ELSE
-                 IF USAGE-UPDATE = "Y"
-                    MOVE 4 TO WS-USAGE
-                 END-IF
+
+              IF SELALL-IND = "Y"
+              OR WS-USAGE =  WHFUSG OF XPGMREF1-REC
+                 SET RECORD-OK TO TRUE
               END-IF
            END-IF.
 
-           IF SELALL-IND = "Y"
-           OR WS-USAGE =  WHFUSG OF XPGMREF1-REC
-              SET RECORD-OK TO TRUE
-           END-IF.
+      *================================================================
+
+       1155-CHECK-FILE-NAME.
+
+           SET FILE-NAME-NOT-OK TO TRUE.
+           MOVE ZEROES TO WS-PREFIX-LEN.
+           INSPECT FILE-NAME TALLYING WS-PREFIX-LEN
+              FOR CHARACTERS BEFORE INITIAL "*".
+
+           EVALUATE TRUE
+              WHEN WS-PREFIX-LEN = 0
+                 SET FILE-NAME-OK TO TRUE
+              WHEN WS-PREFIX-LEN < 10
+                 IF WHFNAM OF XPGMREF1-REC(1:WS-PREFIX-LEN) =
+                    FILE-NAME(1:WS-PREFIX-LEN)
+                    SET FILE-NAME-OK TO TRUE
+                 END-IF
+              WHEN OTHER
+                 IF WHFNAM OF XPGMREF1-REC = FILE-NAME
+                    SET FILE-NAME-OK TO TRUE
+                 END-IF
+           END-EVALUATE.
 
       *================================================================
 
@@ -205,25 +295,124 @@
               MOVE "N" TO USGUPD OF WS-SFLREC1-O
            END-IF.
 
+      *================================================================
+
+       1250-TALLY-USAGE.
+
+           IF USGINP OF WS-SFLREC1-O = "Y"
+              ADD 1 TO CNTINP OF SFLCTL1-O
+           END-IF.
+
+           IF USGOUT OF WS-SFLREC1-O = "Y"
+              ADD 1 TO CNTOUT OF SFLCTL1-O
+           END-IF.
+
+           IF USGUPD OF WS-SFLREC1-O = "Y"
+              ADD 1 TO CNTUPD OF SFLCTL1-O
+           END-IF.
+
+      *================================================================
+
+       1300-PRINT-SFL.
+
+           OPEN OUTPUT XREFLST.
+           MOVE HDR-LINE TO XREFLST-REC.
+           WRITE XREFLST-REC.
+
+           CLOSE XPGMREF1.
+           OPEN INPUT XPGMREF1.
+
+           SET NOT-EOF-XPGMREF1 TO TRUE.
+           PERFORM UNTIL EOF-XPGMREF1
+              READ XPGMREF1 NEXT RECORD
+                 AT END
+                    SET EOF-XPGMREF1 TO TRUE
+                 NOT AT END
+                    PERFORM 1150-SELECT-RECORD
+                    IF RECORD-OK
+                       PERFORM 1200-MOVE-DATA
+                       PERFORM 1350-PRINT-DATA
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE XREFLST.
+
+      *================================================================
+
+       1350-PRINT-DATA.
+
+           MOVE SPACES          TO DTL-LINE.
+           MOVE WHPNAM OF WS-SFLREC1-O TO DTL-PGMNAME.
+           MOVE WHTEXT OF WS-SFLREC1-O TO DTL-PGMDESC.
+           MOVE USGINP OF WS-SFLREC1-O TO DTL-USGINP.
+           MOVE USGOUT OF WS-SFLREC1-O TO DTL-USGOUT.
+           MOVE USGUPD OF WS-SFLREC1-O TO DTL-USGUPD.
+
+           MOVE DTL-LINE TO XREFLST-REC.
+           WRITE XREFLST-REC.
 
       *================================================================
 
        9000-HOUSEKEEPING.
 
            OPEN INPUT XPGMREF1
+                       XREFCTL
                 I-O   XREFDSP.
 
            SET START-PROGRAM TO TRUE.
 
            MOVE FILE-NAME TO FILENAME OF SFLCTL1-O.
            MOVE LIB-NAME  TO LIBNAME  OF SFLCTL1-O.
+           PERFORM 9050-GET-REFRESH-DATE.
+           PERFORM 9070-CHECK-FILE-EXISTS.
+
+           IF OBJ-FOUND
+              PERFORM 1100-LOAD-SFL
+           ELSE
+              DISPLAY "XREFCBL: " CHKOBJ-MSG
+              SET END-PROGRAM TO TRUE
+           END-IF.
+
+      *================================================================
+
+       9070-CHECK-FILE-EXISTS.
+
+           MOVE ZEROES TO WS-PREFIX-LEN.
+           INSPECT FILE-NAME TALLYING WS-PREFIX-LEN
+              FOR CHARACTERS BEFORE INITIAL "*".
+
+           IF WS-PREFIX-LEN = 10
+           AND FILE-NAME NOT = SPACES
+              MOVE FILE-NAME  TO CHKOBJ-NAME
+              IF LIB-NAME = SPACES
+                 MOVE "*LIBL" TO CHKOBJ-LIB
+              ELSE
+                 MOVE LIB-NAME TO CHKOBJ-LIB
+              END-IF
+              CALL "CHKOBJ" USING CHKOBJ-PARM
+              IF CHKOBJ-FOUND = "N"
+                 SET OBJ-NOT-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+      *================================================================
+
+       9050-GET-REFRESH-DATE.
 
-           PERFORM 1100-LOAD-SFL.
+           MOVE CTL-CONSTANT-KEY TO CTLKEY OF XREFCTL-REC.
+           READ XREFCTL
+              INVALID KEY
+                 MOVE ZEROES TO LASTRFR OF SFLCTL1-O
+              NOT INVALID KEY
+                 MOVE CTLRFRDT OF XREFCTL-REC TO LASTRFR OF SFLCTL1-O
+           END-READ.
 
       *================================================================
 
        9900-CLEAN-UP.
 
            CLOSE XPGMREF1
+                 XREFCTL
                  XREFDSP.
 
