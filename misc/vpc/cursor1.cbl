@@ -11,10 +11,29 @@
        SPECIAL-NAMES.    CRT STATUS IS WS-CRT-STATUS
                          I-O-FEEDBACK IS IO-FEEDBACK.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * CURSORLOG (feature request 034) - every cursor reading is
+      * appended here (row, col, timestamp) so this program can run
+      * unattended during display-file regression testing instead of
+      * needing someone to sit and read the screen.
+
+           SELECT CURSORLOG      ASSIGN  TO DATABASE-CURSORLOG
+                  ORGANIZATION   IS         SEQUENTIAL
+                  ACCESS         IS         SEQUENTIAL.
+
       *----------------------------------------------------------------
 
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  CURSORLOG
+           LABEL RECORDS ARE STANDARD.
+       01  CURSORLOG-REC.
+           COPY DDS-ALL-FORMATS OF CURSORLOG.
+
        WORKING-STORAGE SECTION.
 
        01  WORK-AREAS.
@@ -27,13 +46,108 @@
            05 F                         PIC X(147).
            05 CURPOS                    PIC S9(4) BINARY.
 
+      * Field-at-cursor lookup (feature request 035) - QUSLFLD-style
+      * "List Fields Described" call against the display file/record
+      * format named on LINKAGE, using the same single-API-call,
+      * fixed-offset-receiver idiom DSPFUSGCBL's QUSROBJD call
+      * already uses. Loaded once at start-up since field positions
+      * are fixed by the DDS source; each cursor reading is then just
+      * a linear search of WS-FIELD-NAME against the loaded table.
+
+       01  LFLD-RECEIVER-VAR               PIC X(800).
+
+      * QUSLFLD's receiver begins with the same generic list header
+      * every QUSLxxx list API returns (CRTSPLFCBL.CBL parses this
+      * identical layout - COPY QUSGEN OF QSYSINC-QLBLSRC - against
+      * QUSLSPL's user space); redefining it here over the receiver
+      * lets the actual entry count and entry size be read instead of
+      * assuming a fixed 50-entry, 22-byte-stride table starting at
+      * byte 0.
+
+       01  LFLD-HEADER REDEFINES LFLD-RECEIVER-VAR.
+           05  LFLD-HDR-BYTES-RETURNED     PIC S9(9) BINARY.
+           05  LFLD-HDR-BYTES-AVAILABLE    PIC S9(9) BINARY.
+           05  LFLD-HDR-RELEASE-LEVEL      PIC X(4).
+           05  LFLD-HDR-LIST-STATUS        PIC X(1).
+           05  FILLER                      PIC X(3).
+           05  LFLD-HDR-CCSID              PIC S9(9) BINARY.
+           05  LFLD-HDR-INFO-STATUS        PIC X(1).
+           05  FILLER                      PIC X(3).
+           05  LFLD-HDR-DATE-TIME          PIC X(13).
+           05  LFLD-HDR-NUM-RECORDS        PIC S9(9) BINARY.
+           05  LFLD-HDR-SIZE-EACH-RECORD   PIC S9(9) BINARY.
+           05  FILLER                      PIC X(4).
+           05  LFLD-HDR-OFFSET-LIST-DATA   PIC S9(9) BINARY.
+           05  LFLD-HDR-NUM-LIST-ENTRIES   PIC S9(9) BINARY.
+           05  LFLD-HDR-SIZE-EACH-ENTRY    PIC S9(9) BINARY.
+           05  FILLER                      PIC X(4).
+           05  LFLD-HDR-INFO-COMPLETE      PIC X(1).
+           05  FILLER                      PIC X(3).
+           05  FILLER                      PIC X(731).
+
+       01  QUSLFLD-PARM.
+           05  LFLD-RECEIVER-VAR-LEN       PIC S9(9) BINARY
+                                           VALUE 800.
+           05  LFLD-FORMAT-NAME            PIC X(8)
+                                           VALUE "FLDL0100".
+           05  LFLD-QUALIFIED-FILE-NAME.
+               10  LFLD-FNAME              PIC X(10).
+               10  LFLD-FLIB               PIC X(10).
+           05  LFLD-RECORD-FORMAT-NAME     PIC X(10).
+           05  LFLD-OVERRIDE-FILE          PIC X(1) VALUE "0".
+           05  LFLD-ERROR-CODE.
+               10  BYTES-PROVIDED          PIC S9(9) BINARY.
+               10  BYTES-AVAILABLE         PIC S9(9) BINARY.
+               10  EXCEPTION-ID            PIC X(7).
+               10  RESERVED                PIC X(1).
+               10  EXCEPTION-DATA          PIC X(512).
+
+      * One entry sliced out of LFLD-RECEIVER-VAR at a time, at the
+      * offset computed from LFLD-HDR-OFFSET-LIST-DATA and stepped by
+      * LFLD-HDR-SIZE-EACH-ENTRY - the entry's own reported size,
+      * never a hardcoded stride.
+
+       01  LFLD-ENTRY-WORK.
+           05  LFLD-ENTRY-BUF              PIC X(22).
+       01  LFLD-ENTRY-FIELDS REDEFINES LFLD-ENTRY-WORK.
+           05  WK-FIELD-NAME               PIC X(10).
+           05  WK-FIELD-ROW                PIC 9(4) BINARY.
+           05  WK-FIELD-COL                PIC 9(4) BINARY.
+           05  WK-FIELD-LEN                PIC 9(4) BINARY.
+
+       01  FIELD-TABLE.
+           05  FIELD-ENTRY OCCURS 50 TIMES.
+               10  LFLD-FIELD-NAME         PIC X(10).
+               10  LFLD-FIELD-ROW          PIC 9(4) BINARY.
+               10  LFLD-FIELD-COL          PIC 9(4) BINARY.
+               10  LFLD-FIELD-LEN          PIC 9(4) BINARY.
+
+       01  FIELD-LOOKUP-AREAS.
+           05  WS-FIELD-NAME               PIC X(10) VALUE SPACES.
+           05  WS-FIELD-IDX                PIC 9(2)  VALUE ZEROES.
+           05  FIELD-TABLE-COUNT           PIC 9(2)  VALUE ZEROES.
+           05  WS-ENTRY-OFFSET             PIC S9(9) BINARY.
+           05  FIELD-FOUND-SW              PIC 9     VALUE ZEROES.
+               88  FIELD-FOUND                       VALUE 1.
+               88  FIELD-NOT-FOUND                   VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DSPF-NAME-PARM                  PIC X(10).
+       01  DSPF-LIB-PARM                   PIC X(10).
+       01  DSPF-FMT-PARM                   PIC X(10).
 
       *----------------------------------------------------------------
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DSPF-NAME-PARM
+                                DSPF-LIB-PARM
+                                DSPF-FMT-PARM.
 
        MAIN-ROUTINE.
 
+           OPEN EXTEND CURSORLOG.
+           PERFORM 1000-LOAD-FIELD-LIST.
+
            DISPLAY "Get cursor position"
               AT LINE  2 COL 2
               WITH BLANK SCREEN.
@@ -47,10 +161,91 @@
                  AT LINE  5 COL 2
               DISPLAY CUR-COL
                  AT LINE  5 COL 15
+              DISPLAY "Field Name :"
+                 AT LINE  6 COL 2
+              DISPLAY WS-FIELD-NAME
+                 AT LINE  6 COL 15
               ACCEPT DUMMY
                  AT LINE 3 COLUMN 2
               ACCEPT WS-IO-FEEDBACK FROM IO-FEEDBACK
               DIVIDE CURPOS BY 256 GIVING CUR-ROW REMAINDER CUR-COL
+              PERFORM 2000-FIND-FIELD
+              PERFORM 3000-LOG-READING
            END-PERFORM.
 
-           STOP RUN.
+           CLOSE CURSORLOG.
+           GOBACK.
+
+      *----------------------------------------------------------------
+
+       1000-LOAD-FIELD-LIST.
+
+           MOVE DSPF-NAME-PARM     TO LFLD-FNAME.
+           MOVE DSPF-LIB-PARM      TO LFLD-FLIB.
+           MOVE DSPF-FMT-PARM      TO LFLD-RECORD-FORMAT-NAME.
+           MOVE LENGTH OF LFLD-ERROR-CODE TO
+                                      BYTES-PROVIDED OF LFLD-ERROR-CODE.
+           MOVE SPACES TO EXCEPTION-ID OF LFLD-ERROR-CODE.
+           CALL "QUSLFLD" USING LFLD-RECEIVER-VAR
+                                LFLD-RECEIVER-VAR-LEN
+                                LFLD-FORMAT-NAME
+                                LFLD-QUALIFIED-FILE-NAME
+                                LFLD-RECORD-FORMAT-NAME
+                                LFLD-OVERRIDE-FILE
+                                LFLD-ERROR-CODE.
+
+           MOVE ZEROES TO FIELD-TABLE-COUNT.
+
+           IF EXCEPTION-ID OF LFLD-ERROR-CODE = SPACES
+              PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+                       UNTIL WS-FIELD-IDX > LFLD-HDR-NUM-LIST-ENTRIES
+                          OR WS-FIELD-IDX > 50
+                 COMPUTE WS-ENTRY-OFFSET =
+                    LFLD-HDR-OFFSET-LIST-DATA
+                    + ((WS-FIELD-IDX - 1) * LFLD-HDR-SIZE-EACH-ENTRY)
+                    + 1
+                 MOVE LFLD-RECEIVER-VAR(WS-ENTRY-OFFSET:22)
+                    TO LFLD-ENTRY-BUF
+                 MOVE WK-FIELD-NAME TO LFLD-FIELD-NAME(WS-FIELD-IDX)
+                 MOVE WK-FIELD-ROW  TO LFLD-FIELD-ROW(WS-FIELD-IDX)
+                 MOVE WK-FIELD-COL  TO LFLD-FIELD-COL(WS-FIELD-IDX)
+                 MOVE WK-FIELD-LEN  TO LFLD-FIELD-LEN(WS-FIELD-IDX)
+                 MOVE WS-FIELD-IDX  TO FIELD-TABLE-COUNT
+              END-PERFORM
+
+              IF LFLD-HDR-NUM-LIST-ENTRIES > 50
+                 DISPLAY "EXTACCDSP: display record format "
+                         DSPF-FMT-PARM " has "
+                         LFLD-HDR-NUM-LIST-ENTRIES
+                         " fields - only the first 50 are tracked"
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+
+       2000-FIND-FIELD.
+
+           SET FIELD-NOT-FOUND TO TRUE.
+           MOVE SPACES TO WS-FIELD-NAME.
+           PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+                    UNTIL WS-FIELD-IDX > FIELD-TABLE-COUNT
+                       OR FIELD-FOUND
+              IF CUR-ROW = LFLD-FIELD-ROW(WS-FIELD-IDX)
+              AND CUR-COL NOT < LFLD-FIELD-COL(WS-FIELD-IDX)
+              AND CUR-COL <  LFLD-FIELD-COL(WS-FIELD-IDX) +
+                             LFLD-FIELD-LEN(WS-FIELD-IDX)
+                 MOVE LFLD-FIELD-NAME(WS-FIELD-IDX) TO WS-FIELD-NAME
+                 SET FIELD-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+
+       3000-LOG-READING.
+
+           INITIALIZE CURSORLOG-REC.
+           MOVE FUNCTION CURRENT-DATE TO CURTS OF CURSORLOG-REC.
+           MOVE CUR-ROW                TO CURROW   OF CURSORLOG-REC.
+           MOVE CUR-COL                TO CURCOL   OF CURSORLOG-REC.
+           MOVE WS-FIELD-NAME          TO CURFLDNM OF CURSORLOG-REC.
+           WRITE CURSORLOG-REC.
