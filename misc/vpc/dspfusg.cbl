@@ -14,12 +14,17 @@
 
            SELECT QADSPPGM       ASSIGN  TO DATABASE-QADSPPGM.
 
+           SELECT SORTWORK       ASSIGN  TO SORTWK01.
+
            SELECT DSPFUSGD       ASSIGN  TO WORKSTATION-DSPFUSGD-SI
                   ORGANIZATION   IS         TRANSACTION
                   ACCESS         IS         DYNAMIC
                   RELATIVE KEY   IS         WS-RELKEY
                   CONTROL-AREA   IS         WS-CONTROL-AREA.
 
+           SELECT DSPFUSGLST     ASSIGN  TO PRINTER-QPRINT
+                  ORGANIZATION   IS         SEQUENTIAL.
+
       *================================================================
 
        DATA DIVISION.
@@ -30,17 +35,25 @@
        01  QADSPPGM-REC.
            COPY DDS-ALL-FORMATS OF QADSPPGM.
 
+       SD  SORTWORK.
+       01  SORT-REC.
+           COPY DDS-ALL-FORMATS OF QADSPPGM.
+
        FD  DSPFUSGD
            LABEL RECORDS ARE STANDARD.
        01  DSPFUSGD-REC     PIC X(1920).
 
+       FD  DSPFUSGLST
+           LABEL RECORDS ARE OMITTED.
+       01  DSPFUSGLST-REC   PIC X(132).
+
 
        WORKING-STORAGE SECTION.
 
        01  WS-SFLREC1-O.
            COPY DDS-SFLREC1-O OF DSPFUSGD.
 
-       01  WS-SFLCTL1-O.
+       01  SFLCTL1-O.
            COPY DDS-SFLCTL1-O OF DSPFUSGD.
 
 
@@ -51,13 +64,50 @@
            05  EOF-QADSPPGM-SW    PIC 1   VALUE B"0".
                88  NOT-EOF-QADSPPGM       VALUE B"0".
                88  EOF-QADSPPGM           VALUE B"1".
+           05  RECORD-OK-SW       PIC 1   VALUE B"0".
+               88  RECORD-NOT-OK         VALUE B"0".
+               88  RECORD-OK             VALUE B"1".
+           05  EOF-SORT-SW        PIC 1   VALUE B"0".
+               88  NOT-EOF-SORT           VALUE B"0".
+               88  EOF-SORT               VALUE B"1".
+           05  OBJ-FOUND-SW       PIC 1   VALUE B"1".
+               88  OBJ-NOT-FOUND          VALUE B"0".
+               88  OBJ-FOUND              VALUE B"1".
 
        01  DISPLAY-FILE-VAR.
            10  WS-CONTROL-AREA           PIC X(2).
                88  F0-ENTER              VALUE "00".
                88  F3-EXIT               VALUE "03".
+               88  F6-PRINT              VALUE "06".
            05  WS-RELKEY                 PIC 9(3)     VALUE ZEROES.
 
+      *================================================================
+      *  Print option (feature request 015) - a hard copy of the
+      *  loaded FILENAME/FILEDESC/USGINP/USGOUT/USGUPD entries for
+      *  scheduling a change, same PRINTER-QPRINT sequential print
+      *  file style AGEDSPLF already uses.
+      *================================================================
+
+       01  PRINT-LINES.
+           05  HDR-LINE.
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  FILLER           PIC X(11) VALUE "FILENAME".
+               10  FILLER           PIC X(51) VALUE "DESCRIPTION".
+               10  FILLER           PIC X(08) VALUE "INPUT".
+               10  FILLER           PIC X(08) VALUE "OUTPUT".
+               10  FILLER           PIC X(08) VALUE "UPDATE".
+           05  DTL-LINE.
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  DTL-FILENAME     PIC X(10).
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  DTL-FILEDESC     PIC X(50).
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  DTL-USGINP       PIC X(07).
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  DTL-USGOUT       PIC X(07).
+               10  FILLER           PIC X(01) VALUE SPACES.
+               10  DTL-USGUPD       PIC X(07).
+
        01  INDICATOR-AREA.
            COPY DDS-ALL-FORMATS-INDIC OF DSPFUSGD.
 
@@ -80,16 +130,49 @@
                10  BYTES-AVAILABLE                 PIC S9(9) BINARY.
                10  EXCEPTION-ID                    PIC  X(7).       
                10  RESERVED                        PIC  X(1).       
-               10  EXCEPTION-DATA                  PIC  X(512).     
+               10  EXCEPTION-DATA                  PIC  X(512).
+
+      *          Parm validation (feature request 039) - PGMNAME is
+      *          the *PGM object QADSPPGM was pre-built for by
+      *          DSPPGMREF, so checking it exists up front catches a
+      *          typo'd prompt value before the subfile silently
+      *          loads empty against the wrong program's QADSPPGM.
+
+       01  CHKOBJ-PARM.
+           05  CHKOBJ-NAME           PIC X(10).
+           05  CHKOBJ-LIB            PIC X(10).
+           05  CHKOBJ-TYPE           PIC X(10) VALUE "*PGM".
+           05  CHKOBJ-FOUND          PIC X(01).
+           05  CHKOBJ-MSG            PIC X(50).
 
        LINKAGE SECTION.
 
        01 PGMNAME                          PIC X(10).
        01 LIBNAME                          PIC X(10).
 
+       01 USAGE-INPUT                      PIC X.
+       01 USAGE-OUTPUT                     PIC X.
+       01 USAGE-UPDATE                     PIC X.
+
+      *================================================================
+      *  Usage-type filtering (feature request 014) - same three
+      *  Y/N switches XREFCBL's 1150-SELECT-RECORD already accepts,
+      *  so a caller can ask "what files does this program only
+      *  update" instead of the subfile always loading every
+      *  WHOTYP = "*FILE" record for the program.
+      *================================================================
+
       *================================================================
+      *  Sort option (feature request 017) - "F" sorts by FILENAME,
+      *  "U" groups by usage (WHFUSG) then FILENAME within a usage;
+      *  anything else defaults to FILENAME order.
+      *================================================================
+
+       01 SORT-OPTION                      PIC X.
 
-       PROCEDURE DIVISION USING PGMNAME LIBNAME.
+       PROCEDURE DIVISION USING PGMNAME LIBNAME
+                                 USAGE-INPUT USAGE-OUTPUT USAGE-UPDATE
+                                 SORT-OPTION.
 
        0000-MAIN-LOGIC.
 
@@ -118,6 +201,9 @@
               WHEN F3-EXIT
                  SET END-PROGRAM TO TRUE
 
+              WHEN F6-PRINT
+                 PERFORM 1300-PRINT-SFL
+
            END-EVALUATE.
 
       *================================================================
@@ -129,24 +215,104 @@
               FORMAT IS "SFLCTL1"   INDICATORS ARE INDICATOR-AREA.
            MOVE B"1" TO IN81.
 
-           SET NOT-EOF-QADSPPGM TO TRUE.
            MOVE ZEROES TO WS-RELKEY.
+
+           EVALUATE TRUE
+
+              WHEN SORT-OPTION = "U"
+                 SORT SORTWORK
+                    ON ASCENDING KEY WHFUSG OF SORT-REC
+                                     WHFNAM OF SORT-REC
+                    INPUT  PROCEDURE IS 1110-RELEASE-RECS
+                    OUTPUT PROCEDURE IS 1160-BUILD-SFL
+
+              WHEN OTHER
+                 SORT SORTWORK
+                    ON ASCENDING KEY WHFNAM OF SORT-REC
+                    INPUT  PROCEDURE IS 1110-RELEASE-RECS
+                    OUTPUT PROCEDURE IS 1160-BUILD-SFL
+
+           END-EVALUATE.
+
+      *================================================================
+
+       1110-RELEASE-RECS.
+
+           SET NOT-EOF-QADSPPGM TO TRUE.
            PERFORM UNTIL EOF-QADSPPGM
               READ QADSPPGM NEXT RECORD
                  AT END
                     SET EOF-QADSPPGM TO TRUE
                  NOT AT END
                     IF WHOTYP OF QADSPPGM-REC = "*FILE"
-                       PERFORM 1200-MOVE-DATA
-                       ADD 1 TO WS-RELKEY
-                       WRITE SUBFILE DSPFUSGD-REC FROM WS-SFLREC1-O
-                          FORMAT IS "SFLREC1"
-                          INDICATORS ARE INDICATOR-AREA
-                       MOVE B"1" TO IN80
+                       PERFORM 1150-SELECT-RECORD
+                       IF RECORD-OK
+                          RELEASE SORT-REC FROM QADSPPGM-REC
+                       END-IF
                     END-IF
               END-READ
            END-PERFORM.
 
+      *================================================================
+
+       1160-BUILD-SFL.
+
+           SET NOT-EOF-SORT TO TRUE.
+           PERFORM UNTIL EOF-SORT
+              RETURN SORTWORK INTO QADSPPGM-REC
+                 AT END
+                    SET EOF-SORT TO TRUE
+                 NOT AT END
+                    PERFORM 1200-MOVE-DATA
+                    ADD 1 TO WS-RELKEY
+                    WRITE SUBFILE DSPFUSGD-REC FROM WS-SFLREC1-O
+                       FORMAT IS "SFLREC1"
+                       INDICATORS ARE INDICATOR-AREA
+                    MOVE B"1" TO IN80
+              END-RETURN
+           END-PERFORM.
+
+      *================================================================
+
+       1150-SELECT-RECORD.
+
+           SET RECORD-NOT-OK TO TRUE.
+
+           IF USAGE-INPUT = "Y"
+              IF USAGE-OUTPUT = "Y"
+                 IF USAGE-UPDATE = "Y"
+                    MOVE 7 TO WS-USAGE
+                 ELSE
+                    MOVE 3 TO WS-USAGE
+                 END-IF
+              ELSE
+                 IF USAGE-UPDATE = "Y"
+                    MOVE 5 TO WS-USAGE
+                 ELSE
+                    MOVE 1 TO WS-USAGE
+                 END-IF
+              END-IF
+           ELSE
+              IF USAGE-OUTPUT = "Y"
+                 IF USAGE-UPDATE = "Y"
+                    MOVE 6 TO WS-USAGE
+                 ELSE
+                    MOVE 2 TO WS-USAGE
+                 END-IF
+              ELSE
+                 IF USAGE-UPDATE = "Y"
+                    MOVE 4 TO WS-USAGE
+                 ELSE
+                    MOVE 0 TO WS-USAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WS-USAGE = ZEROES
+           OR WS-USAGE = WHFUSG OF QADSPPGM-REC
+              SET RECORD-OK TO TRUE
+           END-IF.
+
       *================================================================
 
        1200-MOVE-DATA.
@@ -155,8 +321,18 @@
 
            MOVE WHFNAM OF QADSPPGM-REC TO FILENAME OF WS-SFLREC1-O.
 
+      *          Resolve WHFNAM's own library (feature request 016) -
+      *          QADSPPGM already carries the referenced file's
+      *          library in WHFLIB, so use that instead of always
+      *          searching our own job's library list; WHFLIB comes
+      *          back blank when DSPPGMREF itself couldn't resolve
+      *          it, in which case *LIBL is still the best fallback.
            MOVE WHFNAM OF QADSPPGM-REC TO ONAME.
-           MOVE "*LIBL"                TO LNAME.
+           IF WHFLIB OF QADSPPGM-REC = SPACES
+              MOVE "*LIBL"             TO LNAME
+           ELSE
+              MOVE WHFLIB OF QADSPPGM-REC TO LNAME
+           END-IF.
            CALL "QUSROBJD" USING RECEIVER-VAR
                                  RECEIVER-VAR-LEN
                                  FORMAT-NAME
@@ -185,6 +361,56 @@
            END-IF.
 
 
+      *================================================================
+      *  Re-scans QADSPPGM with the same WHOTYP/1150-SELECT-RECORD
+      *  filtering 1100-LOAD-SFL used to build the subfile, this time
+      *  writing each matching entry to DSPFUSGLST instead - the
+      *  subfile itself keeps no array of what it loaded, so a fresh
+      *  pass over the source data is the simplest way to reproduce
+      *  the same list on paper.
+      *================================================================
+
+       1300-PRINT-SFL.
+
+           OPEN OUTPUT DSPFUSGLST.
+           MOVE HDR-LINE TO DSPFUSGLST-REC.
+           WRITE DSPFUSGLST-REC.
+
+           CLOSE QADSPPGM.
+           OPEN INPUT QADSPPGM.
+
+           SET NOT-EOF-QADSPPGM TO TRUE.
+           PERFORM UNTIL EOF-QADSPPGM
+              READ QADSPPGM NEXT RECORD
+                 AT END
+                    SET EOF-QADSPPGM TO TRUE
+                 NOT AT END
+                    IF WHOTYP OF QADSPPGM-REC = "*FILE"
+                       PERFORM 1150-SELECT-RECORD
+                       IF RECORD-OK
+                          PERFORM 1200-MOVE-DATA
+                          PERFORM 1350-PRINT-DATA
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE DSPFUSGLST.
+
+      *================================================================
+
+       1350-PRINT-DATA.
+
+           MOVE SPACES            TO DTL-LINE.
+           MOVE FILENAME OF WS-SFLREC1-O TO DTL-FILENAME.
+           MOVE FILEDESC OF WS-SFLREC1-O TO DTL-FILEDESC.
+           MOVE USGINP   OF WS-SFLREC1-O TO DTL-USGINP.
+           MOVE USGOUT   OF WS-SFLREC1-O TO DTL-USGOUT.
+           MOVE USGUPD   OF WS-SFLREC1-O TO DTL-USGUPD.
+
+           MOVE DTL-LINE TO DSPFUSGLST-REC.
+           WRITE DSPFUSGLST-REC.
+
       *================================================================
 
        9000-SET-UP.
@@ -196,8 +422,29 @@
 
            MOVE PGMNAME TO PROGNAME OF SFLCTL1-O.
            MOVE LIBNAME TO LIBRNAME OF SFLCTL1-O.
+           PERFORM 9070-CHECK-PGM-EXISTS.
 
-           PERFORM 1100-LOAD-SFL.
+           IF OBJ-FOUND
+              PERFORM 1100-LOAD-SFL
+           ELSE
+              DISPLAY "DSPFUSGCBL: " CHKOBJ-MSG
+              SET END-PROGRAM TO TRUE
+           END-IF.
+
+      *================================================================
+
+       9070-CHECK-PGM-EXISTS.
+
+           MOVE PGMNAME  TO CHKOBJ-NAME.
+           IF LIBNAME = SPACES
+              MOVE "*LIBL" TO CHKOBJ-LIB
+           ELSE
+              MOVE LIBNAME TO CHKOBJ-LIB
+           END-IF.
+           CALL "CHKOBJ" USING CHKOBJ-PARM.
+           IF CHKOBJ-FOUND = "N"
+              SET OBJ-NOT-FOUND TO TRUE
+           END-IF.
 
       *================================================================
 
