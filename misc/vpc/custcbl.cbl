@@ -22,6 +22,10 @@
                   ACCESS         IS         DYNAMIC
                   CONTROL-AREA   IS         WS-CONTROL-AREA.
 
+           SELECT CUSTOUTF       ASSIGN  TO DATABASE-CUSTOUTF
+                  ORGANIZATION   IS         SEQUENTIAL
+                  ACCESS         IS         SEQUENTIAL.
+
       *================================================================
 
        DATA DIVISION.
@@ -36,17 +40,22 @@
            LABEL RECORDS ARE STANDARD.
        01  CUSTDSP-REC     PIC X(1920).
 
+       FD  CUSTOUTF
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOUTF-REC.
+           COPY DDS-ALL-FORMATS OF CUSTOUTF.
+
 
        WORKING-STORAGE SECTION.
 
-       01  WS-REC1-I.
+       01  REC1-I.
            COPY DDS-REC1-I OF CUSTDSP.
-       01  WS-REC1-O.
+       01  REC1-O.
            COPY DDS-REC1-O OF CUSTDSP.
 
-       01  WS-REC2-I.
+       01  REC2-I.
            COPY DDS-REC2-I OF CUSTDSP.
-       01  WS-REC2-O.
+       01  REC2-O.
            COPY DDS-REC2-O OF CUSTDSP.
 
        01  DISPLAY-FILE-VAR.
@@ -54,10 +63,12 @@
                88  F0-ENTER              VALUE "00".
                88  F3-EXIT               VALUE "03".
                88  F4-PROMPT             VALUE "04".
+               88  F5-SEARCH             VALUE "05".
                88  F6-ADD                VALUE "06".
                88  F7-CHANGE             VALUE "07".
                88  F8-DELETE             VALUE "08".
                88  F9-DISPLAY            VALUE "09".
+               88  F11-REACTIVATE        VALUE "11".
                88  F12-CANCEL            VALUE "12".
 
        01  INDIC-AREA.
@@ -70,18 +81,63 @@
            05  VALID-DATA-SW       PIC 1   VALUE B"0".
                88  INVALID-DATA            VALUE B"0".
                88  VALID-DATA              VALUE B"1".
-
-
+           05  CUSTPF-FOUND-SW     PIC 1   VALUE B"0".
+               88  CUSTPF-FOUND            VALUE B"1".
+               88  CUSTPF-NOT-FOUND        VALUE B"0".
+           05  DUPE-FOUND-SW       PIC 1   VALUE B"0".
+               88  DUPE-FOUND              VALUE B"1".
+               88  DUPE-NOT-FOUND          VALUE B"0".
+           05  DUPE-CONFIRMED-SW   PIC 1   VALUE B"0".
+               88  DUPE-CONFIRMED          VALUE B"1".
+               88  DUPE-NOT-CONFIRMED      VALUE B"0".
+           05  EOF-CUSTPF-SW       PIC 1   VALUE B"0".
+               88  EOF-CUSTPF              VALUE B"1".
+               88  NOT-EOF-CUSTPF          VALUE B"0".
+
+      *      Snapshot of the name/address that triggered the duplicate
+      *      warning (feature request 007), so a confirming ENTER is
+      *      only honored if the operator left them unchanged - if
+      *      either was edited, the confirm is dropped and the new
+      *      values are checked for a duplicate from scratch.
+       01  DUPE-CHK-SNAPSHOT.
+           05  DUPE-CHK-NAME       PIC X(30).
+           05  DUPE-CHK-ADDR       PIC X(30).
+
+       01  CUSTCBL1-PARM.
+           05  CUSTNO              PIC 9(6).
+
+       01  CUSTSRCH-PARM.
+           05  SRCH-CUSTNO         PIC 9(6).
+
+       01  AUDIT-WORK.
+           05  WS-AUD-MODE         PIC X(7).
+           05  WS-AUD-BEF-NAME     PIC X(30).
+           05  WS-AUD-BEF-ADDR     PIC X(30).
+
+      * AUDITLOG call parms (feature request 036) - AUDLOG-KEY is
+      * CUSTNO reformatted as text and AUDLOG-BEF-DATA/AUDLOG-AFT-DATA
+      * are the same before/after name+address image CUSTAUDIT used to
+      * carry directly, now passed through to the shared AUDITLOG
+      * routine instead of being written to a CUSTCBL-only file.
+
+       01  AUDLOG-PARM.
+           05  AUDLOG-FILE                 PIC X(10).
+           05  AUDLOG-KEY                  PIC X(20).
+           05  AUDLOG-MODE                 PIC X(7).
+           05  AUDLOG-BEF-DATA             PIC X(60).
+           05  AUDLOG-AFT-DATA             PIC X(60).
 
        01  WORK-AREA.
            05  SCREEN-VAR          PIC 9(2) VALUE ZEROES.
                88 MAINT-MODE-SCR            VALUE 1.  
                88 DTL-SCR1                  VALUE 2.
            05  MAINTENANCE-MODE    PIC X    VALUE SPACES.
-               88 ADD-MODE                  VALUE 'A'.         
-               88 CHANGE-MODE               VALUE 'C'.         
-               88 DELETE-MODE               VALUE 'D'. 
-               88 DISPLAY-MODE              VALUE 'I'.         
+               88 ADD-MODE                  VALUE 'A'.
+               88 CHANGE-MODE               VALUE 'C'.
+               88 DELETE-MODE               VALUE 'D'.
+               88 DISPLAY-MODE              VALUE 'I'.
+               88 REACTIVATE-MODE           VALUE 'R'.
+           05  WS-SAVED-CHGTS      PIC X(21) VALUE SPACES.
   
       *================================================================
 
@@ -106,8 +162,8 @@
 
        1000-MAINT-MODE-SCR.
 
-           PERFORM UNTIL NOT FUNC-SCR 
-              MOVE CORR REC1-I TO REC1-O  
+           PERFORM UNTIL NOT MAINT-MODE-SCR
+              MOVE CORR REC1-I TO REC1-O
               WRITE CUSTDSP-REC FROM REC1-O
                  FORMAT IS "REC1"   INDICATORS ARE INDIC-AREA
               READ CUSTDSP   INTO REC1-I
@@ -123,23 +179,32 @@
               END-IF
            END-PERFORM.   
 
-     *================================================================
+      *================================================================
 
        1100-VALIDATE-DATA.
 
            SET VALID-DATA TO TRUE.
-           MOVE B'0' TO INXX INXX INXX. 
+           MOVE B'0' TO INXX.
 
+           MOVE CUSTNO OF REC1-I TO CUSTNO OF CUSTPF-REC.
            SET CUSTPF-FOUND TO TRUE.
            READ CUSTPF
               INVALID KEY
                  SET CUSTPF-NOT-FOUND TO TRUE
            END-READ.
 
+      *          Remembered here so 2200-UPDATE-CUSTPF can tell, at
+      *          REWRITE time, whether some other terminal changed or
+      *          deleted this same customer while this one sat on
+      *          REC2 (feature request 012).
+           IF CUSTPF-FOUND
+              MOVE CUSTCHGTS OF CUSTPF-REC TO WS-SAVED-CHGTS
+           END-IF.
+
            EVALUATE TRUE
 
               WHEN ADD-MODE
-                 IF CUSPF-FOUND 
+                 IF CUSTPF-FOUND
                     SET INVALID-DATA TO TRUE
                     MOVE B'1' TO INXX
                  END-IF
@@ -147,12 +212,19 @@
               WHEN CHANGE-MODE
               WHEN DELETE-MODE
               WHEN DISPLAY-MODE
-                 IF CUSPF-NOT-FOUND 
+                 IF CUSTPF-NOT-FOUND
+                    SET INVALID-DATA TO TRUE
+                    MOVE B'1' TO INXX
+                 END-IF
+
+              WHEN REACTIVATE-MODE
+                 IF CUSTPF-NOT-FOUND
+                 OR CUSTSTAT OF CUSTPF-REC = "A"
                     SET INVALID-DATA TO TRUE
                     MOVE B'1' TO INXX
                  END-IF
 
-           END-IF.     
+           END-EVALUATE.
 
 
       *================================================================
@@ -162,9 +234,9 @@
            PERFORM 2900-DTL-SCR1-INIT.
 
            PERFORM UNTIL NOT DTL-SCR1
-              IF DELETE-MODE
+              IF DELETE-MODE OR REACTIVATE-MODE
                  MOVE B'1' TO INXX
-              END-IF 
+              END-IF
               MOVE CORR REC2-I TO REC2-O  
               WRITE CUSTDSP-REC FROM REC2-O
                  FORMAT IS "REC2"   INDICATORS ARE INDIC-AREA
@@ -174,79 +246,277 @@
               IF F0-ENTER
                  PERFORM 2100-VALIDATE-DATA
                  IF VALID-DATA
-                    PERFORM 2200-UPDATE-CUSPF
-                    SET FUNC-SCR TO TRUE 
+                    PERFORM 2200-UPDATE-CUSTPF
+                    IF VALID-DATA
+                       SET MAINT-MODE-SCR TO TRUE
+                    END-IF
                  END-IF
-              ELSE   
+              ELSE
                  PERFORM 8000-EVALUATE-FKEYS
               END-IF
            END-PERFORM.   
 
-    *================================================================
+      *================================================================
 
        2100-VALIDATE-DATA.
 
            SET VALID-DATA TO TRUE.
-           MOVE B'0' TO INXX INXX INXX. 
-
+           MOVE B'0' TO INXX IN92 IN93 IN94 IN95.
 
            IF ADD-MODE OR CHANGE-MODE
-              IF XXXX = SPACES 
+
+      *          Required-field combination: a customer record isn't
+      *          usable for billing with only half its identity on
+      *          file, so name and address are both mandatory
+      *          together, not just name.
+              IF CUSTNAME OF REC2-I = SPACES
                  SET INVALID-DATA TO TRUE
                  MOVE B'1' TO INXX
               END-IF
-           END-IF.     
 
-    *================================================================
+              IF CUSTADDR OF REC2-I = SPACES
+                 SET INVALID-DATA TO TRUE
+                 MOVE B'1' TO IN93
+              END-IF
+
+      *          Numeric range: CUSTNO 000000 is not an assignable
+      *          customer number.
+              IF CUSTNO OF REC1-I = ZEROES
+                 SET INVALID-DATA TO TRUE
+                 MOVE B'1' TO IN94
+              END-IF
+
+           END-IF.
+
+      *================================================================
+      *  Catch an accidental duplicate: CUSTPF allows duplicate
+      *  CUSTNO keys, so 1100-VALIDATE-DATA's exact-key check on REC1
+      *  can't see a customer already on file under a different
+      *  CUSTNO with the same name/address. The name/address fields
+      *  only exist once REC2 is entered, so the search runs here,
+      *  still ahead of 2200-UPDATE-CUSTPF's WRITE. The first ENTER
+      *  that finds a match is held as invalid with IN92 lit so the
+      *  operator sees the warning; pressing ENTER again on the same
+      *  unchanged entry confirms it through.
+      *================================================================
+
+           IF ADD-MODE AND VALID-DATA
+              IF DUPE-NOT-CONFIRMED
+              OR CUSTNAME OF REC2-I NOT = DUPE-CHK-NAME
+              OR CUSTADDR OF REC2-I NOT = DUPE-CHK-ADDR
+                 PERFORM 2150-CHECK-DUPLICATE-CUST
+                 IF DUPE-FOUND
+                    SET INVALID-DATA  TO TRUE
+                    SET DUPE-CONFIRMED TO TRUE
+                    MOVE CUSTNAME OF REC2-I TO DUPE-CHK-NAME
+                    MOVE CUSTADDR OF REC2-I TO DUPE-CHK-ADDR
+                    MOVE B'1' TO IN92
+                 ELSE
+                    SET DUPE-NOT-CONFIRMED TO TRUE
+                 END-IF
+              ELSE
+                 SET DUPE-NOT-CONFIRMED TO TRUE
+              END-IF
+           END-IF.
+
+      *================================================================
+
+       2150-CHECK-DUPLICATE-CUST.
+
+           SET DUPE-NOT-FOUND TO TRUE.
+           SET NOT-EOF-CUSTPF TO TRUE.
+
+           MOVE LOW-VALUES TO CUSTNO OF CUSTPF-REC.
+           START CUSTPF KEY IS NOT LESS THAN CUSTNO OF CUSTPF-REC
+              INVALID KEY
+                 SET EOF-CUSTPF TO TRUE
+           END-START.
+
+           PERFORM UNTIL EOF-CUSTPF OR DUPE-FOUND
+              READ CUSTPF NEXT RECORD
+                 AT END
+                    SET EOF-CUSTPF TO TRUE
+                 NOT AT END
+                    IF CUSTNAME OF CUSTPF-REC = CUSTNAME OF REC2-I
+                    AND CUSTADDR OF CUSTPF-REC = CUSTADDR OF REC2-I
+                    AND CUSTNO   OF CUSTPF-REC NOT = CUSTNO OF REC1-I
+                       SET DUPE-FOUND TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+      *================================================================
+      *  Reposition CUSTPF back onto the customer being maintained -
+      *  the duplicate search above left the file positioned by its
+      *  own sequential scan.
+      *================================================================
+
+           MOVE CUSTNO OF REC1-I TO CUSTNO OF CUSTPF-REC.
+           READ CUSTPF
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+      *================================================================
 
        2200-UPDATE-CUSTPF.
 
-           EVALUATE TRUE
+           MOVE SPACES TO WS-AUD-BEF-NAME
+                          WS-AUD-BEF-ADDR.
+           IF CHANGE-MODE OR DELETE-MODE OR REACTIVATE-MODE
+              MOVE CUSTNAME OF CUSTPF-REC TO WS-AUD-BEF-NAME
+              MOVE CUSTADDR OF CUSTPF-REC TO WS-AUD-BEF-ADDR
+              PERFORM 2175-CHECK-LOST-UPDATE
+           END-IF.
+
+           IF VALID-DATA
+              EVALUATE TRUE
+
+                 WHEN ADD-MODE
+                    MOVE "ADD"     TO WS-AUD-MODE
+                    MOVE CORR REC2-I TO CUSTPF-REC
+                    MOVE "A"       TO CUSTSTAT OF CUSTPF-REC
+                    MOVE FUNCTION CURRENT-DATE TO CUSTCHGTS OF
+                                                   CUSTPF-REC
+                    WRITE CUSTPF-REC
+                    PERFORM 2260-WRITE-CUSTOUTF
+
+                 WHEN CHANGE-MODE
+                    MOVE "CHANGE"  TO WS-AUD-MODE
+                    MOVE CORR REC2-I TO CUSTPF-REC
+                    MOVE FUNCTION CURRENT-DATE TO CUSTCHGTS OF
+                                                   CUSTPF-REC
+                    REWRITE CUSTPF-REC
+
+      *          Logical delete only (feature request 009) - CUSTPF-REC
+      *          is left in place with CUSTSTAT marked inactive rather
+      *          than a hard DELETE CUSTPF, so a customer removed in
+      *          error can come back through F11-REACTIVATE.
+                 WHEN DELETE-MODE
+                    MOVE "DELETE"  TO WS-AUD-MODE
+                    MOVE "I"       TO CUSTSTAT OF CUSTPF-REC
+                    MOVE FUNCTION CURRENT-DATE TO CUSTCHGTS OF
+                                                   CUSTPF-REC
+                    REWRITE CUSTPF-REC
+
+                 WHEN REACTIVATE-MODE
+                    MOVE "REACTIV" TO WS-AUD-MODE
+                    MOVE "A"       TO CUSTSTAT OF CUSTPF-REC
+                    MOVE FUNCTION CURRENT-DATE TO CUSTCHGTS OF
+                                                   CUSTPF-REC
+                    REWRITE CUSTPF-REC
+
+              END-EVALUATE
+
+              PERFORM 2250-WRITE-AUDITTRL
+           END-IF.
 
-              WHEN ADD-MODE
-                 MOVE CORR REC2-I TO CUSTREC
-                 WRITE CUSTREC
-  
-              WHEN CHANGE-MODE
-                 MOVE CORR REC2-I TO CUSTREC
-                 REWRITE CUSTREC
+      *================================================================
+      *  Lost-update protection (feature request 012) - 1100-VALIDATE-
+      *  DATA's READ of CUSTPF on REC1 can be arbitrarily long before
+      *  the operator finishes REC2 and presses ENTER here, so this
+      *  re-reads the customer immediately ahead of the REWRITE and
+      *  compares CUSTCHGTS against the timestamp saved off that
+      *  earlier READ. A mismatch means another terminal changed the
+      *  record meanwhile; the record having disappeared entirely
+      *  means another terminal deleted it. Either way this REWRITE is
+      *  refused rather than silently overwriting the other change -
+      *  ADD-MODE has no prior file image to lose, so it's exempt.
+      *================================================================
 
-              WHEN DELETE-MODE
-                 DELETE CUSTPF
- 
-           END-EVALUATE.
+       2175-CHECK-LOST-UPDATE.
 
+           MOVE CUSTNO OF REC1-I TO CUSTNO OF CUSTPF-REC.
+           READ CUSTPF
+              INVALID KEY
+                 SET INVALID-DATA TO TRUE
+                 MOVE B'1' TO IN95
+           END-READ.
 
-     *================================================================
+           IF VALID-DATA
+           AND CUSTCHGTS OF CUSTPF-REC NOT = WS-SAVED-CHGTS
+              SET INVALID-DATA TO TRUE
+              MOVE B'1' TO IN95
+           END-IF.
+
+      *================================================================
+      *  Audit trail (feature request 008, generalized onto the
+      *  shared AUDITTRL file/AUDITLOG routine by feature request
+      *  036): one AUDITTRL entry per add/change/delete, with mode,
+      *  user profile, timestamp, and a before/after copy of the
+      *  name/address fields. The before image is captured above,
+      *  ahead of the WRITE/REWRITE/DELETE, since CUSTPF-REC gets
+      *  overwritten with the after-image for CHANGE-MODE. AUDITLOG
+      *  itself looks up the user profile and timestamp, so CUSTCBL
+      *  only has to hand it what makes this entry a CUSTPF entry.
+      *================================================================
+
+       2250-WRITE-AUDITTRL.
+
+           MOVE "CUSTPF"           TO AUDLOG-FILE.
+           MOVE SPACES             TO AUDLOG-KEY.
+           MOVE CUSTNO OF REC1-I   TO AUDLOG-KEY(1:6).
+           MOVE WS-AUD-MODE        TO AUDLOG-MODE.
+
+           MOVE SPACES             TO AUDLOG-BEF-DATA.
+           MOVE WS-AUD-BEF-NAME    TO AUDLOG-BEF-DATA(1:30).
+           MOVE WS-AUD-BEF-ADDR    TO AUDLOG-BEF-DATA(31:30).
+
+           MOVE SPACES             TO AUDLOG-AFT-DATA.
+           MOVE CUSTNAME OF CUSTPF-REC TO AUDLOG-AFT-DATA(1:30).
+           MOVE CUSTADDR OF CUSTPF-REC TO AUDLOG-AFT-DATA(31:30).
+
+           CALL "AUDITLOG" USING AUDLOG-PARM.
+
+      *================================================================
+      *  Downstream notification (feature request 013) - a new
+      *  customer needs to reach billing and the nightly FTP export
+      *  (KIFTPGEN/KIFTPPF) without someone remembering to mention it,
+      *  so ADD-MODE also drops a record onto this small outbound
+      *  interface file for that nightly job to pick up and mark
+      *  exported.
+      *================================================================
+
+       2260-WRITE-CUSTOUTF.
+
+           INITIALIZE CUSTOUTF-REC.
+           MOVE CUSTNO OF CUSTPF-REC  TO NOTCUSTNO OF CUSTOUTF-REC.
+           MOVE FUNCTION CURRENT-DATE TO NOTTS     OF CUSTOUTF-REC.
+           MOVE "N"                   TO NOTSTAT   OF CUSTOUTF-REC.
+           WRITE CUSTOUTF-REC.
+
+
+      *================================================================
 
        2900-DTL-SCR1-INIT.
 
            INITIALIZE REC2-I
                       REC2-O.
 
-           MOVE CORR REC1-O  TO REC2-O. 
-
+           MOVE CORR REC1-O  TO REC2-O.
+           SET DUPE-NOT-CONFIRMED TO TRUE.
 
            EVALUATE TRUE
 
-      ***   Unprotect data entry fields      
+      ***   Unprotect data entry fields
               WHEN ADD-MODE
-                 MOVE B'0' TO IN75         
- 
+                 MOVE B'0' TO IN75
+
       ***   Move data from file to screen
-      ***   Unprotect data entry fields        
+      ***   Unprotect data entry fields
               WHEN CHANGE-MODE
-                 MOVE CORR CUSTREC TO REC2-I 
+                 MOVE CORR CUSTPF-REC TO REC2-I
                  MOVE B'0' TO IN75
 
       ***   Move data from file to screen
-      ***   Protect data entry fields             
+      ***   Protect data entry fields
               WHEN DELETE-MODE
               WHEN DISPLAY-MODE
-                 MOVE CORR CUSTREC TO REC2-I
-                 MOVE B'1' TO IN75 
-   
-           END-EVALUATE. 
+              WHEN REACTIVATE-MODE
+                 MOVE CORR CUSTPF-REC TO REC2-I
+                 MOVE B'1' TO IN75
+
+           END-EVALUATE.
 
       *================================================================
 
@@ -260,29 +530,37 @@
               WHEN F4-PROMPT
                  PERFORM 8100-F4-PROMPT
 
+              WHEN F5-SEARCH
+                 PERFORM 8200-F5-SEARCH
+
               WHEN F6-ADD
                  SET  ADD-MODE  TO TRUE
-                 MOVE 'ADD'     TO MODE OF REC1-O
+                 MOVE 'ADD'     TO SCRMODE OF REC1-O
                                            REC2-O                   
  
               WHEN F7-CHANGE
                  SET  CHANGE-MODE TO TRUE
-                 MOVE 'CHANGE'    TO MODE OF REC1-O
+                 MOVE 'CHANGE'    TO SCRMODE OF REC1-O
                                              REC2-O                   
 
               WHEN F8-DELETE
                  SET  DELETE-MODE TO TRUE
-                 MOVE 'DELETE'    TO MODE OF REC1-O
+                 MOVE 'DELETE'    TO SCRMODE OF REC1-O
                                              REC2-O 
               WHEN F9-DISPLAY
                  SET  DISPLAY-MODE TO TRUE
-                 MOVE 'DISPLAY'    TO MODE OF REC1-O
-                                              REC2-O 
+                 MOVE 'DISPLAY'    TO SCRMODE OF REC1-O
+                                              REC2-O
+
+              WHEN F11-REACTIVATE
+                 SET  REACTIVATE-MODE TO TRUE
+                 MOVE 'REACTIV'    TO SCRMODE OF REC1-O
+                                              REC2-O
 
               WHEN F12-CANCEL
-                 SUBTRACT 1 FROM SCREEN-VAR                  
-  
-           END-VALUATE.
+                 SUBTRACT 1 FROM SCREEN-VAR
+
+           END-EVALUATE.
 
       *================================================================
 
@@ -293,15 +571,31 @@
                CALL 'CUSTCBL1' USING CUSTCBL1-PARM
                IF CUSTNO OF CUSTCBL1-PARM NOT = ZEROES
                   MOVE CUSTNO OF CUSTCBL1-PARM TO CUSTNO OF REC1-I
-               END-IF  
-           END-IF. 
+               END-IF
+           END-IF.
+
+      *================================================================
+      *  Name/partial-match search (feature request 010) - staff
+      *  usually know the customer's name, not their number, so this
+      *  hands off to a subfile search screen instead of forcing an
+      *  exact CUSTNO on REC1.
+      *================================================================
+
+       8200-F5-SEARCH.
+
+           MOVE ZEROES TO SRCH-CUSTNO OF CUSTSRCH-PARM.
+           CALL 'CUSTSRCH' USING CUSTSRCH-PARM.
+           IF SRCH-CUSTNO OF CUSTSRCH-PARM NOT = ZEROES
+              MOVE SRCH-CUSTNO OF CUSTSRCH-PARM TO CUSTNO OF REC1-I
+           END-IF.
 
       *================================================================
 
        9000-HOUSEKEEPING.
 
-           OPEN I-O   CUSTPF
-                      CUSTDSP.
+           OPEN I-O    CUSTPF
+                       CUSTDSP.
+           OPEN EXTEND CUSTOUTF.
 
            INITIALIZE REC1-I
                       REC1-O
@@ -316,5 +610,6 @@
        9900-CLEAN-UP.
 
            CLOSE CUSTPF
-                 CUSTDSP.
+                 CUSTDSP
+                 CUSTOUTF.
 
